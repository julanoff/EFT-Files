@@ -0,0 +1,217 @@
+%Module LINEPOS <main,no_ace_init>;
+*
+**********************************************************
+* Copyright (c) 2016 Standard Chartered Bank             *
+* Aug 2026           Standard Chartered Bank             *
+**********************************************************
+* End-of-day clearing-line position report. Combines the same Fed/Chips
+* line up/down check FRC_SUBS's B150_CHECK_LINE already does with the
+* day's Falcon (SF8/SF10) and S2B (SF9/SF11) release totals -- FLMOVE_SUBS
+* files one OPR_ACTION_LOG entry to FALRLSE_LOG or S2BRLSE_LOG every time
+* SCB_FNC_MAIN's verify screens (I050_FRCS_SCR) actually complete a
+* release, so counting today's entries on those two logs is the release
+* count an operator would otherwise have to tally from the screen by hand.
+* One report an operator reads at shift end instead of two.
+* ******************************************************
+* Revisions.
+* 09-Aug-2026  JN  V1.0
+
+%^ Subject definitions.
+%def  		<ACE>			%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+%def		<LINEPOS_WS>	%^ local fsect
+Line_log: 	 	                Que(	%`SBJ_DD_PATH:LINE_LOG.DDF`);
+Act_log:						Que(	%`SBJ_DD_PATH:OPR_ACTION_LOG.DDF`);
+ComLine:						Vstr(12);
+Log_name:						Vstr(12);
+Prt_vstr80_Text_Seq:			SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Compose_ws:						Compose;
+Err_compose:					Compose;
+Err_msg:						Vstr(80);
+Parm_testkey_sw:				Str(20);
+Bnk_name1:						Vstr(3);
+Date_arg_ws:					Vstr(8);
+Period_ws:						Date;
+Ace_vstr_ws:   					Vstr(%`%ACE$_MSG_STR_SIZE`);
+Bnk_key_ws: 					Str(3);	%^ current bank if any
+Ret_status: 					Boolean;
+Parse_ws:						Parse;
+Time_ws:						Time;
+%End
+
+%Work
+01  BitVal					Pic 9.
+01  Line_cnt				Pic 9(4)		Value Zeros.
+01  Line_down_cnt			Pic 9(4)		Value Zeros.
+01  Rls_cnt				Pic 9(6)		Value Zeros.
+01  Tot_rls_cnt			Pic 9(6)		Value Zeros.
+01  Deb_sw					Pic X.
+
+%PROCEDURE.
+
+A100_MAIN.
+        Call "ACE_ARG_FIND" using
+                 by content   "-he*lp",
+                 by content   "U",
+                 by value     %SIZ(Deb_sw),
+                 by reference Deb_sw,
+                 by reference Deb_sw_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+
+        If ( Success_is IN Ret_status)
+			Display "    End-of-Day Clearing-Line Position Report.  "
+			Display " Reports each Fed/Chips clearing line's up/down status along"
+			Display " with today's Falcon and S2B release totals in one report."
+			Display " -b*ank    <--- is the bank's name like SCB "
+			Display " -d*ate    <--- report date, yyyymmdd (default today) "
+			%EXIT PROGRAM
+        End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-b*ank",
+                 by content   "U",
+                 by value     %SIZ(Bnk_name1),
+                 by reference Bnk_name1,
+                 by reference Bnk_name1_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "LINEPOS: Bank was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("LINEPOS");
+			%EXIT PROGRAM
+		End-if.
+		Move Bnk_name1(1:3) to Bnk_key_ws.
+
+		%Beg Time_ws Current_period; Period_ws.Yyyymmdd = Time_ws.Yyyymmdd; %End.
+		Call "ACE_ARG_FIND" using
+                 by content   "-d*ate",
+                 by content   "U",
+                 by value     %SIZ(Date_arg_ws),
+                 by reference Date_arg_ws,
+                 by reference Date_arg_ws_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Success_is IN Ret_status)
+			%Beg Parse (^notrap) ^IN(Date_arg_ws) Period_ws.Yyyymmdd, /; %End
+			If Failure_is in Parse_ws_status
+				%Beg Err_compose ^Out(Err_msg) "LINEPOS: -date ", Date_arg_ws, " is not a valid yyyymmdd date. Exiting. ", /; %End
+				Display Err_msg(1:Err_msg_length)
+				Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+						by reference Err_msg,
+						by value Err_msg_length,
+						%ace_msg_arg_list("LINEPOS");
+				%EXIT PROGRAM
+			End-if
+		End-if.
+
+		CALL "DAT_CONN_ROOT_AND_MSG".
+
+		%Beg
+			Break: Prt_vstr80_Text_Seq;
+			Alloc_temp: Prt_vstr80_Text_Seq(mod);
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+				"LINEPOS Clearing-Line Position Report - ", Bnk_key_ws, " - ", Period_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+		%End.
+
+* Same eight clearing lines FRC_SUBS's A000_MAIN checks before its suspense run.
+		%beg ComLine = "FEDIN1"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "FEDOUT2"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSOUT1"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSOUT2"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSOUT3"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSIN1"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSIN2"; %end.
+		Perform B150_check_line thru B150_end.
+		%beg ComLine = "CHIPSIN3"; %end.
+		Perform B150_check_line thru B150_end.
+
+		%beg Log_name = "FALRLSE_LOG"; %end.
+		Perform C100_tally_log thru C100_end.
+		%beg Log_name = "S2BRLSE_LOG"; %end.
+		Perform C100_tally_log thru C100_end.
+
+		%Beg
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Totals -- ", Line_cnt(^NUM(^noleading_zeros)),
+				" line(s) checked, ", Line_down_cnt(^NUM(^noleading_zeros)), " down, ",
+				Tot_rls_cnt(^NUM(^noleading_zeros)), " release(s) today. ", /, ^ALLOC_ELEM;
+		%End.
+		%Beg Parm_testkey_sw = "LINEPOS"; %End.
+		Call "FTRPRINT" using
+			by reference Parm_testkey_sw.
+
+		Display "LINEPOS complete -- ", Line_down_cnt, " of ", Line_cnt, " line(s) down, ",
+			Tot_rls_cnt, " release(s) today.".
+		%EXIT PROGRAM.
+
+* Connects ComLine's Line_log (same LINE_LOG.DDF/Line_State.up bit FRC_SUBS's
+* B150_CHECK_LINE reads) and writes one report line with its up/down status.
+* A line that won't connect is logged and skipped rather than aborting the
+* rest of the report -- unlike FRC_SUBS, this is a status report, not a
+* precondition gate for a suspense run.
+B150_CHECK_LINE.
+		%ace_conn_q /<Bnk_key_ws>///<ComLine> to Line_log With Optimization Giving Ret_status;.
+		If Failure_is IN Ret_status
+			%beg Err_compose ^Out(Err_msg) "LINEPOS: Cannot connect to ", ComLine, " line log -- skipped. ", /; %end
+			Display Err_msg(1:Err_msg_length)
+			Go to B150_end
+		End-if.
+		%beg Line_log ^Last; %end.
+		%Beg BitVal = Line_log.Line_State.up; %End.
+		Add 1 to Line_cnt.
+		If BitVal = 1
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) ComLine, " -- UP. ", /, ^ALLOC_ELEM; %End
+		Else
+			Add 1 to Line_down_cnt
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) ComLine, " -- DOWN. ", /, ^ALLOC_ELEM; %End
+		End-if.
+		%Beg BREAK: Line_log; %End.
+B150_END.
+		Exit.
+
+* Connects Log_name (FALRLSE_LOG/S2BRLSE_LOG, the same OPR_ACTION_LOG queues
+* FLMOVE_SUBS's C300_ROUTE_AND_COMMIT files to whenever a Falcon/S2B release
+* actually completes) and counts how many entries fall in Period_ws, the
+* same ^First_period/^Search_Period idiom SCB_FNC_MAIN's G050_FRCS_SCR
+* already uses to locate one day's worth of Monitor Auto Release entries.
+C100_TALLY_LOG.
+		Move Zeros to Rls_cnt.
+		%Beg BREAK: Act_log; %End.
+		%ace_conn_q /<Bnk_key_ws>///<Log_name> to Act_log With Optimization Giving Ret_status;.
+		If Failure_is IN Ret_status
+			%beg Err_compose ^Out(Err_msg) "LINEPOS: Cannot connect to ", Log_name, " -- skipped. ", /; %end
+			Display Err_msg(1:Err_msg_length)
+			Go to C100_end
+		End-if.
+		%Beg
+			Act_log ^First_period;
+			Act_log ^Search_Period Forward, Period = Period_ws;
+		%End.
+		If Act_log_period not = Period_ws
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Log_name, " -- no releases for ",
+				Period_ws.Yyyymmdd, ". ", /, ^ALLOC_ELEM; %End
+		Else
+			Perform until Seq_end_is in Act_log_cursor or Act_log_period not = Period_ws
+				Add 1 to Rls_cnt
+				%Beg Act_log ^Next; %End
+			End-perform
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Log_name, " -- ",
+				Rls_cnt(^NUM(^noleading_zeros)), " release(s). ", /, ^ALLOC_ELEM; %End
+		End-if.
+		Add Rls_cnt to Tot_rls_cnt.
+		%Beg BREAK: Act_log; %End.
+C100_END.
+		Exit.
