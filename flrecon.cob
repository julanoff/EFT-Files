@@ -0,0 +1,213 @@
+%MODULE FLRECON <MAIN>;
+**********************************************************
+* Copyright (c) 2016 Standard Chartered Bank             *
+* Aug 2026           Standard Chartered Bank             *
+* Author: J.Novak                                        *
+**********************************************************
+* Daily reconciliation of FLMOVE releases (FALRLSE_LOG/S2BRLSE_LOG)
+* against the live FAL1_PNDQ/S2B1_PNDQ pending queue -- flags a TRN
+* logged as released more than once, and a TRN logged as released
+* that is still sitting on the pending queue, and a TRN that has
+* dropped off the queue since yesterday's run with no matching entry
+* in today's release log.
+* ******************************************************
+* Revisions.
+* 08-Aug-2026  JN  V1.0
+
+%def		<ACE>		%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+%def		<FLRECON_WS>
+Pndq:					Que(%`SBJ_DD_PATH:SAF_PND_QUE.DDF`) scan_key = Ref_num;
+Act_log:				Que(%`SBJ_DD_PATH:OPR_ACTION_LOG.DDF`);
+Logseen_q:				Que(%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Snap_q:					Que(%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Prt_vstr80_Text_Seq:	SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Compose_ws:				Compose;
+Parm_testkey_sw:		Str(20);
+Fal_q_name:				Vstr(12) = "FAL1_PNDQ";
+S2b_q_name:				Vstr(12) = "S2B1_PNDQ";
+Fal_log_name:			Vstr(12) = "FALRLSE_LOG";
+S2b_log_name:			Vstr(12) = "S2BRLSE_LOG";
+Fal_snap_name:			Vstr(12) = "FALRCN_SNAP";
+S2b_snap_name:			Vstr(12) = "S2BRCN_SNAP";
+Q_name:					Vstr(12);
+Log_name:				Vstr(12);
+Snap_name:				Vstr(12);
+Time_ws:				Time;
+Dbl_cnt:				Long = <0>;
+Stillq_cnt:				Long = <0>;
+Missing_cnt:			Long = <0>;
+%end
+
+%Work
+01  Bnk				Pic X(3)	Value "SCB".
+01  Line_ws			Pic X(3).
+
+%PROCEDURE.
+
+A100_MAIN_PROGRAM.
+	Display "Enter the line name (FAL or S2B) " No advancing.
+	Accept Line_ws.
+
+	If Line_ws = "FAL"
+		%Beg
+			Q_name = Fal_q_name;
+			Log_name = Fal_log_name;
+			Snap_name = Fal_snap_name;
+		%End
+	Else
+		%Beg
+			Q_name = S2b_q_name;
+			Log_name = S2b_log_name;
+			Snap_name = S2b_snap_name;
+		%End
+	End-if.
+
+	CALL "DAT_CONN_ROOT_AND_MSG".
+	%ace_conn_q /<Bnk>///<Q_name> to Pndq for Read_only;.
+	If Failure_is in Pndq_status
+		Display "FLRECON: Cannot connect to ", Q_name, ". Exiting."
+		%exit program
+	End-if.
+	%ace_conn_q /<Bnk>///<Log_name> to Act_log for Read_only;.
+	If Failure_is in Act_log_status
+		Display "FLRECON: Cannot connect to ", Log_name, ". Exiting."
+		%exit program
+	End-if.
+	%ace_conn_q /<Bnk>///"FLRECON_SEEN" to Logseen_q for Insert;.
+	If Failure_is in Logseen_q_status
+		Display "FLRECON: Cannot connect to FLRECON_SEEN work queue. Exiting."
+		%exit program
+	End-if.
+	Perform A150_clear_seen_q thru A150_end.
+	%ace_conn_q /<Bnk>///<Snap_name> to Snap_q for Insert;.
+	If Failure_is in Snap_q_status
+		Display "FLRECON: Cannot connect to ", Snap_name, " snapshot queue. Exiting."
+		%exit program
+	End-if.
+
+	%Beg
+		Time_ws Current_period;
+		Break: Prt_vstr80_Text_Seq;
+		Alloc_temp: Prt_vstr80_Text_Seq(mod);
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+			"FLRECON Reconciliation - ", Line_ws, " - ", Time_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+	%End.
+
+	Perform B100_scan_log thru B100_end.
+	Perform B200_check_missing thru B200_end.
+	Perform B300_resnap_queue thru B300_end.
+
+	%Beg
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Totals -- double-released: ",
+			Dbl_cnt(^NUM(^noleading_zeros)), "  logged-released still on queue: ",
+			Stillq_cnt(^NUM(^noleading_zeros)), "  missing from log: ",
+			Missing_cnt(^NUM(^noleading_zeros)), /, ^ALLOC_ELEM;
+	%End.
+	%Beg Parm_testkey_sw = "FLRECON"; %End.
+	Call "FTRPRINT" using
+		by reference Parm_testkey_sw.
+
+	Display "FLRECON complete for ", Line_ws, " -- double-released: ", Dbl_cnt,
+		" still on queue: ", Stillq_cnt, " missing from log: ", Missing_cnt.
+%EXIT PROGRAM.
+
+* FLRECON_SEEN is a same-run scratch list only -- nothing ever deletes its
+* rows, so leftover rows from a prior run would make every TRN in today's
+* run look like a double release. Empty it before each run, the same
+* DELETE-then-COMMIT idiom B300_RESNAP_QUEUE uses to rebuild Snap_q.
+A150_CLEAR_SEEN_Q.
+	%Beg Logseen_q ^First; %End.
+	Perform until Seq_end_is in Logseen_q_cursor
+		%Beg DELETE: Logseen_q(insert); %End
+		%Beg Logseen_q ^Next; %End
+	End-perform.
+	%Beg COMMIT: TRAN; %End.
+A150_END.
+	Exit.
+
+* Walk the release log once, building a same-run keyed list of every TRN it
+* logged (Logseen_q) so a second entry for the same TRN is caught as a
+* double release, and checking each logged TRN against the live pending
+* queue -- still being there means the release never actually took, which
+* is exactly the "log says X but the queue disagrees" case this report
+* exists to catch.
+B100_SCAN_LOG.
+	%Beg Act_log ^First; %End.
+	Perform B150_check_log_entry thru B150_end until
+		Seq_end_is in Act_log_cursor.
+B100_END.
+	Exit.
+
+B150_CHECK_LOG_ENTRY.
+	%Beg Logseen_q ^SEARCH (forward, eql, key = Act_log.Txt); %End.
+	If Success_is in Logseen_q_status
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Act_log.Txt,
+			" -- DOUBLE RELEASE -- more than one ", Log_name, " entry. ", /, ^ALLOC_ELEM; %End
+		Add 1 to Dbl_cnt
+	Else
+		%Beg
+			ALLOC_END: Logseen_q (
+				.Vstr_key = Act_log.Txt,
+				.Txt = Act_log.Txt );
+		%End
+	End-if.
+
+	%Beg SCAN: Pndq (EQL, FORWARD, scan_key = Act_log.Txt); %End.
+	If Success_is in Pndq_status
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Act_log.Txt,
+			" -- logged released but still on ", Q_name, ". ", /, ^ALLOC_ELEM; %End
+		Add 1 to Stillq_cnt
+	End-if.
+	%Beg Act_log ^Next; %End.
+B150_END.
+	Exit.
+
+* Compare yesterday's queue snapshot against today's log and today's queue:
+* a TRN that was on the queue yesterday, is gone from the queue today, and
+* has no entry in today's release log never had its release logged --
+* a possible botched manual release.
+B200_CHECK_MISSING.
+	%Beg Snap_q ^First; %End.
+	Perform B250_check_snap_entry thru B250_end until
+		Seq_end_is in Snap_q_cursor.
+B200_END.
+	Exit.
+
+B250_CHECK_SNAP_ENTRY.
+	%Beg SCAN: Pndq (EQL, FORWARD, scan_key = Snap_q.Txt); %End.
+	If Failure_is in Pndq_status
+		%Beg Logseen_q ^SEARCH (forward, eql, key = Snap_q.Txt); %End
+		If Failure_is in Logseen_q_status
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Snap_q.Txt,
+				" -- missing from log -- off ", Q_name, " since yesterday with no ",
+				Log_name, " entry today. ", /, ^ALLOC_ELEM; %End
+			Add 1 to Missing_cnt
+		End-if
+	End-if.
+	%Beg Snap_q ^Next; %End.
+B250_END.
+	Exit.
+
+* Rebuild the snapshot from today's queue contents so tomorrow's run has a
+* fresh "what was on the queue" baseline to compare against.
+B300_RESNAP_QUEUE.
+	%Beg
+		Snap_q ^First;
+	%End.
+	Perform until Seq_end_is in Snap_q_cursor
+		%Beg DELETE: Snap_q(insert); %End
+		%Beg Snap_q ^Next; %End
+	End-perform.
+	%Beg Pndq ^First; %End.
+	Perform until Seq_end_is in Pndq_cursor
+		%Beg
+			ALLOC_END: Snap_q (
+				.Vstr_key = Pndq.Ref_num,
+				.Txt = Pndq.Ref_num );
+		%End
+		%Beg Pndq ^Next; %End
+	End-perform.
+	%Beg COMMIT: TRAN; %End.
+B300_END.
+	Exit.
