@@ -12,6 +12,15 @@
 * Revisions.
 * 4/10/16  JN   V1.0
 * 7/16/17  JN   SCB_20170715030537 Add ability to move msgs with case opened to specified queues.
+* 09-Aug-2026  JN  Added an end-of-run outcome summary (routed/case-moved/
+*                  suspended-skipped/info-skipped/direct-queue-routed counts).
+* 09-Aug-2026  JN  Added a restart checkpoint so a large queue interrupted
+*                  mid-run (process killed, box recycled) resumes past the
+*                  entries already decided instead of rescanning from ^First.
+* 09-Aug-2026  JN  Case-opened moves now only file a CASEMV_VFYCMD request
+*                  -- a 2nd operator must confirm it (SCB_FNC_MAIN SF12/SF12V)
+*                  before the msg actually moves off Pndq/Genq to Pmtq/Admq.
+* 09-Aug-2026  JN  Feed completed moves to the SIEM_SEND_EVENT audit stream.
 
 %^ Subject definitions.
 %def  		<ACE>			%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
@@ -34,6 +43,20 @@ Genq1:	 	       			QUE (%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
 Genq1_qid:      			REC (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Pndq:	 	       			QUE (%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
 Pndq_qid:      				REC (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
+Quelistq:					QUE (%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`);
+Quelist_name:				Vstr(12);
+Ckpt_q:						QUE (%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Ckpt_found_ws:				Boolean;
+Cap_hit_ws:					Boolean;
+Ckpt_compose:				Compose;
+Ckpt_parse:					Parse;
+Ckpt_cnt_txt:				Vstr(9);
+Casemv_q:					QUE (%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Casemv_key:					Vstr(24);
+Casemv_memo:				Vstr(80);
+Casemv_dest:				Str(3);
+Casemv_destq:				Vstr(12);
+Casemv_compose:				Compose;
 Mv_que:			   			REC (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Scan_msg_history:			Seq(%`SBJ_DD_PATH:MSG_HISTORY_SEQ.DDF`);
 Ace_vstr_ws:   				Vstr(%`%ACE$_MSG_STR_SIZE`);
@@ -102,6 +125,21 @@ Skip_info:					Str(1);
 01  Match-count             PIC 9.
 01  Move_cnt				Pic 9(5) 		Value 99999.
 01  Trn_count				Pic 9(5)		Value Zeros.
+01  Ok_cnt					Pic 9(5)		Value Zeros.
+01  Susp_cnt				Pic 9(5)		Value Zeros.
+01  Info_cnt				Pic 9(5)		Value Zeros.
+01  Case_cnt				Pic 9(5)		Value Zeros.
+01  Swf_cnt				Pic 9(5)		Value Zeros.
+01  Quelist_sw				Pic X			Value "N".
+01  Dryrun_sw				Pic X			Value "N".
+01  Tot_trn_count			Pic 9(6)		Value Zeros.
+01  Tot_ok_cnt				Pic 9(6)		Value Zeros.
+01  Tot_susp_cnt			Pic 9(6)		Value Zeros.
+01  Tot_info_cnt			Pic 9(6)		Value Zeros.
+01  Tot_case_cnt			Pic 9(6)		Value Zeros.
+01  Tot_swf_cnt				Pic 9(6)		Value Zeros.
+01  Ckpt_cnt					Pic 9(6)		Value Zeros.
+01  Skip_idx					Pic 9(6)		Value Zeros.
 01  Dv						Pic 9(4).
 01  Rm 						Pic 9(2).
 01  Fnd_sw					Pic X.
@@ -149,6 +187,8 @@ A100_MAIN.
 			Display " -casemove  <--- will move msgs with case opened to specified queues "
 			Display " -pmtq <--- queue to move payment msgs if casemove is Y"
 			Display " -admq <--- queue to move admin msgs if casemove is Y"
+			Display " -quelist <--- name of a work queue of queue names to process in one run (overrides -que)"
+			Display " -dryrun Y <--- compute the SWIFT routing decision but do not enqueue/route or move the msg"
 			%Exit Program
 		End-if.
 
@@ -205,6 +245,39 @@ A100_MAIN.
 			Display " Skipping message with INFO only is ON for mvstop move"
 		End-if.
 
+        Call "ACE_ARG_FIND" using
+                 by content   "-dry*run",
+                 by content   "U",
+                 by value     %SIZ(Dryrun_sw),
+                 by reference Dryrun_sw,
+                 by reference Dryrun_sw_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+
+        If ( Success_is IN Ret_status)
+        	Move "Y" to Dryrun_sw
+		End-if.
+		If Dryrun_sw = "Y"
+			Display " DRY RUN is ON for SWIFT routing lookups -- no msgs will be enqueued/routed"
+		End-if.
+
+        Call "ACE_ARG_FIND" using
+                 by content   "-quel*ist",
+                 by content   "U",
+                 by value     %SIZ(Quelist_name),
+                 by reference Quelist_name,
+                 by reference Quelist_name_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+
+        If ( Success_is IN Ret_status)
+        	Move "Y" to Quelist_sw
+		Else
+			Move "N" to Quelist_sw
+		End-if.
+
         Call "ACE_ARG_FIND" using
                    by content   "-q*ueue_name",
                    by content   "U",
@@ -215,7 +288,7 @@ A100_MAIN.
                    by reference Ace_vstr_ws_length,
                 Returning Ret_status.
 
-        If ( Failure_is IN Ret_status)
+        If ( Failure_is IN Ret_status) and (Quelist_sw NOT = "Y")
 	 		%beg Err_compose ^Out(Err_msg) "MVTOSTOP: Incorrect Queue was specified. Exiting. ", /; %end
 	 		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
 					by reference Err_msg,
@@ -342,28 +415,6 @@ A100_MAIN.
 			Display " Moving ", Move_cnt , " messages"
 		End-if.
 
-   		Move Zero to Match-count.
-       	Inspect Q_name Tallying Match-count for all "PND".
-        If Match-count = 0
-       		Inspect Q_name Tallying Match-count for all "PEND"
-        End-if.
-        If Deb_sw = "Y"
-        	DISPLAY "FOUND ", MATCH-COUNT, " OCCURRENCE(S) OF PNDQ IN"
-        End-if.
-        If Match-count > 0
-	        %ace_conn_q /<Bnk_key_ws>///<q_name> To Pndq With Optimization Giving Ret_status;
-        else
-	        %ace_conn_q /<Bnk_key_ws>///<q_name> To Genq With Optimization Giving Ret_status;
-		End-if.
-		If Failure_is in Ret_status
-	 		%beg Err_compose ^Out(Err_msg) "MVTOSTOP: Incorrect Queue was specified. Exiting. ", /; %end
-	 		Call "NEX_CREATE_AND_BROADCAST_MSG" Using
-					by reference Err_msg,
-					by value Err_msg_length,
-					%ace_msg_arg_list("MVTOSTOP");
-   			%Exit program
-		End-if.
-
         %Beg
 			ALLOC_TEMP: Mapsh_wrp_que_seq(MOD) ;
 			COMMIT_TEMP: Mapsh_wrp_que_seq ;
@@ -440,17 +491,166 @@ A100_MAIN.
 		End-perform.
 		%Beg  BEG: Mapsh_wrp_que_seq(NOMOD );  %End.
 
-		Perform B100_proc_msg thru B100_end.
+		If Quelist_sw = "Y"
+			%ace_conn_q /<Bnk_key_ws>///<Quelist_name> to Quelistq;
+			If Failure_is in Quelistq_status
+				Display "MVTOSTOP: Cannot connect to ", Quelist_name, " -- exiting."
+			Else
+				%Beg Quelistq ^First; %End
+				Perform until Seq_end_is in Quelistq_cursor
+					Move Quelistq.Vstr_key to Q_name
+					Perform B050_process_one_queue thru B050_end
+					%Beg Quelistq ^Next; %End
+				End-perform
+				%Beg BREAK: Quelistq; %End
+				Display "MVTOSTOP run complete across all queues -- ", Tot_trn_count,
+					" read, ", Tot_ok_cnt, " routed, ", Tot_case_cnt, " case-opened moved, ",
+					Tot_susp_cnt, " suspended/skipped, ", Tot_info_cnt, " info-only/skipped, ",
+					Tot_swf_cnt, " routed directly by queue-id."
+			End-if
+		Else
+			Perform B050_process_one_queue thru B050_end
+		End-if.
 		%Exit Program.
 
+* Runs the queue-name-to-Pndq/Genq match, connect, and message-processing
+* pass for whichever queue is currently named in Q_name -- either the single
+* -que name given up front, or (when -quelist names a work queue of queue
+* names) the current entry in that list. Errors here skip just this queue
+* (Go to B050_end) rather than aborting the run, so a bad name in the middle
+* of a -quelist batch does not stop the rest of the list from processing.
+B050_PROCESS_ONE_QUEUE.
+   		Move Zero to Match-count.
+       	Inspect Q_name Tallying Match-count for all "PND".
+        If Match-count = 0
+       		Inspect Q_name Tallying Match-count for all "PEND"
+        End-if.
+        If Deb_sw = "Y"
+        	DISPLAY "FOUND ", MATCH-COUNT, " OCCURRENCE(S) OF PNDQ IN"
+        End-if.
+        If Match-count > 0
+	        %ace_conn_q /<Bnk_key_ws>///<q_name> To Pndq With Optimization Giving Ret_status;
+        else
+	        %ace_conn_q /<Bnk_key_ws>///<q_name> To Genq With Optimization Giving Ret_status;
+		End-if.
+		If Failure_is in Ret_status
+	 		%beg Err_compose ^Out(Err_msg) "MVTOSTOP: Incorrect Queue was specified. Exiting. ", /; %end
+	 		Display Err_msg(1:Err_msg_length)
+	 		Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MVTOSTOP");
+   			Go to B050_end
+		End-if.
+		Move Zero to Trn_count.
+		Move Zero to Ok_cnt.
+		Move Zero to Susp_cnt.
+		Move Zero to Info_cnt.
+		Move Zero to Case_cnt.
+		Move Zero to Swf_cnt.
+		Perform B100_proc_msg thru B100_end.
+		Add Trn_count to Tot_trn_count.
+		Add Ok_cnt to Tot_ok_cnt.
+		Add Susp_cnt to Tot_susp_cnt.
+		Add Info_cnt to Tot_info_cnt.
+		Add Case_cnt to Tot_case_cnt.
+		Add Swf_cnt to Tot_swf_cnt.
+B050_END.
+		Exit.
+
+* Positions Ckpt_cnt (and Ckpt_found_ws) off the MVSTOP_SCAN_CKPT work queue
+* for whatever queue is currently in Q_name -- a prior run's last-saved
+* ordinal count of entries already decided, or not-found on a clean queue
+* that has never been checkpointed. Connect failure is treated the same as
+* not-found: start from the top rather than aborting, since a checkpoint is
+* an optimization, not a requirement for correctness.
+B060_LOAD_CKPT.
+		Set Failure_is in Ckpt_found_ws to true.
+		Move Zero to Ckpt_cnt.
+		%Beg BREAK: Ckpt_q; %End.
+		%ace_conn_q /<Bnk_key_ws>///"MVSTOP_SCAN_CKPT" to Ckpt_q for Insert;.
+		If Failure_is in Ckpt_q_status
+			Go to B060_end
+		End-if.
+		%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+		If Success_is in Ckpt_q_status
+			Set Success_is in Ckpt_found_ws to true
+			%Beg Ckpt_parse ^IN(Ckpt_q.Txt) Ckpt_cnt(^NUMBER), /; %End
+		End-if.
+B060_END.
+		Exit.
+
+* Records how many entries of Q_name's scan have been decided so far, so a
+* restart after an interruption can skip straight past them -- every entry
+* B200_DO_MSG finishes is already its own commit/cancel, so re-walking one
+* on restart costs time, not correctness; saving after every entry (not just
+* every 100th, like the progress display) keeps that re-walk as short as
+* possible.
+B070_SAVE_CKPT.
+		%Beg Ckpt_compose ^OUT(Ckpt_cnt_txt) Trn_count(^NUM(^noleading_zeros)), /; %End.
+		%Beg BREAK: Ckpt_q; %End.
+		%ace_conn_q /<Bnk_key_ws>///"MVSTOP_SCAN_CKPT" to Ckpt_q for Insert;.
+		If Failure_is in Ckpt_q_status
+			Go to B070_end
+		End-if.
+		%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+		If Success_is in Ckpt_q_status
+			%Beg
+				Ckpt_q.Txt = Ckpt_cnt_txt;
+				UPDATE: Ckpt_q;
+				COMMIT: TRAN;
+			%End
+		Else
+			%Beg
+				ALLOC_END: Ckpt_q (
+					.Vstr_key = Q_name,
+					.Txt = Ckpt_cnt_txt );
+				COMMIT: TRAN;
+			%End
+		End-if.
+B070_END.
+		Exit.
+
+* Removes Q_name's checkpoint once its scan has drained cleanly, so the next
+* run starts fresh instead of skipping a count that no longer lines up with
+* the (by then smaller) queue.
+B080_CLEAR_CKPT.
+		%Beg BREAK: Ckpt_q; %End.
+		%ace_conn_q /<Bnk_key_ws>///"MVSTOP_SCAN_CKPT" to Ckpt_q for Insert;.
+		If Failure_is in Ckpt_q_status
+			Go to B080_end
+		End-if.
+		%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+		If Success_is in Ckpt_q_status
+			%Beg
+				DELETE: Ckpt_q(insert);
+				COMMIT: TRAN;
+			%End
+		End-if.
+B080_END.
+		Exit.
+
 B100_PROC_MSG.
+		Perform B060_load_ckpt thru B060_end.
+		Set Failure_is in Cap_hit_ws to true.
 		If Match-count > 0
 			%beg Pndq ^First; %end
+			If Success_is in Ckpt_found_ws
+				Move 1 to Skip_idx
+				Perform until Skip_idx > Ckpt_cnt or Seq_end_is in Pndq_cursor
+					%beg Pndq ^next; %end
+					Add 1 to Skip_idx
+				End-perform
+				Move Ckpt_cnt to Trn_count
+				Display "MVTOSTOP resuming ", Q_name, " past ", Ckpt_cnt, " previously-decided entries."
+			End-if
 			Perform until Seq_end_is in Pndq_cursor
 				Add 1 to Trn_count
 			   	%beg Pndq CONN: Ent_msg_history (mod); %end
 				Perform B200_DO_MSG thru B200_DO_MSG_END
+				Perform B070_save_ckpt thru B070_end
 				If Trn_count > Move_cnt
+					Set Success_is in Cap_hit_ws to true
 					%Beg Pndq ^Last; %End
 				End-if
 				%beg Pndq ^next; %end
@@ -460,13 +660,29 @@ B100_PROC_MSG.
 				End-if
 		   	End-perform
 			%Beg BREAK: Pndq; %End
+%^  Don't wipe the checkpoint if the -count cap cut this run short -- that's
+%^  not a fully-drained scan, and the next run needs it to resume correctly.
+			If Failure_is in Cap_hit_ws
+				Perform B080_clear_ckpt thru B080_end
+			End-if
 		Else
 			%beg Genq ^First; %end
+			If Success_is in Ckpt_found_ws
+				Move 1 to Skip_idx
+				Perform until Skip_idx > Ckpt_cnt or Seq_end_is in Genq_cursor
+					%beg Genq ^next; %end
+					Add 1 to Skip_idx
+				End-perform
+				Move Ckpt_cnt to Trn_count
+				Display "MVTOSTOP resuming ", Q_name, " past ", Ckpt_cnt, " previously-decided entries."
+			End-if
 			Perform until Seq_end_is in Genq_cursor
 				Add 1 to Trn_count
 			   	%beg Genq CONN: Ent_msg_history (mod); %end
 				Perform B200_DO_MSG thru B200_DO_MSG_END
+				Perform B070_save_ckpt thru B070_end
 				If Trn_count > Move_cnt
+					Set Success_is in Cap_hit_ws to true
 					%Beg Genq ^Last; %End
 				End-if
 				%beg Genq ^next; %end
@@ -476,7 +692,17 @@ B100_PROC_MSG.
 				End-if
 		   	End-perform
 		    %Beg BREAK: Genq; %End
+%^  Don't wipe the checkpoint if the -count cap cut this run short -- see the
+%^  Pndq branch above.
+			If Failure_is in Cap_hit_ws
+				Perform B080_clear_ckpt thru B080_end
+			End-if
 		End-if.
+		%Beg BREAK: Ckpt_q; %End.
+		Display "MVTOSTOP complete for ", Q_name, " -- ", Trn_count, " read, ",
+			Ok_cnt, " routed, ", Case_cnt, " case-opened moved, ",
+			Susp_cnt, " suspended/skipped, ", Info_cnt, " info-only/skipped, ",
+			Swf_cnt, " routed directly by queue-id.".
 B100_END.
 		Exit.
 
@@ -493,6 +719,7 @@ B200_DO_MSG.
 			   	If Deb_sw = "Y"
 					Display "Trn - ", trn_date of trn_ref of ent_ftr_set, "-", trn_num of trn_ref of ent_ftr_set, " - suspended/skipped"
 				End-if
+				Add 1 to Susp_cnt
 				Perform C360_cancel thru C360_cancel_end
 				Go to B200_do_msg_end
 			End-if
@@ -508,6 +735,7 @@ B200_DO_MSG.
 				If Deb_sw = "Y"
 					Display "Trn - ", trn_date of trn_ref of ent_ftr_set, "-", trn_num of trn_ref of ent_ftr_set, " - info_only/skipped"
 				End-if
+				Add 1 to Info_cnt
 				Perform C360_cancel thru C360_cancel_end
 				Go to B200_do_msg_end
 			End-if
@@ -527,61 +755,52 @@ B200_DO_MSG.
 					If Deb_sw = "Y"
 						Display "Trn - ", trn_date of trn_ref of ent_ftr_set, "-", trn_num of trn_ref of ent_ftr_set, " - case opened"
 					End-if
-					If Match-count > 0
-						%beg
-							Pndq(insert); 
-							DELETE: Pndq; 
-						%end
+%^ A 2nd operator must confirm the move before the msg actually comes off
+%^ Pndq/Genq -- file a CASEMV_VFYCMD request with the Pmtq/Admq decision
+%^ already worked out here and leave the msg right where it is, same split
+%^ MTSMOVSP/SF2V uses for the suspense move.
+					If Tran_type of Ent_ftr_set = "FTR" or = "PRE" or = "IRS" or = "FFS" or = "FFR" or = "DEP" or = "DFT"
+							or = "DRW" or = "DFA" or = "CKS" or = "CKR"
+						Move "PMT" to Casemv_dest
+						Move PmtQue to Casemv_destq
 					Else
-						%beg 
-							Genq(insert);
-							DELETE: Genq; 
-						%end
+						Move "ADM" to Casemv_dest
+						Move AdmQue to Casemv_destq
 					End-if
-					If Tran_type of Ent_ftr_set = "FTR" or = "PRE" or = "IRS" or = "FFS" or = "FFR" or = "DEP" or = "DFT" 
-							or = "DRW" or = "DFA" or = "CKS" or = "CKR"
-						%Beg
-							ALLOC_END: Ent_msg_history(mod,
-								.Qname(
-									.Idbank = "SCB",
-									.Idname = PmtQue,
-									.Idloc  = NULL),
-								.Qtype  = "QTYP$_GEN_WORK_QUE", ALLOC_JOIN:
-							Pmtq(insert,(
-									.Trn = Ent_ftr_set.Trn_ref,
-									.Memo = "Moved by MVSTOP",
-									.Bnk_id = "SCB")));
-
-							ALLOC_ELEM: Ent_msg_history (
-								.Qname(.Idbank = "SCB",
-								.Idloc = NULL,
-								.Idname= "*SYS_MEMO"),
-								.Memo = "Moved by MVSTOP",
-								.Qtype = "OBJTYP$_NULL");
-						%End
-						Perform C350_commit thru C350_commit_end
+					%Beg
+						Casemv_compose ^OUT(Casemv_key) Trn_date of Trn_ref of Ent_ftr_set, "-",
+							Trn_num of Trn_ref of Ent_ftr_set, /;
+					%End.
+					%Beg BREAK: Casemv_q; %End.
+					%ace_conn_q /<Bnk_key_ws>///"CASEMV_VFYCMD" to Casemv_q for Insert;
+					If Failure_is in Casemv_q_status
+						%Beg Err_compose ^Out(Err_msg) "MVTOSTOP: Cannot connect to CASEMV_VFYCMD -- TRN ",
+							Casemv_key, " case move skipped. ", /; %End
+						Display Err_msg(1:Err_msg_length)
+						Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+								by reference Err_msg,
+								by value Err_msg_length,
+								%ace_msg_arg_list("MVTOSTOP");
+						Perform C360_cancel thru C360_cancel_end
+						Go to B200_do_msg_end
+					End-if.
+					%Beg Casemv_q ^SEARCH (forward, eql, key = Casemv_key); %End.
+					If Success_is in Casemv_q_status
+						If Deb_sw = "Y"
+							Display "Trn - ", Casemv_key, " case move already pending verification, skipped"
+						End-if
 					Else
 						%Beg
-							ALLOC_END: Ent_msg_history(mod,
-								.Qname(
-									.Idbank = "SCB",
-									.Idname = AdmQue,
-									.Idloc  = NULL),
-								.Qtype  = "QTYP$_GEN_WORK_QUE", ALLOC_JOIN:
-							Admq(insert,(
-									.Trn = Ent_ftr_set.Trn_ref,
-									.Memo = "Moved by MVSTOP",
-									.Bnk_id = "SCB")));
-
-							ALLOC_ELEM: Ent_msg_history (
-								.Qname(.Idbank = "SCB",
-								.Idloc = NULL,
-								.Idname= "*SYS_MEMO"),
-								.Memo = "Moved by MVSTOP",
-								.Qtype = "OBJTYP$_NULL");
+							Casemv_compose ^OUT(Casemv_memo) "Case move to ", Casemv_dest, " Queue=", Casemv_destq, ". ", /;
+							ALLOC_END: Casemv_q (
+								.Vstr_key = Casemv_key,
+								.Systime NOW,
+								.Txt = "MVTOSTOP",
+								.Memo = Casemv_memo );
 						%End
-						Perform C350_commit thru C350_commit_end
-					End-if
+					End-if.
+					Perform C360_cancel thru C360_cancel_end.
+					Add 1 to Case_cnt
 					Go to B200_do_msg_end
 				End-if
 				%Beg Scan_msg_history ^Next; %End
@@ -631,6 +850,14 @@ B200_DO_MSG.
 		End-if.
 		If Src_code OF Ent_ftr_set = "SWF" or = "CAL" or = "GMS"
 			Perform D400_route_swf thru D400_End
+			If Dryrun_sw = "Y"
+				Display "DRY RUN: Trn - ", trn_date of trn_ref of ent_ftr_set, "-",
+					trn_num of trn_ref of ent_ftr_set, " SWF routing decision -- mode=",
+					Routing_mode, " command=", Routing_command, " queue=", Queue_id,
+					" idtype=", Routing_idtype, " id=", Routing_id, "."
+				Perform C360_cancel thru C360_cancel_end
+				Go to B200_DO_MSG_END
+			End-if
 			Move Routing_command to Command_str_ws
 			If Incoming_msgtype of Ent_ftr_set = "210" and Command_str_ws = Spaces   %^ SCB_20161122200421
 				Move "NUL" to Command_str_ws
@@ -693,6 +920,7 @@ B200_DO_MSG.
 	           Returning Ret_status
 			Perform C350_commit thru C350_commit_end
 			Display "Trn - ", trn_date of trn_ref of ent_ftr_set, "-", trn_num of trn_ref of ent_ftr_set, " was processed."
+			Add 1 to Swf_cnt
 			Go to B200_DO_MSG_END
 		End-if.
 		If Tran_type of Typ of Ent_ftr_set = "FTR"
@@ -721,6 +949,7 @@ B200_DO_MSG.
 			 by reference Hist_memo_ws
 			 by reference Parsed_flag.
 		Display "Trn - ", trn_date of trn_ref of ent_ftr_set, "-", trn_num of trn_ref of ent_ftr_set, " was processed.".
+		Add 1 to Ok_cnt.
 		Perform C350_commit thru C350_commit_end.
 B200_DO_MSG_END.
  	Exit.
@@ -729,6 +958,15 @@ C350_COMMIT.
 		Call "DAT_BREAK_MSG".
 %^		%beg Cancel: Tran; %end.
 		%beg Commit: Tran; %end.
+
+%^ Feed the completed move to the audit/SIEM stream.
+		Call "SIEM_SEND_EVENT" using
+			by content   "MOVE",
+			by reference Bnk_key_ws,
+			by reference Ent_ftr_set.Trn_ref,
+			by reference Hist_memo_ws,
+			by value     Hist_memo_ws_length.
+
 		Call "LOCK_DEQ" using
 		    By reference omitted
 		    By value Long_zero_ws.
