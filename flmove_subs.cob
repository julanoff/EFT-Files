@@ -9,6 +9,7 @@
 * ******************************************************
 * Revisions.
 * 3/6/19  JN	V1.0
+* 09-Aug-2026  JN  Feed completed releases to the SIEM_SEND_EVENT audit stream.
 
 %def		<ENTFTR>	%`SBJ_DD_PATH:ENTFTR_FSECT.DDL`		%end
 %def		<ENTREPT>	%`SBJ_DD_PATH:ENTREPT_FSECT.DDL`	%end
@@ -248,6 +249,15 @@ C300_ROUTE_AND_COMMIT.
 	Call "DAT_BREAK_MSG".
 	%beg Commit: Tran; %end.
 %^	%beg Cancel: Tran; %end.
+
+%^ Feed the completed release to the audit/SIEM stream.
+	Call "SIEM_SEND_EVENT" using
+		by content   "RELEASE",
+		by reference Bnk_name1,
+		by reference Ent_ftr_set.Trn_ref,
+		by reference Memo_ws,
+		by value     Memo_ws_length.
+
 	Call "LOCK_DEQ" using
 	    By reference omitted
 	    By value Long_zero_ws.
