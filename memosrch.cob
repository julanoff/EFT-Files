@@ -0,0 +1,267 @@
+%Module MEMOSRCH <main,no_ace_init>;
+*
+**********************************************************
+* Copyright (c) 2016 Standard Chartered Bank             *
+* Aug 2026           Standard Chartered Bank             *
+**********************************************************
+* General memo-text search across message history. Given a work queue
+* naming a set of pending queues (the same GEN_VSTR_INDEX list-of-queue-
+* names shape MVTOSTOP's -quelist and QAGEMON's -quelist already use),
+* this walks every TRN currently sitting on any of them, then walks that
+* TRN's FULL Ent_msg_history chain (not just its current queue entry)
+* looking for a search string anywhere in any entry's Memo -- the same
+* Inspect ... Tallying ... For All substring test FRC_SUBS already uses
+* to sniff PND/PEND out of a queue name, applied here to free-text memos
+* instead. Useful for tracing a particular error/status phrase (an OFAC
+* hit reference, a routing rejection reason, an operator note) across a
+* whole backlog without opening every TRN's history by hand.
+* ******************************************************
+* Revisions.
+* 09-Aug-2026  JN  V1.0
+
+%^ Subject definitions.
+%def		<ENTFTR>		%`SBJ_DD_PATH:ENTFTR_FSECT.DDL`	%end
+%def		<ENT>			%`SBJ_DD_PATH:ENT_FSECT.DDL`		%end
+%def  		<ACE>			%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+%def		<MEMOSRCH_WS>	%^ local fsect
+Genq:	 	       			QUE (%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Pndq:	 	       			QUE (%`SBJ_DD_PATH:SAF_PND_QUE.DDF`) scan_key = Ref_num;
+Quelistq:					QUE (%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Quelist_name:				Vstr(12);
+Ref1:						Rec(%`SBJ_DD_PATH:TRN_ID_REC.DDF`);
+Prt_vstr80_Text_Seq:		SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Compose_ws:					Compose;
+Err_compose:				Compose;
+Err_msg:					Vstr(80);
+Parm_testkey_sw:			Str(20);
+Bnk_name1:					Vstr(3);
+Q_name:						Vstr(12);
+Search_txt:					Vstr(80);
+Max_ws:						Vstr(6);
+Max_parse:					Parse;
+Ace_vstr_ws:   				Vstr(%`%ACE$_MSG_STR_SIZE`);
+Bnk_key_ws: 				Str(3);	%^ current bank if any
+Ret_status: 				Boolean;
+%End
+
+%Work
+01  Match-count             PIC 9.
+01  Hit_match_cnt			Pic 9(4)		Value Zeros.
+01  Max_hits				Pic 9(6)		Value Zeros.
+01  Tot_trn_cnt			Pic 9(6)		Value Zeros.
+01  Tot_hit_cnt			Pic 9(6)		Value Zeros.
+01  Deb_sw					Pic X.
+
+%PROCEDURE.
+
+A100_MAIN.
+        Call "ACE_ARG_FIND" using
+                 by content   "-he*lp",
+                 by content   "U",
+                 by value     %SIZ(Deb_sw),
+                 by reference Deb_sw,
+                 by reference Deb_sw_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+
+        If ( Success_is IN Ret_status)
+			Display "    Message-History Memo Search Utility.  "
+			Display " Walks every TRN on each queue named in -quelist and searches"
+			Display " its full message history for -search text in any entry's Memo."
+			Display " -b*ank    <--- is the bank's name like SCB "
+			Display " -quelist  <--- name of a work queue of queue names to search"
+			Display " -search   <--- text to look for anywhere in a Memo field"
+			Display " -max      <--- stop after this many hits (default 0 = unlimited)"
+			%EXIT PROGRAM
+        End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-b*ank",
+                 by content   "U",
+                 by value     %SIZ(Bnk_name1),
+                 by reference Bnk_name1,
+                 by reference Bnk_name1_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "MEMOSRCH: Bank was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MEMOSRCH");
+			%EXIT PROGRAM
+		End-if.
+		Move Bnk_name1(1:3) to Bnk_key_ws.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-quel*ist",
+                 by content   "U",
+                 by value     %SIZ(Quelist_name),
+                 by reference Quelist_name,
+                 by reference Quelist_name_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "MEMOSRCH: -quelist was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MEMOSRCH");
+			%EXIT PROGRAM
+		End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-sear*ch",
+                 by content   "U",
+                 by value     %SIZ(Search_txt),
+                 by reference Search_txt,
+                 by reference Search_txt_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "MEMOSRCH: -search was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MEMOSRCH");
+			%EXIT PROGRAM
+		End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-ma*x",
+                 by content   "U",
+                 by value     %SIZ(Max_ws),
+                 by reference Max_ws,
+                 by reference Max_ws_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Success_is IN Ret_status)
+			%Beg Max_parse ^IN(Max_ws) Max_hits(^NUMBER); %End
+		End-if.
+
+		CALL "DAT_CONN_ROOT_AND_MSG".
+		%ace_conn_q /<Bnk_key_ws>///<Quelist_name> to Quelistq;
+		If Failure_is in Quelistq_status
+			%Beg Err_compose ^Out(Err_msg) "MEMOSRCH: Cannot connect to ", Quelist_name, ". Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MEMOSRCH");
+			%EXIT PROGRAM
+		End-if.
+
+		%Beg
+			Break: Prt_vstr80_Text_Seq;
+			Alloc_temp: Prt_vstr80_Text_Seq(mod);
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+				"MEMOSRCH Report - ", Bnk_key_ws, " - Search: ", Search_txt, /, ^ALLOC_ELEM;
+		%End.
+
+		%Beg Quelistq ^First; %End.
+		Perform until Seq_end_is in Quelistq_cursor or (Max_hits > 0 and Tot_hit_cnt >= Max_hits)
+			Move Quelistq.Vstr_key to Q_name
+			Perform B100_search_one_queue thru B100_end
+			%Beg Quelistq ^Next; %End
+		End-perform.
+		%Beg BREAK: Quelistq; %End.
+
+		%Beg
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Totals -- ", Tot_trn_cnt(^NUM(^noleading_zeros)),
+				" TRN(s) searched, ", Tot_hit_cnt(^NUM(^noleading_zeros)), " hit(s) found. ", /, ^ALLOC_ELEM;
+		%End.
+		%Beg Parm_testkey_sw = "MEMOSRCH"; %End.
+		Call "FTRPRINT" using
+			by reference Parm_testkey_sw.
+
+		Display "MEMOSRCH complete -- ", Tot_trn_cnt, " TRN(s) searched, ", Tot_hit_cnt, " hit(s) found.".
+		%EXIT PROGRAM.
+
+* Connects Q_name (guessing Pndq vs Genq the same way MVTOSTOP/QAGEMON
+* already do), walks every entry on it, and searches each TRN's full
+* message history via B150_search_history. A queue that won't connect is
+* skipped (logged, not fatal) rather than aborting the rest of the list.
+B100_SEARCH_ONE_QUEUE.
+		Move Zero to Match-count.
+		Inspect Q_name Tallying Match-count for all "PND".
+		If Match-count = 0
+			Inspect Q_name Tallying Match-count for all "PEND"
+		End-if.
+		If Match-count > 0
+			%ace_conn_q /<Bnk_key_ws>///<q_name> To Pndq With Optimization Giving Ret_status;
+		Else
+			%ace_conn_q /<Bnk_key_ws>///<q_name> To Genq With Optimization Giving Ret_status;
+		End-if.
+		If Failure_is in Ret_status
+			%Beg Err_compose ^Out(Err_msg) "MEMOSRCH: Cannot connect to ", Q_name, " -- skipped. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Go to B100_end
+		End-if.
+
+		If Match-count > 0
+			%beg Pndq ^First; %end
+			Perform until Seq_end_is in Pndq_cursor or (Max_hits > 0 and Tot_hit_cnt >= Max_hits)
+				%Beg Ref1 = Pndq.Ref_num; %End
+				Perform B150_search_history thru B150_end
+				%beg Pndq ^Next; %end
+			End-perform
+			%Beg BREAK: Pndq; %End
+		Else
+			%beg Genq ^First; %end
+			Perform until Seq_end_is in Genq_cursor or (Max_hits > 0 and Tot_hit_cnt >= Max_hits)
+				%Beg Ref1 = Genq.Trn; %End
+				Perform B150_search_history thru B150_end
+				%beg Genq ^Next; %end
+			End-perform
+			%Beg BREAK: Genq; %End
+		End-if.
+B100_END.
+		Exit.
+
+* Re-locates the TRN currently in Ref1 via Ref_index (same lookup
+* MOVETRN/OPRRECON already use to jump straight to a TRN's full message
+* history) and walks every entry from oldest to newest, testing each
+* entry's Memo for Search_txt with the same Inspect ... Tallying ... For
+* All idiom FRC_SUBS uses to sniff a queue name -- a substring test works
+* regardless of where in the Memo the text falls, unlike a keyed search.
+B150_SEARCH_HISTORY.
+		Add 1 to Tot_trn_cnt.
+		%Beg
+			BREAK: Ent_msg_history;
+			Ref_index ^SEARCH (forward, eql, Key = Ref1);
+		%End.
+		If Failure_is in Ref_index_status
+			Go to B150_end
+		End-if.
+		%Beg
+			Ref_index CONN: Ent_msg_history(NOMOD);
+			Ent_msg_history ^First;
+		%End.
+		Move Zeros to Hit_match_cnt.
+		Perform until Seq_end_is in Ent_msg_history_cursor or (Max_hits > 0 and Tot_hit_cnt >= Max_hits)
+			Move Zero to Match-count
+			If Memo_length of Ent_msg_history_lengths > 0
+				Inspect Ent_msg_history.Memo(1:Memo_length of Ent_msg_history_lengths)
+					Tallying Match-count for all Search_txt(1:Search_txt_length)
+			End-if
+			If Match-count > 0
+				%Beg
+					Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Ref1, " on ", Q_name, " -- ",
+						Ent_msg_history.Qname.Idname, " Memo: ", Ent_msg_history.Memo, /, ^ALLOC_ELEM;
+				%End
+				Add 1 to Hit_match_cnt
+				Add 1 to Tot_hit_cnt
+			End-if
+			%Beg Ent_msg_history ^Next; %End
+		End-perform.
+B150_END.
+		Exit.
