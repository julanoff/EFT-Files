@@ -5,10 +5,20 @@
 * Author: J.Novak					                               *
 **********************************************************
 * This program removes a message from specified queue and enqueues it to another queue.
-* ALL_20170428231706 
+* ALL_20170428231706
 * ******************************************************
 * Revisions.
 * 3/10/17  JN	V1.0
+* 09-Aug-2026  JN  Added -list/-inquire: report the source queue/Qtype a TRN is
+*                  actually sitting on without performing the move.
+* 09-Aug-2026  JN  Added VFYPND target type (FAL_VFYPNDQ/S2B_VFYPNDQ) and a
+*                  PND_LOGICAL source keyword spanning FCS1_PNDQ/PAI2_PNDDLVQ/
+*                  PAI3_PNDDLVQ, so this utility can target the Falcon/S2B
+*                  verify queues and the logical pending queue directly.
+* 09-Aug-2026  JN  Added -queue batch mode: loops the search-and-move logic
+*                  over a work queue of TRN numbers under one -from/-to/-memo/
+*                  -type setting, printing a per-TRN result.
+* 09-Aug-2026  JN  Feed completed moves to the SIEM_SEND_EVENT audit stream.
 
 %def		<ENTFTR>	%`SBJ_DD_PATH:ENTFTR_FSECT.DDL`		%End
 %def		<ENTREPT>	%`SBJ_DD_PATH:ENTREPT_FSECT.DDL`	%End
@@ -25,7 +35,7 @@ Err_str:				Vstr(160);
 Err_compose:			Compose;
 Compose_ws:				Compose;
 Ret_status: 			Boolean;
-Ref:					Rec(%`SBJ_DD_PATH:TRN_ID_REC.DDF` );   
+Ref:					Rec(%`SBJ_DD_PATH:TRN_ID_REC.DDF` );
 Gen_q:					Que(%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
 Pnd_q:					Que(%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
 Fut_q:					Que(%`SBJ_DD_PATH:FUTURE_QUE.DDF`);
@@ -36,11 +46,13 @@ Trg_sum_q:				Que(%`SBJ_DD_PATH:SUMMARY_QUE.DDF`);
 Trg_fut_q:				Que(%`SBJ_DD_PATH:FUTURE_QUE.DDF`);
 Trg_pnd_q:				Que(%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
 Trg_gen_q:				Que(%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Trg_vfypnd_q:			Que(%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
 Trg_ant_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Trg_sum_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Trg_fut_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Trg_pnd_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 Trg_gen_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
+Trg_vfypnd_q_qid:      	Rec (%`SBJ_DD_PATH:PRIV_ITEM_REC.DDF`);
 F_qname:				Vstr(12);
 T_qname:				Vstr(12);
 Ace_vstr_ws:    		Vstr(%`%ACE$_MSG_STR_SIZE`);
@@ -53,11 +65,21 @@ Qtyp_ws:				Vstr(3);
 State_del:				Boolean;
 Conn_ws:				Boolean;
 
+%^ Batch mode: loop the search-and-move logic over a work queue of TRNs.
+Trnlistq:				Que(%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`);
+Batch_q_name:			Vstr(12);
+Move_cnt:				Long = <0>;
+Move_ok_cnt:			Long = <0>;
+Move_err_cnt:			Long = <0>;
+
 %End
 
 %Work
 01  Q_found				Pic X		Value "N".
 01  Qtp_ws          	Pic X(3).
+01  List_sw				Pic X		Value "N".
+01  Batch_sw				Pic X		Value "N".
+01  Trn_ok_sw				Pic X		Value "N".
 
 %PROCEDURE.
 
@@ -80,11 +102,13 @@ A100_MAIN_PROGRAM.
 		Display "  Invocation:  movetrn -b jpt -type PND -from FROM_QUEUE -trn 20170303-234 -to TO_QUEUE -memo TEXT"
 		Display "  Arguments to execute this utility:"
 		Display "  Mandatory  -b    bank name (Example: SCB, JPT) "
-		Display "  Mandatory  -trn  trn number in the format YYYYMMDD-NNNN "
-		Display "  Mandatory  -from name of the source queue"
+		Display "  Mandatory  -trn  trn number in the format YYYYMMDD-NNNN (omit when -queue is used)"
+		Display "  Mandatory  -from name of the source queue (or PND_LOGICAL for the logical pending queue)"
 		Display "  Mandatory  -to   name of the target queue"
 		Display "  Mandatory  -memo memo that appears in the msg history"
-		Display "  Optional   -type type of the target que (ANT,SUM,FUT,PND,GEN). Default is GEN. "
+		Display "  Optional   -type type of the target que (ANT,SUM,FUT,PND,GEN,VFYPND). Default is GEN. "
+		Display "  Optional   -list report the source queue/Qtype of the TRN without moving it"
+		Display "  Optional   -queue name of a work queue of TRN numbers to move in one run"
 		Display "    -------------------------------------"
 		%Exit Program
 	End-if.
@@ -107,6 +131,20 @@ A100_MAIN_PROGRAM.
 				%ace_msg_arg_list("MOVETRN");
 		%Exit Program
     End-if.
+	Call "ACE_ARG_FIND" using
+        by content   "-li*st",
+        by content   "U",
+		by value     %SIZ(List_sw),
+		by reference List_sw,
+		by reference List_sw_length,
+		by reference OMITTED,
+		by reference OMITTED,
+		Returning Ret_status.
+	If Success_is in Ret_status
+		Move "Y" to List_sw
+	Else
+		Move "N" to List_sw
+	End-if.
 	Call "ACE_ARG_FIND" using
         by content   "-typ*e",
         by content   "U",
@@ -120,8 +158,8 @@ A100_MAIN_PROGRAM.
   	If ( Failure_is IN Ret_status)
 		Move "GEN" to Qtyp_ws
 	End-if.
-	
-	If Qtyp_ws Not = "ANT" and "SUM" and "FUT" and "PND" and "GEN"
+
+	If Qtyp_ws Not = "ANT" and "SUM" and "FUT" and "PND" and "GEN" and "VFYPND"
 	    %Beg Err_compose ^Out(Err_msg) "MOVETRN: Incorrect Q type. Exiting. ", /; %End
 		Display Err_msg(1:Err_msg_length)
 	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
@@ -194,62 +232,139 @@ A100_MAIN_PROGRAM.
 	End-if.
     CALL "DAT_CONN_ROOT_AND_MSG".
 
-	Evaluate Qtyp_ws
-		when "ANT"
-			%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_ant_q With Optimization Giving Ret_status;
-		when "SUM"
-			%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_sum_q With Optimization Giving Ret_status;
-		when "FUT"
-			%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_fut_q With Optimization Giving Ret_status;
-		when "PND"
-			%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_pnd_q With Optimization Giving Ret_status;
-		when "GEN"
-			%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_gen_q With Optimization Giving Ret_status;
-	End-evaluate.
-	If Failure_is in Ret_status
- 		%Beg Err_compose ^Out(Err_msg) "MOVETRN: Target Queue does not exist. Exiting. ", /; %End
-		Display Err_msg(1:Err_msg_length)
-		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-					by reference Err_msg,
-					by value Err_msg_length,
-					%ace_msg_arg_list("MOVETRN");
-		%Exit Program
+	If List_sw not = "Y"
+		Evaluate Qtyp_ws
+			when "ANT"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_ant_q With Optimization Giving Ret_status;
+			when "SUM"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_sum_q With Optimization Giving Ret_status;
+			when "FUT"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_fut_q With Optimization Giving Ret_status;
+			when "PND"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_pnd_q With Optimization Giving Ret_status;
+			when "GEN"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_gen_q With Optimization Giving Ret_status;
+			when "VFYPND"
+				%ace_conn_q /<Bnk_key_ws>///<t_qname> To Trg_vfypnd_q With Optimization Giving Ret_status;
+		End-evaluate
+		If Failure_is in Ret_status
+	 		%Beg Err_compose ^Out(Err_msg) "MOVETRN: Target Queue does not exist. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+						by reference Err_msg,
+						by value Err_msg_length,
+						%ace_msg_arg_list("MOVETRN");
+			%Exit Program
+		End-if
 	End-if.
 
 	Call "ACE_ARG_FIND" using
-		by content   "-t*rn",
-		by content   "U",
-		by value     %SIZ(Trn_no),
-		by reference Trn_no
-		by reference Trn_no_length,
+        by content   "-que*ue",
+        by content   "U",
+		by value     %SIZ(Batch_q_name),
+		by reference Batch_q_name,
+		by reference Batch_q_name_length,
 		by reference Ace_vstr_ws,
 		by reference Ace_vstr_ws_length,
-			Returning Ret_status.
+		Returning Ret_status.
+	If Success_is in Ret_status
+		Move "Y" to Batch_sw
+	Else
+		Move "N" to Batch_sw
+	End-if.
 
-    If ( Failure_is IN Ret_status)
-	    %Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN was not specified. Exiting. ", /; %End
-		Display Err_msg(1:Err_msg_length)
-	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-				by reference Err_msg,
-				by value Err_msg_length,
-				%ace_msg_arg_list("MOVETRN");
-		%Exit Program
+	If Batch_sw = "Y"
+		Perform B500_batch_run thru B500_end
+	Else
+		Call "ACE_ARG_FIND" using
+			by content   "-t*rn",
+			by content   "U",
+			by value     %SIZ(Trn_no),
+			by reference Trn_no,
+			by reference Trn_no_length,
+			by reference Ace_vstr_ws,
+			by reference Ace_vstr_ws_length,
+				Returning Ret_status.
+
+	    If ( Failure_is IN Ret_status)
+		    %Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+		    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("MOVETRN");
+			%Exit Program
+		End-if
+
+		Perform B200_process_trn thru B200_process_trn_end
+		If Trn_ok_sw not = "Y"
+			Display "NO GOOD - Stat - ", Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+						by reference Err_msg,
+						by value Err_msg_length,
+						%ace_msg_arg_list("MOVETRN");
+		End-if
 	End-if.
 
+%EXIT PROGRAM.
+
+* After a stuck batch or a routing-table mistake, ops sometimes need to
+* relocate hundreds of TRNs between the same -from/-to queues in one run
+* instead of invoking this utility once per TRN by hand. The work queue
+* holds one TRN number per Vstr_key, same GEN_VSTR_INDEX shape FLMOVE's
+* batch mode (and SCB_FNC_MAIN's PndCmdq) already use for a short keyed
+* work list; B200_process_trn is the same search-and-move logic the
+* single-TRN path uses, just looped and reporting per TRN instead of
+* exiting the whole program on the first miss.
+B500_BATCH_RUN.
+	%ace_conn_q /<Bnk_key_ws>///<Batch_q_name> to Trnlistq;
+	If Failure_is in Trnlistq_status
+		Display "MOVETRN: Cannot connect to ", Batch_q_name, " -- exiting."
+		Go to B500_end
+	End-if.
+
+	Move 0 to Move_cnt.
+	Move 0 to Move_ok_cnt.
+	Move 0 to Move_err_cnt.
+	%Beg Trnlistq ^First; %End.
+	Perform until Seq_end_is in Trnlistq_cursor
+		Move Trnlistq.Vstr_key to Trn_no
+		Add 1 to Move_cnt
+		Perform B200_process_trn thru B200_process_trn_end
+		If Trn_ok_sw = "Y"
+			Add 1 to Move_ok_cnt
+		Else
+			Add 1 to Move_err_cnt
+			Display Trn_no, " - FAILED - ", Err_msg(1:Err_msg_length)
+		End-if
+		%Beg Trnlistq ^Next; %End
+	End-perform.
+	%Beg BREAK: Trnlistq; %End.
+	Display "Batch complete. ", Move_cnt, " processed, ", Move_ok_cnt, " moved, ", Move_err_cnt, " failed.".
+B500_END.
+	Exit.
+
+* Locate Trn_no in Ent_msg_history/Ent_msg_subhist, confirm it is actually on
+* F_qname (or, when F_qname is the PND_LOGICAL keyword, on any of the three
+* physical pending queues FCS1_PNDQ/PAI2_PNDDLVQ/PAI3_PNDDLVQ SCB_FNC_MAIN
+* itself treats as one logical queue), then either report it (-list) or
+* dequeue and re-enqueue it to T_qname. Sets Trn_ok_sw to Y/N and Err_msg
+* to the reason on failure instead of exiting the whole run, so both the
+* single-TRN path and the batch loop can share this one paragraph.
+B200_PROCESS_TRN.
+	Move "N" to Trn_ok_sw.
+	Move Spaces to Err_msg.
+	Move 0 to Err_msg_length.
+
 	Move 17 to Trn_no_length.
 	Perform until Trn_no(Trn_no_length:1) not = Space or Trn_no_length = 0
 			Subtract 1 from Trn_no_length
-	End-perform.				
+	End-perform.
 
-	%Beg Parse (^notrap) ^IN (Trn_no), Ref.Trn_date, "-", Ref.Trn_Num,/; %End
+	%Beg Parse (^notrap) ^IN (Trn_no), Ref.Trn_date, "-", Ref.Trn_Num,/; %End.
 	If Failure_is in Parse_status
 		%Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN number is incorrect (20160301-234). Exiting. ", /; %End
-		Display Err_msg(1:Err_msg_length)
-		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-			by reference Err_msg,
-			by value Err_msg_length,
-			%ace_msg_arg_list("MOVETRN");
-  		%Exit Program
+		Go to B200_process_trn_end
 	End-if.
 	%Beg
 		Parse ^IN(Ref.Trn_num) No_ws(^NUMBER);
@@ -265,21 +380,20 @@ A100_MAIN_PROGRAM.
         %End
     Else
 		%Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN number was not found. Exiting. ", /; %End
-		Display Err_msg(1:Err_msg_length)
-		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-			by reference Err_msg,
-			by value Err_msg_length,
-			%ace_msg_arg_list("MOVETRN");
-  		%Exit Program	      
+		Go to B200_process_trn_end
   	End-if.
 
-* make sure that this msg is on the source q.
+* make sure that this msg is on the source q (or, for PND_LOGICAL, on one of
+* the three physical queues it stands for).
 	%Beg Ent_msg_history ^Last; %End.
 	Move "N" to Q_found.
 	Move Spaces to Qtp_ws.
 
 	Perform until Seq_beg_is in Ent_msg_history_cursor or Q_found = "Y"
-		If Idname of Qname of Ent_msg_history = F_qname
+		If Idname of Qname of Ent_msg_history = F_qname or
+		   (F_qname = "PND_LOGICAL" and
+		     (Idname of Qname of Ent_msg_history = "FCS1_PNDQ" or
+		      = "PAI2_PNDDLVQ" or = "PAI3_PNDDLVQ"))
 			Evaluate Qtype of Ent_msg_history
 				when "QTYP$_ANT_QUE"
 					Move "ANT" to Qtp_ws
@@ -311,11 +425,11 @@ A100_MAIN_PROGRAM.
 							State_del = Fut_q State.Deleted;
 					%End
 					%ACE_IS Fut_q CONNECTED Giving Conn_ws
-	
+
 					If Failure_is in State_del and Success_is in Conn_ws
 						Move "Y" to Q_found
 					End-if
-					
+
 				when "QTYP$_SAF_PND_QUE"
 					Move "PND" to Qtp_ws
 					%Beg
@@ -324,11 +438,11 @@ A100_MAIN_PROGRAM.
 							State_del = Pnd_q State.Deleted;
 					%End
 					%ACE_IS Pnd_q CONNECTED Giving Conn_ws
-	
+
 					If Failure_is in State_del and Success_is in Conn_ws
 						Move "Y" to Q_found
 					End-if
-	
+
 				when "QTYP$_GEN_WORK_QUE"
 					Move "GEN" to Qtp_ws
 					%Beg
@@ -337,19 +451,14 @@ A100_MAIN_PROGRAM.
 							State_del = Gen_q State.Deleted;
 					%End
 					%ACE_IS Gen_q CONNECTED Giving Conn_ws
-	
+
 					If Failure_is in State_del and Success_is in Conn_ws
 						Move "Y" to Q_found
 					End-if
-	
+
 				when other
 					%Beg Err_compose ^Out(Err_msg) "MOVETRN: Source Qtype ", Ent_msg_history.Qtype,  " is not supported. Exiting. ", /; %End
-					Display Err_msg(1:Err_msg_length)
-					Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-						by reference Err_msg,
-						by value Err_msg_length,
-						%ace_msg_arg_list("MOVETRN");
-					%Exit Program
+					Go to B200_process_trn_end
 			End-evaluate
 		End-if
 		If Idname of Qname of Ent_msg_history = "*SUB_HISTORY"
@@ -359,7 +468,10 @@ A100_MAIN_PROGRAM.
 				Ent_msg_subhist ^Last;
 			%End
 			Perform until Seq_beg_is in Ent_msg_subhist_cursor or Q_found = "Y"
-				If Idname of Qname of Ent_msg_subhist = F_qname
+				If Idname of Qname of Ent_msg_subhist = F_qname or
+				   (F_qname = "PND_LOGICAL" and
+				     (Idname of Qname of Ent_msg_subhist = "FCS1_PNDQ" or
+				      = "PAI2_PNDDLVQ" or = "PAI3_PNDDLVQ"))
 					Evaluate Qtype of Ent_msg_subhist
 						when "QTYP$_ANT_QUE"
 							Move "ANT" to Qtp_ws
@@ -369,11 +481,11 @@ A100_MAIN_PROGRAM.
 								State_del = Ant_q State.Deleted;
 							%End
 							%ACE_IS Ant_q CONNECTED Giving Conn_ws
-	
+
 							If Failure_is in State_del and Success_is in Conn_ws
 								Move "Y" to Q_found
 							End-if
-	
+
 						when "QTYP$_SUMMARY_QUE"
 							Move "SUM" to Qtp_ws
 							%Beg
@@ -382,11 +494,11 @@ A100_MAIN_PROGRAM.
 								State_del = Sum_q State.Deleted;
 							%End
 							%ACE_IS Sum_q CONNECTED Giving Conn_ws
-	
+
 							If Failure_is in State_del and Success_is in Conn_ws
 								Move "Y" to Q_found
 							End-if
-	
+
 						when "QTYP$_FUTURE_QUE"
 							Move "FUT" to Qtp_ws
 							%Beg
@@ -395,11 +507,11 @@ A100_MAIN_PROGRAM.
 								State_del = Fut_q State.Deleted;
 							%End
 							%ACE_IS Fut_q CONNECTED Giving Conn_ws
-	
+
 							If Failure_is in State_del and Success_is in Conn_ws
 								Move "Y" to Q_found
 							End-if
-	
+
 						when "QTYP$_SAF_PND_QUE"
 							Move "PND" to Qtp_ws
 							%Beg
@@ -410,7 +522,7 @@ A100_MAIN_PROGRAM.
 							If Failure_is in State_del
 								Move "Y" to Q_found
 							End-if
-	
+
 						when "QTYP$_GEN_WORK_QUE"
 							Move "GEN" to Qtp_ws
 							%Beg
@@ -419,20 +531,15 @@ A100_MAIN_PROGRAM.
 								State_del = Gen_q State.Deleted;
 							%End
 							%ACE_IS Gen_q CONNECTED Giving Conn_ws
-	
+
 							If Failure_is in State_del and Success_is in Conn_ws
 								Move "Y" to Q_found
 							End-if
-	
+
 						when other
 							%Beg Err_compose ^Out(Err_msg) "MOVETRN: Source Qtype ", Ent_msg_subhist.Qtype,  " is not supported. Exiting. ", /; %End
-							Display Err_msg(1:Err_msg_length)
-							Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-									by reference Err_msg,
-									by value Err_msg_length,
-									%ace_msg_arg_list("MOVETRN");
-							%Exit Program	
-					End-evaluate
+							Go to B200_process_trn_end
+				End-evaluate
 				End-if
 				%Beg Ent_msg_subhist ^Prev; %End
 			End-perform
@@ -443,14 +550,16 @@ A100_MAIN_PROGRAM.
 	End-perform.
 	If Q_found = "N"
 		%Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN is not on the specified queue. Exiting. ", /; %End
-		Display Err_msg(1:Err_msg_length)
-		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-			by reference Err_msg,
-			by value Err_msg_length,
-			%ace_msg_arg_list("MOVETRN");
-		%Exit Program	      
+		Go to B200_process_trn_end
   	End-if.
 
+	If List_sw = "Y"
+		%Beg Err_compose ^Out(Err_msg) "MOVETRN: TRN ", Trn_no(1:Trn_no_length), " is on queue ", F_qname, " (Qtype ", Qtp_ws, "). ", /; %End
+		Display Err_msg(1:Err_msg_length)
+		Move "Y" to Trn_ok_sw
+		Go to B200_process_trn_end
+	End-if.
+
 	Evaluate Qtp_ws
 		When "GEN"
 			%Beg DELETE: Gen_q(insert); %End
@@ -516,6 +625,22 @@ A100_MAIN_PROGRAM.
 					.Ref_num = Ref,
 					.Systime Now));
 			%End
+		When "VFYPND"
+			%Beg
+				ALLOC_END: Ent_msg_history(mod,
+				.Qname(
+				.Idprod = null,
+				.Idbank = Bnk_key_ws,
+				.Idloc = null,
+				.Idcust = null,
+				.Idname = T_qname),
+				.Qtype = "QTYP$_SAF_PND_QUE",
+				.Memo = Memo_ws,
+					ALLOC_JOIN: Trg_vfypnd_q(
+					insert,
+					.Ref_num = Ref,
+					.Systime Now));
+			%End
 		When "FUT"
 			%Beg
 				ALLOC_END: Ent_msg_history(mod,
@@ -558,9 +683,19 @@ A100_MAIN_PROGRAM.
 	%End.
 	Call "DAT_BREAK_MSG".
 	%Beg Commit: Tran; %End.
+
+%^ Feed the completed move to the audit/SIEM stream.
+	Call "SIEM_SEND_EVENT" using
+		by content   "MOVE",
+		by reference Bnk_key_ws,
+		by reference Ref,
+		by reference Memo_ws,
+		by value     Memo_ws_length.
+
 	Call "LOCK_DEQ" using
 		By reference omitted
 		By value Long_zero_ws.
 	Display "The TRN ", Trn_no, " was moved from ", F_qname, " to " T_qname.
-	
-	%Exit Program.
+	Move "Y" to Trn_ok_sw.
+B200_PROCESS_TRN_END.
+	Exit.
