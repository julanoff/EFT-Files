@@ -15,12 +15,19 @@ Dbg_sw:			Str(1);
 Mode_sw:		Str(1) = "N";
 Opr_id:			Str(6) = "$$$JN1";
 Memo_ws:		Vstr(80);
+Trnlistq:		Que(%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`);
+Batch_q_name:	Vstr(12);
+Batch_cnt:		Long = <0>;
+Batch_ok_cnt:	Long = <0>;
+Batch_err_cnt:	Long = <0>;
 %end
 
 
 %Work
 01  F57_start		Pic 9.
 01  Force_sw		Pic X 		Value "N".
+01  Batch_sw		Pic X		Value "N".
+01  Vfy_sw			Pic X		Value "N".
 01  Trn_no 			Pic X(16).
 01  Bnk				Pic X(3) 	Value "SCB".
 01  Line_ws			Pic X(3).
@@ -31,21 +38,82 @@ A100_MAIN_PROGRAM.
 *
 	Display "Enter the line name (FAL or S2B) " No advancing.
 	Accept Line_ws.
-	Display "Enter TRN of the ", Line_ws, " " No advancing.
-	Accept Trn_no.
-
-	%Beg 
-		Dbg_sw = "Y"; 
-		Memo_ws = "Testing move program";
-	%End.
-	Call "FLMOVE_SUBS"  Using  Bnk, Line_ws, Trn_no, Force_sw, Dbg_sw, Opr_id, Memo_ws, Err_str
-	RETURNING Ret_status.
-    If ( Failure_is IN Ret_status)
-	     Display "NO GOOD - Stat - ", Err_str
+	Display "Batch mode -- process a list of TRNs off a work queue? (Y/N) " No advancing.
+	Accept Batch_sw.
+	Display "Release from the verify-pending queue instead of the pending queue? (Y/N) " No advancing.
+	Accept Vfy_sw.
+	If Vfy_sw = "Y" or Vfy_sw = "y"
+		Move "V" to Vfy_sw
 	Else
-		Display Err_str(1:80)
-		Display Err_str(81:)
+		Move "N" to Vfy_sw
+	End-if.
+
+	If Batch_sw = "Y" or Batch_sw = "y"
+		Move "Y" to Batch_sw
+		Perform B100_batch_run thru B100_end
+	Else
+		Display "Enter TRN of the ", Line_ws, " " No advancing.
+		Accept Trn_no.
+
+		%Beg
+			Dbg_sw = "Y";
+			Memo_ws = "Testing move program";
+		%End.
+		Call "FLMOVE_SUBS"  Using  Bnk, Line_ws, Trn_no, Force_sw, Dbg_sw, Vfy_sw, Opr_id, Memo_ws, Err_str
+		RETURNING Ret_status.
+	    If ( Failure_is IN Ret_status)
+		     Display "NO GOOD - Stat - ", Err_str
+		Else
+			Display Err_str(1:80)
+			Display Err_str(81:)
+		End-if
 	End-if.
 
 %EXIT PROGRAM.
 
+* After a Falcon/S2B outage, ops need to clear dozens of TRNs off the pending
+* queue at once instead of running this utility by hand per TRN. Batch mode
+* points at a work queue (same GEN_VSTR_INDEX shape SCB_FNC_MAIN's PndCmdq
+* already uses for a list of short keyed entries) that ops load ahead of time
+* with one TRN number per Vstr_key, and loops calling FLMOVE_SUBS once per
+* entry -- same call this program already makes one TRN at a time -- logging
+* a per-TRN success/failure line plus a run total. The queue itself is left
+* intact when the run finishes; clearing/archiving the input list is an ops
+* step outside this utility, same as an input control file would be kept.
+B100_BATCH_RUN.
+	Display "Enter the work queue name holding the TRN list " No advancing.
+	Accept Batch_q_name.
+
+	%ace_conn_q /<Bnk>///<Batch_q_name> to Trnlistq;
+	If Failure_is in Trnlistq_status
+		Display "Cannot connect to ", Batch_q_name, " -- exiting."
+		Go to B100_end
+	End-if.
+
+	Move 0 to Batch_cnt.
+	Move 0 to Batch_ok_cnt.
+	Move 0 to Batch_err_cnt.
+	%Beg Trnlistq ^First; %End.
+	Perform until Seq_end_is in Trnlistq_cursor
+		Move Trnlistq.Vstr_key to Trn_no
+		Add 1 to Batch_cnt
+		%Beg
+			Dbg_sw = "Y";
+			Memo_ws = "Batch move via FLMOVE";
+		%End
+		Call "FLMOVE_SUBS"  Using  Bnk, Line_ws, Trn_no, Force_sw, Dbg_sw, Vfy_sw, Opr_id, Memo_ws, Err_str
+		RETURNING Ret_status
+		If ( Failure_is IN Ret_status)
+			Add 1 to Batch_err_cnt
+			Display Trn_no, " - FAILED - ", Err_str(1:80)
+		Else
+			Add 1 to Batch_ok_cnt
+			Display Trn_no, " - OK"
+		End-if
+		%Beg Trnlistq ^Next; %End
+	End-perform.
+	%Beg BREAK: Trnlistq; %End.
+	Display "Batch complete. ", Batch_cnt, " processed, ", Batch_ok_cnt, " released, ", Batch_err_cnt, " failed.".
+B100_END.
+	Exit.
+
