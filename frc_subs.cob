@@ -9,6 +9,25 @@
 * 02-Dec-2016	JN	SCB_20161203000636. Skip non acct FED from this process.
 * 19-Mar-2017   JN  SCB_20161122010257. FED/CHP suspend process changes.
 * 19-Sep-2017   JN  SCB_20170919170604. Determine if the TRN was thru PAYADV after the suspension. If it is then move the funds again.
+* 08-Aug-2026   JN  Broadcast an alert when a FAL_VFYCMD/S2B_VFYCMD entry has been waiting verification longer than the configured limit.
+* 08-Aug-2026   JN  Take a cutoff hour on the Using list; skip the whole no-timely-response
+*                   suspense run (CHP/FED line check and the PAYADV_LOG re-suspend check
+*                   alike) until that hour of day has passed. 0 preserves the old always-run
+*                   behavior for any caller that doesn't pass one.
+* 08-Aug-2026   JN  Checkpoint B100_LOOP_THRU_APPS's Pndq scan per queue so a restart
+*                   resumes instead of rescanning the whole backlog from the top.
+* 09-Aug-2026   JN  Break out Chp/Fed suspense totals by Appl_name (TsaaS/PAIMI/PAI3)
+*                   to a separate report alongside the existing grand totals.
+* 09-Aug-2026   JN  Broadcast a page the moment B150_CHECK_LINE confirms a clearing
+*                   line is down, instead of only when an unexpectedly-up line aborts
+*                   the run.
+* 09-Aug-2026   JN  Replace the hardcoded TsaaS/PAIMI/PAI3 holdover account lookups
+*                   with a maintainable FRCHOLD_CFG table (B110_SCAN_APPS_TABLE);
+*                   SCB_FNC_MAIN picks up a screen to maintain it.
+* 09-Aug-2026   JN  FRCHOLD_CFG now carries its own processing-order field instead of
+*                   relying on Vstr_key scan order -- a blank-Idkey row (PAI3's case)
+*                   needs the specific prior row run right before it, and Vstr_key's
+*                   byte order doesn't guarantee that once rows are renamed/reordered.
 
 %def            <ENTFTR>        %`SBJ_DD_PATH:ENTFTR_FSECT.DDL`         %end
 %def            <ENTREPT>       %`SBJ_DD_PATH:ENTREPT_FSECT.DDL`        %end
@@ -43,6 +62,24 @@ Chp_cnt:						Word = <0>;
 Fed_cnt:						Word = <0>;
 Chp_amt:						Amount;
 Fed_amt:						Amount;
+
+%^ Break out Chp_cnt/Fed_cnt/Chp_amt/Fed_amt by source application (TsaaS,
+%^ PAIMI, PAI3) on top of the grand totals above.
+Chp_cnt_tsaas:					Word = <0>;
+Fed_cnt_tsaas:					Word = <0>;
+Chp_amt_tsaas:					Amount;
+Fed_amt_tsaas:					Amount;
+Chp_cnt_paimi:					Word = <0>;
+Fed_cnt_paimi:					Word = <0>;
+Chp_amt_paimi:					Amount;
+Fed_amt_paimi:					Amount;
+Chp_cnt_pai3:					Word = <0>;
+Fed_cnt_pai3:					Word = <0>;
+Chp_amt_pai3:					Amount;
+Fed_amt_pai3:					Amount;
+Appl_rpt_seq:					SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Appl_rpt_compose_ws:			Compose;
+Appl_rpt_testkey_ws:			Str(20);
 Status_memo:					Vstr(80);
 BitVal:							Word;
 Hist_memo_ws:					Vstr(80);	%^ memo for msg history
@@ -113,6 +150,46 @@ Appl_name:						Vstr(10);
 Memo_vstr:						Vstr(80);
 Line_ind:						Str(3);
 
+%^ Aging alert on unactioned Falcon/S2B verify requests.
+PndCmdq:						Que(	%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Parse:							Parse;
+Vfy_q_name:						Vstr(12);
+Vfy_time_str_ws:				Vstr(20);
+Vfy_day_ws:						Long;
+Vfy_hr_ws:						Long;
+Vfy_min_ws:						Long;
+Cur_day_ws:						Long;
+Cur_hr_ws:						Long;
+Cur_min_ws:						Long;
+Vfy_cur_totmin_ws:				Long;
+Vfy_ent_totmin_ws:				Long;
+Vfy_age_mins_ws:				Long;
+Vfy_age_limit_ws:				Long = <60>;
+
+%^ Restart checkpoint for B100_LOOP_THRU_APPS's per-queue scan.
+Ckpt_q:							Que(	%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Ckpt_found_ws:					Boolean;
+
+%^ FRCHOLD_CFG -- the holdover/suspense account table A000_MAIN now loops
+%^ over instead of hardcoding the TsaaS/PAIMI/PAI3 blocks. Keyed by
+%^ Appl_name, Txt holds Q_name, Memo holds "Susp_log|Idkey|Fallback_idkey|
+%^ Line_ind|Procord" (same Memo-encoded-fields idiom Casemv_q uses). A blank
+%^ Idkey skips the lookup and keeps whatever Save_acc_id/Save_acc_idtype the
+%^ prior entry (in Procord order, not table scan order) already found (PAI3's
+%^ row); a blank Fallback_idkey means no fallback exists -- fail the run like
+%^ PAIMI's old hard exit.
+Frchold_q:						Que(	%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Frchold_idkey:					Vstr(20);
+Frchold_fallback_idkey:			Vstr(20);
+Frchold_line_ind:				Vstr(3);
+Frchold_procord:				Vstr(3) = "999";
+
+%^ Processing-order staging list -- Vstr_key holds the zero-padded Procord
+%^ so a ^First/^Next walk visits FRCHOLD_CFG rows in Procord order, Txt
+%^ holds the real Appl_name to re-search FRCHOLD_CFG with.
+Frchold_ordq:					Que(	%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Frchold_ordkey_ws:				Vstr(3);
+
 %End
 	
 %Macro Display_debug = 
@@ -147,12 +224,13 @@ Endm
 %Linkage
 01  Mode_ls						Pic X.
 01  Dbg_sw_ls					Pic X.
+01  Cutoff_hr_ls					Pic 99.
 01  Err_str_ls					Pic X(160).
 01  Ret_stat 					Pic S9(9) COMP-5.
 	   88 FAILURE-IS VALUE 0.
 	   88 SUCCESS-IS VALUE 1.
 
-%Procedure Using Mode_ls Dbg_sw_ls Err_str_ls Returning Ret_stat.
+%Procedure Using Mode_ls Dbg_sw_ls Cutoff_hr_ls Err_str_ls Returning Ret_stat.
 
 A000_MAIN.
 
@@ -161,6 +239,8 @@ A000_MAIN.
 	%Beg Err_str = ""; %End.
     CALL "DAT_CONN_ROOT_AND_MSG".
 
+	Perform B140_check_cutoff thru B140_end.
+
 * Check if CHP/FED lines are up!
 	%beg ComLine = "FEDIN1"; %end.
 	Perform B150_check_line thru B150_end.
@@ -188,51 +268,153 @@ A000_MAIN.
 	    	^SEARCH CONN: Menu_bnk_union (NOMOD);
 	%End.
 
+	Perform B160_check_vfy_aging thru B160_end.
+
 	%ace_conn_q ////"AMT_INDEX" to Amt_index for Insert;.
 	%ace_conn_root_q cur_frx_index;.
 
-	%Beg 
-		Susp_log = "FCS_SUSPD_LOG";
-		Q_name = "FCS1_PNDQ";
-		Appl_name = "TsaaS";
-		BREAK: Menu_bnk_spec_seq;
-		Menu_bnk_union(
-						.Special_seq CONN: Menu_bnk_spec_seq(NOMOD) );
-		Menu_bnk_spec_seq ^SEARCH (
-			.Special_id(
-			.Idbank = Menu_bnk_union.bnk_id,
-			.Idkey = "FED CHP HOLDOVER" ) );
+	Perform B110_scan_apps_table thru B110_end.
+
+	Set Success_is in Ret_stat to true.
+	Move Chp_cnt to CntD.
+	Move Chp_amt to AmtD.
+	Move CntD to Cnt1.
+	Move AmtD to Amt1.
+	Move Fed_cnt to CntD.
+	Move Fed_amt to AmtD.
+	Move CntD to Cnt2.
+	Move AmtD to Amt2.
+	Move Tot_line1 to Str80.
+	Move Str80 to Err_str_ls.
+	Move Tot_line2 to Str80.
+	Move Str80 to Err_str_ls(81:).
+
+	Perform B186_write_appl_totals thru B186_end.
+%EXIT PROGRAM.
+
+* Walk FRCHOLD_CFG (a GEN_VSTR_INDEX table, same shape as PndCmdq/Ckpt_q)
+* instead of the three blocks this file used to hardcode per application.
+* Seeds the table with today's three entries the first time it's found
+* empty, so an upgrade never loses the existing TsaaS/PAIMI/PAI3 routing --
+* SCB_FNC_MAIN's FRCHOLD maintenance screen is how ops change it from here.
+B110_SCAN_APPS_TABLE.
+	%Beg BREAK: Frchold_q; %End.
+	%ace_conn_q ////"FRCHOLD_CFG" to Frchold_q for Insert;.
+	If Failure_is IN Frchold_q_status
+		%beg Err_compose ^Out(Err_msg) "FRC_SCAN: Cannot connect to FRCHOLD_CFG. Exiting. ", /; %end
+		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+			by reference Err_msg,
+			by value Err_msg_length,
+			%ace_msg_arg_list("FRC_SCAN");
+			Perform X100_make_err thru X100_end
+			Set Failure_is in Ret_stat to true
+			%exit program
+	End-if.
+	%Beg Frchold_q ^First; %End.
+	If Seq_end_is in Frchold_q_cursor
+		Perform B112_seed_defaults thru B112_end
+		%Beg Frchold_q ^First; %End
+	End-if.
+
+%^ Build the Procord-ordered staging list -- Vstr_key scan order cannot be
+%^ trusted to match the processing-order dependency a blank-Idkey row needs.
+	%Beg
+		BREAK: Frchold_ordq;
+		ALLOC_TEMP: Frchold_ordq(mod);
 	%End.
-	If Success_is in Menu_bnk_spec_seq_status
+	Perform until Seq_end_is in Frchold_q_cursor
 		%Beg
-			Save_acc_idtype = Menu_bnk_spec_seq .Special_acc.Idtype;
-			Save_acc_id = Menu_bnk_spec_seq .Special_acc.Idkey;
+			Parse (^notrap) ^IN(Frchold_q.Memo) Susp_log, "|", Frchold_idkey, "|",
+				Frchold_fallback_idkey, "|", Frchold_line_ind, "|", Frchold_procord, /;
 		%End
-	Else  %^ Use OFAC Suspense acct
+		If Frchold_procord = Spaces
+			%Beg Frchold_procord = "999"; %End
+		End-if
 		%Beg
-			Menu_bnk_spec_seq ^SEARCH (
-					.Special_id(
-		   			.Idbank = Menu_bnk_union.bnk_id,
-		   			.Idkey = "OFAC SEIZED FUNDS" ) );
-			Save_acc_idtype = Menu_bnk_spec_seq .Special_acc.Idtype;
-			Save_acc_id = Menu_bnk_spec_seq .Special_acc.Idkey;
+			Frchold_ordkey_ws = Frchold_procord;
+			ALLOC_ELEM: Frchold_ordq( (
+				.Vstr_key = Frchold_ordkey_ws,
+				.Txt = Frchold_q.Vstr_key));
 		%End
+		%Beg Frchold_q ^Next; %End
+	End-perform.
+	%Beg COMMIT_TEMP: Frchold_ordq; %End.
+	%Beg Frchold_ordq ^First; %End.
+	Perform B115_do_one_appl thru B115_end until Seq_end_is in Frchold_ordq_cursor.
+	%Beg BREAK: Frchold_ordq; %End.
+	%Beg BREAK: Frchold_q; %End.
+B110_END.
+	Exit.
+
+* One-time seed of FRCHOLD_CFG with today's TsaaS/PAIMI/PAI3 entries -- same
+* account keys and fallback the old hardcoded blocks used, so behavior is
+* unchanged until an operator edits the table. Procord keeps PAI3 (a blank
+* Idkey, inheriting PAIMI's holdover account) running right after PAIMI
+* regardless of how Vstr_key happens to sort.
+B112_SEED_DEFAULTS.
+	%Beg
+		Compose_ws ^OUT(Tmp1) "FCS_SUSPD_LOG", "|", "FED CHP HOLDOVER", "|", "OFAC SEIZED FUNDS", "|", "FCS", "|", "010", /;
+		ALLOC_END: Frchold_q (
+			.Vstr_key = "TsaaS",
+			.Txt = "FCS1_PNDQ",
+			.Memo = Tmp1 );
+		Compose_ws ^OUT(Tmp1) "PAI_SUSPD_LOG", "|", "PA-IMI HOLDOVER AC", "|", "", "|", "PAI", "|", "020", /;
+		ALLOC_END: Frchold_q (
+			.Vstr_key = "PAIMI",
+			.Txt = "PAI2_PNDDLVQ",
+			.Memo = Tmp1 );
+		Compose_ws ^OUT(Tmp1) "", "|", "", "|", "", "|", "", "|", "030", /;
+		ALLOC_END: Frchold_q (
+			.Vstr_key = "PAI3",
+			.Txt = "PAI3_PNDDLVQ",
+			.Memo = Tmp1 );
+		COMMIT: TRAN;
+	%End.
+B112_END.
+	Exit.
+
+* One FRCHOLD_CFG entry -- loads Susp_log/Q_name/Idkey/Fallback_idkey/
+* Line_ind/Procord off the table row named by the current Frchold_ordq
+* staging entry (NOT off Frchold_q's own cursor -- that cursor was run to
+* exhaustion building the staging list), looks up the holdover account
+* (unless Idkey is blank, PAI3's case), then runs the same
+* B100_LOOP_THRU_APPS this file always has.
+B115_DO_ONE_APPL.
+	%Beg
+		Frchold_q ^SEARCH (forward, eql, Key = Frchold_ordq.Txt);
+	%End.
+	%Beg
+		Appl_name = Frchold_q.Vstr_key;
+		Q_name = Frchold_q.Txt;
+		Parse (^notrap) ^IN(Frchold_q.Memo) Susp_log, "|", Frchold_idkey, "|",
+			Frchold_fallback_idkey, "|", Frchold_line_ind, "|", Frchold_procord, /;
+	%End.
+	If Frchold_idkey not = Spaces
+		Perform B120_lookup_hold_acct thru B120_end
+	End-if.
+	If Frchold_line_ind not = Spaces
+		%Beg Line_ind = Frchold_line_ind; %End
 	End-if.
-	%Display_debug "Doing FCS line"
-	Move "FCS" to Line_ind.
+	%Display_debug "Doing holdover run for Appl_name"
 	Perform B100_LOOP_THRU_APPS thru B100_END.
+	%Beg Frchold_ordq ^Next; %End.
+B115_END.
+	Exit.
 
-	%Beg 
-		Susp_log = "PAI_SUSPD_LOG"; 
-		Q_name = "PAI2_PNDDLVQ";
-		Appl_name = "PAIMI";
+* Same Menu_bnk_spec_seq "special table" lookup the old hardcoded blocks
+* used -- Frchold_idkey is the primary key, Frchold_fallback_idkey (if not
+* blank) is tried when the primary isn't found (TsaaS's OFAC fallback); a
+* blank Frchold_fallback_idkey means no fallback exists, so failure here is
+* fatal (PAIMI's old hard exit).
+B120_LOOKUP_HOLD_ACCT.
+	%Beg
 		BREAK: Menu_bnk_spec_seq;
 		Menu_bnk_union(
 						.Special_seq CONN: Menu_bnk_spec_seq(NOMOD) );
 		Menu_bnk_spec_seq ^SEARCH (
 			.Special_id(
 			.Idbank = Menu_bnk_union.bnk_id,
-			.Idkey = "PA-IMI HOLDOVER AC" ) );
+			.Idkey = Frchold_idkey ) );
 	%End.
 	If Success_is in Menu_bnk_spec_seq_status
 		%Beg
@@ -240,36 +422,28 @@ A000_MAIN.
 			Save_acc_id = Menu_bnk_spec_seq .Special_acc.Idkey;
 		%End
 	Else
-		%beg Err_compose ^Out(Err_msg) "FRC_SCAN: PA-IMI Holdover account does not exist. Exiting. ", /; %end
-		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
-			by reference Err_msg,
-			by value Err_msg_length,
-			%ace_msg_arg_list("FRC_SCAN");
-			Perform X100_make_err thru X100_end
-			Set Failure_is in Ret_stat to true
-			%exit program
+		If Frchold_fallback_idkey not = Spaces
+			%Beg
+				Menu_bnk_spec_seq ^SEARCH (
+						.Special_id(
+			   			.Idbank = Menu_bnk_union.bnk_id,
+			   			.Idkey = Frchold_fallback_idkey ) );
+				Save_acc_idtype = Menu_bnk_spec_seq .Special_acc.Idtype;
+				Save_acc_id = Menu_bnk_spec_seq .Special_acc.Idkey;
+			%End
+		Else
+			%beg Err_compose ^Out(Err_msg) "FRC_SCAN: ", Appl_name, " Holdover account does not exist. Exiting. ", /; %end
+			Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+				by reference Err_msg,
+				by value Err_msg_length,
+				%ace_msg_arg_list("FRC_SCAN");
+				Perform X100_make_err thru X100_end
+				Set Failure_is in Ret_stat to true
+				%exit program
+		End-if
 	End-if.
-	%Display_debug "Doing PAI line"
-	Move "PAI" to Line_ind.
-	Perform B100_LOOP_THRU_APPS thru B100_END.
-
-	%Beg Q_name = "PAI3_PNDDLVQ"; %End.
-	Perform B100_LOOP_THRU_APPS thru B100_END.
-
-	Set Success_is in Ret_stat to true.
-	Move Chp_cnt to CntD.
-	Move Chp_amt to AmtD.
-	Move CntD to Cnt1.
-	Move AmtD to Amt1.
-	Move Fed_cnt to CntD.
-	Move Fed_amt to AmtD.
-	Move CntD to Cnt2.
-	Move AmtD to Amt2.
-	Move Tot_line1 to Str80.
-	Move Str80 to Err_str_ls.
-	Move Tot_line2 to Str80.
-	Move Str80 to Err_str_ls(81:).
-%EXIT PROGRAM.
+B120_END.
+	Exit.
 
 B100_LOOP_THRU_APPS.
 	Set Success_is in Ret_stat to true.
@@ -292,15 +466,115 @@ B100_LOOP_THRU_APPS.
 			Set Failure_is in Ret_stat to true
 			%exit program
     End-if.
-		
-    %Beg Pndq ^First; %End.
+
+	Perform B105_load_ckpt thru B105_end.
+	If Success_is in Ckpt_found_ws
+		%Beg Pndq ^SEARCH (forward, gtr, key = Ckpt_q.Txt); %End
+		If Failure_is in Pndq_status
+			%Beg Pndq ^First; %End
+		End-if
+	Else
+    	%Beg Pndq ^First; %End
+	End-if.
 
 	Perform B200_process_msg thru B200_process_msg_end until
 		Seq_end_is in Pndq_cursor.
 
+%^ Scan finished clean -- clear the checkpoint so the next run over this
+%^ queue starts fresh rather than searching for a Ref_num that may no
+%^ longer exist once today's backlog has been worked.
+	Perform B195_clear_ckpt thru B195_end.
+
 B100_END.
 	Exit.
 
+B105_LOAD_CKPT.
+%^ Position Pndq past whatever Ref_num B190_SAVE_CKPT last recorded for this
+%^ queue, so a run that died partway through a large backlog resumes there
+%^ instead of rescanning everything already decided.
+	Set Failure_is in Ckpt_found_ws to true.
+	%Beg BREAK: Ckpt_q; %End.
+	%ace_conn_q /<Bnk_key_ws>///"FRC_SCAN_CKPT" to Ckpt_q for Insert;.
+	If Failure_is IN Ckpt_q_status
+		Go to B105_end
+	End-if.
+	%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+	If Success_is in Ckpt_q_status
+		Set Success_is in Ckpt_found_ws to true
+	End-if.
+B105_END.
+	Exit.
+
+B190_SAVE_CKPT.
+%^ Each TRN's move to holdover is already its own commit (C300_COMMIT), so
+%^ losing this checkpoint never reprocesses a moved TRN -- it only means
+%^ re-walking entries already decided. Save after every Ref_num visited,
+%^ moved or skipped alike, so a restart picks up right after the last one.
+	%Beg BREAK: Ckpt_q; %End.
+	%ace_conn_q /<Bnk_key_ws>///"FRC_SCAN_CKPT" to Ckpt_q for Insert;.
+	If Failure_is IN Ckpt_q_status
+		Go to B190_end
+	End-if.
+	%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+	If Success_is in Ckpt_q_status
+		%Beg
+			Ckpt_q.Txt = Pndq.Ref_num;
+			UPDATE: Ckpt_q;
+			COMMIT: TRAN;
+		%End
+	Else
+		%Beg
+			ALLOC_END: Ckpt_q (
+				.Vstr_key = Q_name,
+				.Txt = Pndq.Ref_num );
+			COMMIT: TRAN;
+		%End
+	End-if.
+B190_END.
+	Exit.
+
+B195_CLEAR_CKPT.
+	%Beg BREAK: Ckpt_q; %End.
+	%ace_conn_q /<Bnk_key_ws>///"FRC_SCAN_CKPT" to Ckpt_q for Insert;.
+	If Failure_is IN Ckpt_q_status
+		Go to B195_end
+	End-if.
+	%Beg Ckpt_q ^SEARCH (forward, eql, key = Q_name); %End.
+	If Success_is in Ckpt_q_status
+		%Beg
+			DELETE: Ckpt_q(insert);
+			COMMIT: TRAN;
+		%End
+	End-if.
+B195_END.
+	Exit.
+
+B140_CHECK_CUTOFF.
+%^ Cutoff_hr_ls lets ops decide how late in the day "no timely response" gets
+%^ declared instead of that being fixed in code -- 0 means run anytime, same
+%^ as the old behavior. Gating here, before the line check and the loop that
+%^ drives B200_process_msg's same-day PAYADV_LOG re-suspend check, covers
+%^ both with one cutoff.
+	If Cutoff_hr_ls not = 0
+		%Beg
+			Current_period_ws Current_period;
+			Vfy_time_str_ws = Current_period_ws;
+			Parse (^notrap) ^IN(Vfy_time_str_ws) Cur_day_ws(^NUMBER), "-", ^str<3>, "-", ^str<2>, ^str<2>,
+				" ", Cur_hr_ws(^NUMBER), ".", Cur_min_ws(^NUMBER), ".", ^str<2>, /;
+		%End
+		If Cur_hr_ws < Cutoff_hr_ls
+			%beg
+				Err_compose ^Out(Err_msg) "FRC_SCAN: Cutoff hour ",
+					Cutoff_hr_ls(^NUM(^noleading_zeros)),
+					" not yet reached -- no timely response not declared this run. ", /;
+			%end
+			Perform X100_make_err thru X100_end
+			%exit program
+		End-if
+	End-if.
+B140_END.
+	Exit.
+
 B150_CHECK_LINE.
 	%ace_conn_q /<Bnk_key_ws>///<ComLine> to Line_log for Read_only;.
 	If Failure_is IN Line_log_status
@@ -325,9 +599,158 @@ B150_CHECK_LINE.
 		Set Failure_is in Ret_stat to true
   	  	%exit program
 	End-if.
+%^ The line being down is exactly the precondition this run requires to
+%^ proceed, so it's not an error -- but ops should hear about it the moment
+%^ it's confirmed, not only after the batch window has already closed.
+	%beg Err_compose ^Out(Err_msg) "FRC_SCAN: ", ComLine, " line is down -- suspense move will proceed for this line. ", /; %end
+	Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+		by reference Err_msg,
+		by value Err_msg_length,
+		%ace_msg_arg_list("FRC_SCAN");
 B150_END.
 	Exit.
 
+B160_CHECK_VFY_AGING.
+%^ FAL_VFYCMD/S2B_VFYCMD entries just sit there once H500_DO_RELEASE queues
+%^ them until an operator opens I050 to verify them. Broadcast the same
+%^ FRC-style alert used above for down lines when one has been waiting
+%^ longer than the configured limit, so a stuck release doesn't go unseen
+%^ for a whole shift.
+	Move 60 to Vfy_age_limit_ws.
+	%Beg
+		Menu_bnk_spec_seq ^SEARCH (
+			.Special_id(
+			.Idbank = Menu_bnk_union.bnk_id,
+			.Idkey = "VFY AGE LIMIT MINS" ) );
+	%End.
+	If Success_is in Menu_bnk_spec_seq_status
+		%Beg Parse (^notrap) ^IN(Menu_bnk_spec_seq.Special_acc.Idkey) Vfy_age_limit_ws(^NUMBER), /; %End
+		If Failure_is in Parse_status or Vfy_age_limit_ws = 0
+			Move 60 to Vfy_age_limit_ws
+		End-if
+	End-if.
+	%Beg
+		Current_period_ws Current_period;
+		Vfy_time_str_ws = Current_period_ws;
+		Parse (^notrap) ^IN(Vfy_time_str_ws) Cur_day_ws(^NUMBER), "-", ^str<3>, "-", ^str<2>, ^str<2>,
+			" ", Cur_hr_ws(^NUMBER), ".", Cur_min_ws(^NUMBER), ".", ^str<2>, /;
+	%End.
+	%Beg Vfy_q_name = "FAL_VFYCMD"; %End.
+	Perform B170_scan_vfyq thru B170_end.
+	%Beg Vfy_q_name = "S2B_VFYCMD"; %End.
+	Perform B170_scan_vfyq thru B170_end.
+B160_END.
+	Exit.
+
+B170_SCAN_VFYQ.
+	%Beg BREAK: PndCmdq; %End.
+	%ace_conn_q /<Bnk_key_ws>///<Vfy_q_name> to PndCmdq for Read_only;.
+	If Failure_is IN PndCmdq_status
+		Go to B170_end
+	End-if.
+	%Beg PndCmdq ^First; %End.
+	Perform B180_check_vfy_entry thru B180_end until
+		Seq_end_is in PndCmdq_cursor.
+B170_END.
+	Exit.
+
+B180_CHECK_VFY_ENTRY.
+	%Beg
+		Vfy_time_str_ws = PndCmdq.Systime;
+		Parse (^notrap) ^IN(Vfy_time_str_ws) Vfy_day_ws(^NUMBER), "-", ^str<3>, "-", ^str<2>, ^str<2>,
+			" ", Vfy_hr_ws(^NUMBER), ".", Vfy_min_ws(^NUMBER), ".", ^str<2>, /;
+	%End.
+	Multiply Cur_hr_ws by 60 giving Vfy_cur_totmin_ws.
+	Add Cur_min_ws to Vfy_cur_totmin_ws.
+	Multiply Vfy_hr_ws by 60 giving Vfy_ent_totmin_ws.
+	Add Vfy_min_ws to Vfy_ent_totmin_ws.
+	If Cur_day_ws = Vfy_day_ws
+		Subtract Vfy_ent_totmin_ws from Vfy_cur_totmin_ws giving Vfy_age_mins_ws
+	Else	%^ Spans a day boundary -- it is aged, however old exactly.
+		Move 9999 to Vfy_age_mins_ws
+	End-if.
+	If Vfy_age_mins_ws >= Vfy_age_limit_ws
+		%beg
+			Err_compose ^Out(Err_msg) "FRC_SCAN: ", Vfy_q_name, " entry ", PndCmdq.Vstr_key,
+				" by ", PndCmdq.Txt, " has been waiting verification over ",
+				Vfy_age_limit_ws(^NUM(^noleading_zeros)), " minutes. ", /;
+		%end
+		Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+			by reference Err_msg,
+			by value Err_msg_length,
+			%ace_msg_arg_list("FRC_SCAN");
+	End-if.
+	%Beg PndCmdq ^Next; %End.
+B180_END.
+	Exit.
+
+* Same Chp/Fed count and amount the grand totals already keep, broken out
+* per Appl_name so the closing summary can show whether a given day's
+* suspended volume is a Falcon/TsaaS problem or a PAIMI/PAI3 problem.
+B185_TALLY_BY_APPL.
+	Evaluate Appl_name
+		When "TsaaS"
+			If Src_code of Ent_ftr_Set = "FED"
+				Add 1 to Fed_cnt_tsaas
+				Add Base_amount of Ent_ftr_set to Fed_amt_tsaas
+			End-if
+			If Src_code of Ent_ftr_Set = "CHP"
+				Add 1 to Chp_cnt_tsaas
+				Add Base_amount of Ent_ftr_set to Chp_amt_tsaas
+			End-if
+		When "PAIMI"
+			If Src_code of Ent_ftr_Set = "FED"
+				Add 1 to Fed_cnt_paimi
+				Add Base_amount of Ent_ftr_set to Fed_amt_paimi
+			End-if
+			If Src_code of Ent_ftr_Set = "CHP"
+				Add 1 to Chp_cnt_paimi
+				Add Base_amount of Ent_ftr_set to Chp_amt_paimi
+			End-if
+		When "PAI3"
+			If Src_code of Ent_ftr_Set = "FED"
+				Add 1 to Fed_cnt_pai3
+				Add Base_amount of Ent_ftr_set to Fed_amt_pai3
+			End-if
+			If Src_code of Ent_ftr_Set = "CHP"
+				Add 1 to Chp_cnt_pai3
+				Add Base_amount of Ent_ftr_set to Chp_amt_pai3
+			End-if
+	End-evaluate.
+B185_END.
+	Exit.
+
+* Write the per-Appl_name breakdown tallied by B185_TALLY_BY_APPL to a dated
+* report file, same FTRPRINT/Prt_vstr80-style report idiom the Monitor Auto
+* Release Report (G160_WRITE_REPORT in SCB_FNC_MAIN) already uses -- the
+* grand totals in Err_str_ls stay exactly as they were for any caller that
+* already parses that fixed two-line format.
+B186_WRITE_APPL_TOTALS.
+	%Beg
+		Current_period_ws Current_period;
+		Break: Appl_rpt_seq;
+		Alloc_temp: Appl_rpt_seq(mod);
+		Appl_rpt_testkey_ws = "FRCAPPLTOT";
+		Appl_rpt_compose_ws ^OUT(Appl_rpt_seq.Txt)
+			"FRC_SUBS Suspense Totals by Application - ", Current_period_ws, /, ^ALLOC_ELEM;
+		Appl_rpt_compose_ws ^OUT(Appl_rpt_seq.Txt) "TsaaS  - Chips Count - ",
+			Chp_cnt_tsaas(^NUM(^noleading_zeros)), "  Amount - ", Chp_amt_tsaas,
+			"   Fed Count - ", Fed_cnt_tsaas(^NUM(^noleading_zeros)), "  Amount - ",
+			Fed_amt_tsaas, /, ^ALLOC_ELEM;
+		Appl_rpt_compose_ws ^OUT(Appl_rpt_seq.Txt) "PAIMI  - Chips Count - ",
+			Chp_cnt_paimi(^NUM(^noleading_zeros)), "  Amount - ", Chp_amt_paimi,
+			"   Fed Count - ", Fed_cnt_paimi(^NUM(^noleading_zeros)), "  Amount - ",
+			Fed_amt_paimi, /, ^ALLOC_ELEM;
+		Appl_rpt_compose_ws ^OUT(Appl_rpt_seq.Txt) "PAI3   - Chips Count - ",
+			Chp_cnt_pai3(^NUM(^noleading_zeros)), "  Amount - ", Chp_amt_pai3,
+			"   Fed Count - ", Fed_cnt_pai3(^NUM(^noleading_zeros)), "  Amount - ",
+			Fed_amt_pai3, /, ^ALLOC_ELEM;
+	%End.
+	Call "FTRPRINT" using
+		by reference Appl_rpt_testkey_ws.
+B186_END.
+	Exit.
+
 B200_PROCESS_MSG.
 	%Display_debug "In B200"
 	%Beg
@@ -418,6 +841,7 @@ B200_PROCESS_MSG.
 			Add 1 to Chp_cnt
 			Add Base_amount of Ent_ftr_set to Chp_amt
 		End-if
+		Perform B185_tally_by_appl thru B185_end
 	End-if.
 
 	%Beg  %^ save dbt set
@@ -434,6 +858,7 @@ B200_PROCESS_MSG.
 	Perform C300_commit thru C300_end.
 
 B200_cont.
+	Perform B190_save_ckpt thru B190_end.
     %Beg Pndq ^Next; %End.
 
 B200_PROCESS_MSG_END.
