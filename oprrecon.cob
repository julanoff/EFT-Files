@@ -0,0 +1,279 @@
+%MODULE OPRRECON <MAIN>;
+**********************************************************
+* Copyright (c) 2016 Standard Chartered Bank             *
+* Aug 2026           Standard Chartered Bank             *
+* Author: J.Novak                                        *
+**********************************************************
+* Nightly reconciliation of an operator action log (any OPR_ACTION_LOG
+* -shaped queue -- FALRLSE_LOG, S2BRLSE_LOG, FCS_SUSPD_LOG, PAI_SUSPD_LOG,
+* AUTOMNRLS_LOG, etc.) against the live queue contents, found via Ref_index
+* rather than any one fixed queue name -- entries logged by FRC_SUBS/
+* SCB_FNC_MAIN can end up on any GEN_WORK_QUE or SAF_PND_QUE shaped
+* queue, not just the one this program happened to be pointed at. Flags a
+* TRN logged more than once in the same log, and a TRN whose logged action
+* still has a live (connected, undeleted) pending/holdover queue entry
+* somewhere in its history -- i.e. the log says it was handled, but it is
+* still sitting out there.
+* ******************************************************
+* Revisions.
+* 09-Aug-2026  JN  V1.0
+
+%def		<ENTFTR>	%`SBJ_DD_PATH:ENTFTR_FSECT.DDL`		%End
+%def		<ENT>		%`SBJ_DD_PATH:ENT_FSECT.DDL`		%End
+%def		<ACE>	  	%`SBJ_DD_PATH:ACE_FSECT.DDL`		%End
+
+%def		<OPRRECON_WS>
+Act_log:				Que(%`SBJ_DD_PATH:OPR_ACTION_LOG.DDF`);
+Logseen_q:				Que(%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Pnd_q:					Que(%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
+Gen_q:					Que(%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Ref:					Rec(%`SBJ_DD_PATH:TRN_ID_REC.DDF` );
+Prt_vstr80_Text_Seq:	SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Compose_ws:				Compose;
+Err_compose:			Compose;
+Err_msg:				Vstr(80);
+Parm_testkey_sw:		Str(20);
+Bnk_name1:				Vstr(3);
+Log_name:				Vstr(12);
+Ace_vstr_ws:   			Vstr(%`%ACE$_MSG_STR_SIZE`);
+Bnk_key_ws: 			Str(3);	%^ current bank if any
+Frc_ws:					Str(1);
+Ret_status: 			Boolean;
+State_del:				Boolean;
+Conn_ws:				Boolean;
+Time_ws:				Time;
+Dbl_cnt:				Long = <0>;
+Stillq_cnt:				Long = <0>;
+Untrace_cnt:			Long = <0>;
+Ok_cnt:					Long = <0>;
+%end
+
+%Work
+01  Q_found				Pic X		Value "N".
+01  Qtp_ws          		Pic X(3).
+01  Fnd_qname				Pic X(12).
+
+%PROCEDURE.
+
+A100_MAIN_PROGRAM.
+	Call "ACE_ARG_FIND" using
+		by content   "-hel*p:",
+		by content   "U",
+        by value     %SIZ(frc_ws),
+        by reference frc_ws,
+        by reference frc_ws_length,
+        by reference OMITTED,
+        by reference OMITTED,
+	  returning ret_status.
+
+	If Success_is in Ret_status
+		Display "    Operator Action Log Reconciliation Utility"
+		Display "    --------------------------------------------"
+		Display "  Invocation:  oprrecon -b scb -log FALRLSE_LOG"
+		Display "  Arguments to execute this utility:"
+		Display "  Mandatory  -b    bank name (Example: SCB, JPT) "
+		Display "  Mandatory  -log  name of the OPR_ACTION_LOG queue to reconcile"
+		Display "    -------------------------------------"
+		%Exit Program
+	End-if.
+    Call "ACE_ARG_FIND" using
+                   by content   "-b*ank",
+                   by content   "U",
+                   by value     %SIZ(Bnk_name1),
+                   by reference Bnk_name1,
+                   by reference Bnk_name1_length,
+                   by reference Ace_vstr_ws,
+                   by reference Ace_vstr_ws_length,
+           Returning Ret_status.
+
+  	If ( Failure_is IN Ret_status)
+	    %Beg Err_compose ^Out(Err_msg) "OPRRECON: Bank was not specified. Exiting. ", /; %End
+		Display Err_msg(1:Err_msg_length)
+	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+				by reference Err_msg,
+				by value Err_msg_length,
+				%ace_msg_arg_list("OPRRECON");
+		%Exit Program
+    End-if.
+	Move Bnk_name1(1:3) to Bnk_key_ws.
+
+    Call "ACE_ARG_FIND" using
+                   by content   "-lo*g",
+                   by content   "U",
+                   by value     %SIZ(Log_name),
+                   by reference Log_name,
+                   by reference Log_name_length,
+                   by reference Ace_vstr_ws,
+                   by reference Ace_vstr_ws_length,
+           Returning Ret_status.
+
+  	If ( Failure_is IN Ret_status)
+	    %Beg Err_compose ^Out(Err_msg) "OPRRECON: Log queue was not specified. Exiting. ", /; %End
+		Display Err_msg(1:Err_msg_length)
+	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+				by reference Err_msg,
+				by value Err_msg_length,
+				%ace_msg_arg_list("OPRRECON");
+		%Exit Program
+    End-if.
+
+	CALL "DAT_CONN_ROOT_AND_MSG".
+	%ace_conn_q /<Bnk_key_ws>///<Log_name> to Act_log for Read_only;.
+	If Failure_is in Act_log_status
+		%Beg Err_compose ^Out(Err_msg) "OPRRECON: Cannot connect to ", Log_name, ". Exiting. ", /; %End
+		Display Err_msg(1:Err_msg_length)
+	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+				by reference Err_msg,
+				by value Err_msg_length,
+				%ace_msg_arg_list("OPRRECON");
+		%Exit Program
+	End-if.
+	%ace_conn_q /<Bnk_key_ws>///"OPRRECON_SEEN" to Logseen_q for Insert;.
+	If Failure_is in Logseen_q_status
+		%Beg Err_compose ^Out(Err_msg) "OPRRECON: Cannot connect to OPRRECON_SEEN work queue. Exiting. ", /; %End
+		Display Err_msg(1:Err_msg_length)
+	    Call "NEX_CREATE_AND_BROADCAST_MSG" USING
+				by reference Err_msg,
+				by value Err_msg_length,
+				%ace_msg_arg_list("OPRRECON");
+		%Exit Program
+	End-if.
+	Perform A150_clear_seen_q thru A150_end.
+
+	%Beg
+		Time_ws Current_period;
+		Break: Prt_vstr80_Text_Seq;
+		Alloc_temp: Prt_vstr80_Text_Seq(mod);
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+			"OPRRECON Reconciliation - ", Log_name, " - ", Time_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+	%End.
+
+	Perform B100_scan_log thru B100_end.
+
+	%Beg
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Totals -- double-logged: ",
+			Dbl_cnt(^NUM(^noleading_zeros)), "  still on a live queue: ",
+			Stillq_cnt(^NUM(^noleading_zeros)), "  untraceable: ",
+			Untrace_cnt(^NUM(^noleading_zeros)), "  clean: ",
+			Ok_cnt(^NUM(^noleading_zeros)), /, ^ALLOC_ELEM;
+	%End.
+	%Beg Parm_testkey_sw = "OPRRECON"; %End.
+	Call "FTRPRINT" using
+		by reference Parm_testkey_sw.
+
+	Display "OPRRECON complete for ", Log_name, " -- double-logged: ", Dbl_cnt,
+		" still on a live queue: ", Stillq_cnt, " untraceable: ", Untrace_cnt,
+		" clean: ", Ok_cnt.
+%EXIT PROGRAM.
+
+* OPRRECON_SEEN is a same-run scratch list only -- nothing ever deletes its
+* rows, and the queue name isn't qualified by Log_name, so leftover rows from
+* a prior run (against this log or any other) would otherwise make every
+* entry in today's run look like a double-logged TRN. Empty it before each
+* run, the same DELETE-then-COMMIT idiom FLRECON uses to rebuild Snap_q.
+A150_CLEAR_SEEN_Q.
+	%Beg Logseen_q ^First; %End.
+	Perform until Seq_end_is in Logseen_q_cursor
+		%Beg DELETE: Logseen_q(insert); %End
+		%Beg Logseen_q ^Next; %End
+	End-perform.
+	%Beg COMMIT: TRAN; %End.
+A150_END.
+	Exit.
+
+* Walk the log once, same-run deduping by TRN (Logseen_q) so a second entry
+* for the same TRN is caught as a double-logged action, and checking each
+* logged TRN's live location via Ref_index/Ent_msg_history rather than any
+* one fixed queue -- the log can be filed against by more than one utility,
+* each moving the TRN to whichever queue it targets.
+B100_SCAN_LOG.
+	%Beg Act_log ^First; %End.
+	Perform B150_check_log_entry thru B150_end until
+		Seq_end_is in Act_log_cursor.
+B100_END.
+	Exit.
+
+B150_CHECK_LOG_ENTRY.
+	%Beg Logseen_q ^SEARCH (forward, eql, key = Act_log.Txt); %End.
+	If Success_is in Logseen_q_status
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Act_log.Txt,
+			" -- DOUBLE-LOGGED -- more than one ", Log_name, " entry. ", /, ^ALLOC_ELEM; %End
+		Add 1 to Dbl_cnt
+	Else
+		%Beg
+			ALLOC_END: Logseen_q (
+				.Vstr_key = Act_log.Txt,
+				.Txt = Act_log.Txt );
+		%End
+	End-if.
+
+	%Beg Parse (^notrap) ^IN (Act_log.Txt), Ref.Trn_date, "-", Ref.Trn_Num,/; %End.
+	If Failure_is in Parse_status
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Log entry ", Act_log.Txt,
+			" -- not a recognizable TRN number, skipped. ", /, ^ALLOC_ELEM; %End
+		Add 1 to Untrace_cnt
+		Go to B150_end
+	End-if.
+
+	%Beg
+		BREAK: Ent_msg_history;
+		Ref_index ^SEARCH (forward, eql, Key = Ref);
+	%End.
+	If Failure_is in Ref_index_status
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Act_log.Txt,
+			" -- logged but not found via Ref_index. ", /, ^ALLOC_ELEM; %End
+		Add 1 to Untrace_cnt
+		Go to B150_end
+	End-if.
+
+	%Beg
+		Ref_index CONN: Ent_msg_history(NOMOD);
+		Ent_msg_history ^Last;
+	%End.
+	Move "N" to Q_found.
+	Move Spaces to Qtp_ws.
+	Move Spaces to Fnd_qname.
+	Perform until Seq_beg_is in Ent_msg_history_cursor or Q_found = "Y"
+		Evaluate Qtype of Ent_msg_history
+			when "QTYP$_SAF_PND_QUE"
+				Move "PND" to Qtp_ws
+				%Beg
+						BREAK: Pnd_q;
+						Ent_msg_history (notrap, CONN: Pnd_q);
+						State_del = Pnd_q State.Deleted;
+				%End
+				%ACE_IS Pnd_q CONNECTED Giving Conn_ws
+				If Failure_is in State_del and Success_is in Conn_ws
+					Move "Y" to Q_found
+					%Beg Fnd_qname = Idname of Qname of Ent_msg_history; %End
+				End-if
+			when "QTYP$_GEN_WORK_QUE"
+				Move "GEN" to Qtp_ws
+				%Beg
+						BREAK: Gen_q;
+						Ent_msg_history (notrap, CONN: Gen_q);
+						State_del = Gen_q State.Deleted;
+				%End
+				%ACE_IS Gen_q CONNECTED Giving Conn_ws
+				If Failure_is in State_del and Success_is in Conn_ws
+					Move "Y" to Q_found
+					%Beg Fnd_qname = Idname of Qname of Ent_msg_history; %End
+				End-if
+			when other
+				Continue
+		End-evaluate
+		%Beg Ent_msg_history ^Prev; %End
+	End-perform.
+
+	If Q_found = "Y"
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Act_log.Txt,
+			" -- logged in ", Log_name, " but still live on ",
+			Fnd_qname, " (Qtype ", Qtp_ws, "). ", /, ^ALLOC_ELEM; %End
+		Add 1 to Stillq_cnt
+	Else
+		Add 1 to Ok_cnt
+	End-if.
+
+	%Beg Act_log ^Next; %End.
+B150_END.
+	Exit.
