@@ -10,6 +10,26 @@
 * V1.3 7/7/19  J. Novak  Add Falcon/S2B release & verify capabilities.
 * V1.4 6/16/20 J. Novak  Add realising operator ID to the memo field.
 * V2.0 12/2/22 J. Novak  CASHVENDOR-13293 and CASHVENDOR-13383. Show MX incoming text.
+* V2.1 2/2/26  J. Novak  Two-step verify for CHP/FED suspense move (SF2V), TRN
+*                        date-range filter on release screens, persist Auto
+*                        Release Report, and reason codes on Falcon/S2B memos.
+* V2.2 3/2/26  J. Novak  Add a print/export command to the message print screen.
+* V2.3 4/2/26  J. Novak  Amount/value-date lookup on AMT_INDEX (SF2A) and
+*                        amount-tiered dual control (MTSFALSB2) on Falcon/S2B
+*                        release verification.
+* V2.4 8/8/26  J. Novak  Pass a configurable cutoff hour to FRC_SUBS on the
+*                        SF2V verify so ops control how late "no timely
+*                        response" gets declared.
+* V2.5 8/9/26  J. Novak  Add a 2nd-operator verify screen (SF12/SF12V) for
+*                        MVTOSTOP's case-opened moves -- MVTOSTOP now only
+*                        files a CASEMV_VFYCMD request, this screen performs
+*                        the actual Pndq/Genq delete and ALLOC_END/ALLOC_JOIN
+*                        move to Pmtq/Admq once a 2nd operator confirms it.
+* V2.6 8/9/26  J. Novak  Add a maintenance screen (SF13) for FRCHOLD_CFG, the
+*                        holdover/suspense account table FRC_SUBS now loops
+*                        over instead of hardcoding the TsaaS/PAIMI/PAI3 blocks.
+* V2.7 8/9/26  J. Novak  Feed completed cancel/uncancel and case-move actions
+*                        to the SIEM_SEND_EVENT audit stream.
 
 %def 	<ACE>		 				%`SBJ_DD_PATH:ACE_FSECT.DDL`			%End
 %def	<ENTFTR>	 				%`SBJ_DD_PATH:ENTFTR_FSECT.DDL`			%End
@@ -32,6 +52,10 @@ Cfgtyp_c_start_wc:		Str  = "CFGTYP$C_START";
 Cfgtyp_c_length_wc:		Str  = "CFGTYP$C_LENGTH";
 Opr_log:				QUE( %`SBJ_DD_PATH:OPR_ACTION_LOG.DDF`);
 PndCmdq:                QUE( %`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`);
+Casemv_q:               QUE( %`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Pmtq:	 	       			QUE( %`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Admq:	 	       			QUE( %`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Genq:	 	       			QUE( %`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
 Scb_rsnd_set:			SEQ( %`SBJ_DD_PATH:SCB_FNC_RSND_SET.DDF`);
 Scb_sel_seq:			SEQ( %`SBJ_DD_PATH:MENU_SUBFUNCTION_SEQ.DDF`);
 Scb_pndq_sel:			SEQ( %`SBJ_DD_PATH:MENU_SUBFUNCTION_SEQ.DDF`);
@@ -51,11 +75,16 @@ Msg_hist_arg:			Boolean;
 Q_name:					Vstr(12);
 Vfy_name:				Vstr(12);
 
-Next_screen:			Oneof(Main_scr, Rsnd_scr, Frcs_scr, Can_scr, Uncan_scr, Canlst_scr, 
-							Pndq_scr, Mondsp_scr, RlsFlc_scr, RlsS2B_scr, VfyFlc_scr, VfyS2B_scr);
+Next_screen:			Oneof(Main_scr, Rsnd_scr, Frcs_scr, Can_scr, Uncan_scr, Canlst_scr,
+							Pndq_scr, Mondsp_scr, RlsFlc_scr, RlsS2B_scr, VfyFlc_scr, VfyS2B_scr,
+							VfySusp_scr, AmtLkp_scr, VfyCasemv_scr, VfyFrchold_scr);
 Mark_mode:				Oneof ( mark, unmark);
-Set_filter:				Oneof ( all_trns, dda, f20, trn);
+Set_filter:				Oneof ( all_trns, dda, f20, trn, date);
 Filter_arg:				Vstr(20);
+Filter_date_from:		Str(8);
+Filter_date_to:			Str(8);
+Filter_amt_from:		Amount;
+Filter_amt_to:			Amount;
 Save_cursor:			Str(132);
 Menu_xfr_vstr_ws:		Vstr(80);
 Has_Priv_Ws:			Boolean;
@@ -67,6 +96,7 @@ Parse:					Parse;
 Err_str:				Vstr(160);
 Err_str1:				Vstr(80);
 Err_str2:				Vstr(80);
+Siem_evtype_ws:			Vstr(10);	%^ event type fed to SIEM_SEND_EVENT
 No_ws:					Long;
 Time_ws:				Time;
 Del_bit:				Boolean;
@@ -74,10 +104,31 @@ Subject_status_ws:		Boolean;
 Long_zero_ws:			Long = <0> ;
 Mode_sw:				Str(1) = "S";
 Rls_memo:				Vstr(60);
+Rls_reason:				Oneof (false_positive, ofac_hold, cust_contacted, other);
+Rls_reason_txt:			Vstr(10);
 VfyCmd_key:				Vstr(80);
 Tmp_ws:					Vstr(80);
 Tmp_mem1:				Vstr(80);
 Rls_opr:				Vstr(10);
+Falsb_dual_amt_ws:		Amount;
+Falsb_batch_amt_ws:		Amount;
+Dryrun_arg_ws:			Vstr(80);
+Dryrun_tag_ws:			Vstr(10);
+Dryrun_title_ws:		Vstr(60);
+Casemv_dest:			Str(3);
+Casemv_destq:			Vstr(12);
+%^ FRCHOLD_CFG maintenance screen (SF13) -- same GEN_VSTR_INDEX table shape
+%^ FRC_SUBS's B110_SCAN_APPS_TABLE reads, keyed by Appl_name, Txt = Q_name,
+%^ Memo = "Susp_log|Idkey|Fallback_idkey|Line_ind|Procord". Procord is the
+%^ row's processing order (FRC_SUBS runs rows low-to-high regardless of
+%^ Vstr_key) -- leave blank to run last, after every explicitly-ordered row.
+Frchold_q:				QUE( %`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Appl_name:				Vstr(10);
+Susp_log:				Vstr(14);
+Frchold_idkey:			Vstr(20);
+Frchold_fallback_idkey:	Vstr(20);
+Frchold_line_ind:		Vstr(3);
+Frchold_procord:		Vstr(3);
 %^ Fourth screen vars
 Amt1:					Amount;
 Cnt1:					Long;
@@ -119,14 +170,17 @@ Xml_buf_ws:				vstr(100000);
 01  Want_out			Pic X	Value "N".
 01  Frc_sw				Pic X	Value "N".
 01  Dbg_sw				Pic X	Value "Y".
+01  Dryrun_sw			Pic X	Value "N".
 01 	Line_Upcase  		Pic X(12).
 01	Q_Found				Pic X.
+01	Qtp_ws				Pic X(3).
 01	Info_sw				Pic X.
 01  Seq_cnt				Pic 9(5).
 01	Sub					Pic 9.
 01  Stat_sw				Pic X.
 01  Vfy_sw				Pic X	Value "V".
-                    	
+01  Susp_cutoff_hr_sw	Pic 99	Value 0.
+
 %Procedure.
 
 A000_MAIN.
@@ -161,6 +215,14 @@ A000_MAIN.
 			When VfyFlc_scr in Next_screen
 			When VfyS2B_scr in Next_screen
 		    	Perform I050_Frcs_scr thru I050_end
+			When VfySusp_scr in Next_screen
+		    	Perform J050_Susp_scr thru J050_end
+			When AmtLkp_scr in Next_screen
+		    	Perform K050_amtlkp_scr thru K050_end
+			When VfyCasemv_scr in Next_screen
+		    	Perform L050_casemv_scr thru L050_end
+			When VfyFrchold_scr in Next_screen
+		    	Perform M050_frchold_scr thru M050_end
 	    End-evaluate
 	End-perform.
 	Perform Z900_break_all thru Z900_end.
@@ -212,6 +274,18 @@ A150_SET_MAIN_MENU.
 		       (   .Option = "SF2",
 				   .Desc = "Move CHP/FED without TSaaS/PAIMI response to suspense acct." ));
 		%End
+%^ Second operator must confirm the suspense move before funds actually move.
+		%Beg
+		    ALLOC_ELEM: Scb_sel_seq (
+		       (   .Option = "SF2V",
+				   .Desc = "Verify CHP/FED Suspense Move." ));
+		%End
+%^ AMT_INDEX only covers items FRC_SUBS has already suspended -- same key as SF2/SF2V.
+		%Beg
+		    ALLOC_ELEM: Scb_sel_seq (
+		       (   .Option = "SF2A",
+				   .Desc = "Look Up Suspended CHP/FED Item by Amount/Value Date." ));
+		%End
 	End-if.
 	%Beg
 	   	Menu_Priv_Seq ^SEARCH (KEY = "MTSCANCL");
@@ -289,7 +363,35 @@ A150_SET_MAIN_MENU.
 				   .Desc = "Verify release of msgs from S2B Pending Queue." ));
 		%End
 	End-if.
-	
+
+	%Beg
+	  	Menu_Priv_Seq ^SEARCH (KEY = "MTSCASEV");
+	  	Has_Priv_Ws = Menu_Priv_Seq Status;
+	%End.
+%^ Second operator must confirm MVTOSTOP's case-opened moves before the msgs
+%^ actually move off Pndq/Genq to Pmtq/Admq (same maker/checker shape as SF2/SF2V).
+	If Success_is in Has_priv_ws
+		%Beg
+		    ALLOC_ELEM: Scb_sel_seq (
+			       (   .Option = "SF12",
+					   .Desc = "Verify MVTOSTOP case-opened moves to Pmtq/Admq." ));
+		%End
+	End-if.
+
+	%Beg
+	  	Menu_Priv_Seq ^SEARCH (KEY = "MTSFRCCF");
+	  	Has_Priv_Ws = Menu_Priv_Seq Status;
+	%End.
+%^ Maintains FRCHOLD_CFG, the holdover/suspense account table FRC_SUBS's
+%^ A000_MAIN now loops over instead of hardcoding TsaaS/PAIMI/PAI3 blocks.
+	If Success_is in Has_priv_ws
+		%Beg
+		    ALLOC_ELEM: Scb_sel_seq (
+			       (   .Option = "SF13",
+					   .Desc = "Maintain Holdover/Suspense Account Table." ));
+		%End
+	End-if.
+
 	%Beg  Scb_sel_seq ^First (NOMOD);  %End.
 A150_END.
 	Exit.
@@ -313,6 +415,22 @@ B050_MAIN_SCR.
 					Perform B400_break thru B400_end
 					Set Frcs_scr in Next_screen to True
 					Move "Y" to Send_scr
+				When "SF2V"		%^ Verify (2nd operator) the CHP/FED suspense move.
+					Perform B300_reject_scr thru B300_end
+					Perform B400_break thru B400_end
+					Set VfySusp_scr in Next_screen to True
+					Move "Y" to Send_scr
+				When "SF2A"		%^ Look up a suspended CHP/FED item by amount/value date.
+					Perform B300_reject_scr thru B300_end
+					Perform B400_break thru B400_end
+					%Beg
+						Filter_amt_from = <0.00>;
+						Filter_amt_to = <0.00>;
+						Filter_date_from = Spaces;
+						Filter_date_to = Spaces;
+					%End
+					Set AmtLkp_scr in Next_screen to True
+					Move "Y" to Send_scr
 				When "SF3"		%^ Mark TRN waiting for TSaas response for interception.
 					Perform B300_reject_scr thru B300_end
 					Perform B400_break thru B400_end
@@ -365,6 +483,16 @@ B050_MAIN_SCR.
 					Perform B400_break thru B400_end
 					Set VfyS2b_scr in Next_screen to True
 					Move "Y" to Send_scr
+				When "SF12"		%^ Verify MVTOSTOP's case-opened moves to Pmtq/Admq.
+					Perform B300_reject_scr thru B300_end
+					Perform B400_break thru B400_end
+					Set VfyCasemv_scr in Next_screen to True
+					Move "Y" to Send_scr
+				When "SF13"		%^ Maintain FRCHOLD_CFG holdover/suspense account table.
+					Perform B300_reject_scr thru B300_end
+					Perform B400_break thru B400_end
+					Set VfyFrchold_scr in Next_screen to True
+					Move "Y" to Send_scr
 		    	When Other
 					Move "N" to Send_scr
 					Perform B200_reply_scr thru b200_end
@@ -674,20 +802,17 @@ D050_FRCS_SCR.
 	End-if.
 	Evaluate True
 		When ( Scr_status of Scb_fnc_frcs = "RLSE")
-			Call "FRC_SUBS"  Using Mode_sw Dbg_sw Err_str RETURNING Ret_status
-			If ( Failure_is IN Ret_status)
-				Move Err_str(1:80) to Err_str1
-				Move 80 to Err_str1_length
-			Else
-				Move Err_str(1:80) to Err_str1
-				Move 80 to Err_str1_length
-				Move Err_str(81:) to Err_str2
-				Subtract 80 from Err_str_length giving Err_str2_length
-			End-if
-			%Beg 
-				Menu_msg1 = Err_str1; 
-				Menu_msg2 = Err_str2; 
-			%End
+%^  This no longer moves funds directly -- a second operator must confirm
+%^  the request on the SF2V verify screen (same maker/checker shape as the
+%^  Falcon/S2B release-verify workflow) before FRC_SUBS actually runs.
+			%Beg Rls_memo = Scb_fnc_frcs.Cmdarg; %End
+			Perform D500_do_release thru D500_end
+%^  D500_DO_RELEASE only ever composes into Err_str1 -- Err_str2 is shared
+%^  WS scratch other paragraphs write (e.g. C050_RSND_SCR), and D050 isn't
+%^  entered through D100_send_scr (the only place that nulls it), so don't
+%^  echo it here. Same as H500_DO_RELEASE/H050_FRCS_SCR, which never touch
+%^  Menu_msg2 either.
+			%Beg Menu_msg1 = Err_str1; %End
 		When (Scr_status of Scb_fnc_frcs = "GOLDCANCEL")
 			Set Main_scr in Next_screen to True
 			Perform D300_reject_scr thru D300_end
@@ -799,6 +924,38 @@ D400_BREAK.
 D400_END.
     Exit.
 
+D500_DO_RELEASE.
+%^ Create an entry on SUSP_VFYCMD for a 2nd operator to confirm, the same
+%^ way H500_DO_RELEASE queues a Falcon/S2B release for verification. The key
+%^ must vary per request (H500 uses the filter type/arg) -- Mode_sw is a
+%^ hardcoded constant here, so fold in the requesting operator's login id;
+%^ two operators queuing an SF2 release at the same time then get distinct
+%^ SUSP_VFYCMD rows instead of one clobbering the other's verify-search key.
+    %Beg BREAK: PndCmdq; %End.
+	%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"SUSP_VFYCMD" to PndCmdq for insert;
+	%Beg
+		Desc_ws = "";
+		Compose_ws ^OUT(Desc_ws) "Susp Move:", Mode_sw, ":", Menu_opr_union.Opr_login_id, /;
+		ALLOC_ELEM: PndCmdq(
+			.Vstr_key = Desc_ws,
+			.Systime NOW,
+			.Txt = Menu_opr_union.Opr_login_id,
+			.Memo = Rls_memo);
+	%End.
+	If Success_is in PndCmdq_status
+		%Beg
+			Compose_ws ^OUT(Err_str1) "Request created and waiting verification.", /;
+			COMMIT: Tran;
+		%End
+	Else
+		%Beg
+			Compose_ws ^OUT(Err_str1) "This request was already created and waiting verification.", /;
+			CANCEL: Tran;
+		%End
+	End-if.
+D500_END.
+	Exit.
+
 * Mark/Unmark TRN waiting for TSaas response for interception.
 E050_FRCS_SCR.
 	If Send_scr = "Y"
@@ -872,19 +1029,30 @@ E050_FRCS_SCR.
 				%End
 				Evaluate True
 					When ( Mark in Mark_mode)
-						%Beg 
+						%Beg
 							Ent_ftr_set.Flgs4.Cancelled_flag="Y";
 							Compose_ws ^Out(Err_str1) "TRN - ", Trn_no, " is marked for interception", /;
 						%End
+						Move "CANCEL" to Siem_evtype_ws
 					When ( Unmark in Mark_mode)
-						%Beg 
-							Ent_ftr_set.Flgs4.Cancelled_flag=""; 
-							Compose_ws ^Out(Err_str1) "TRN - ", Trn_no, " is unmarked for interception", /; 
+						%Beg
+							Ent_ftr_set.Flgs4.Cancelled_flag="";
+							Compose_ws ^Out(Err_str1) "TRN - ", Trn_no, " is unmarked for interception", /;
 						%End
+						Move "UNCANCEL" to Siem_evtype_ws
 				End-evaluate
 				Call "DAT_BREAK_MSG"
 				%Beg Commit: Tran; %End
 				%^	%Beg Cancel: Tran; %End
+
+%^ Feed the completed cancel/uncancel to the audit/SIEM stream.
+				Call "SIEM_SEND_EVENT" using
+					by content   Siem_evtype_ws,
+					by reference Bnk_id of Menu_Bnk_Union,
+					by reference Ent_ftr_set.Trn_ref,
+					by reference Err_str1,
+					by value     Err_str1_length.
+
 				Call "LOCK_DEQ" using
 					By reference omitted
 					By value Long_zero_ws
@@ -1872,10 +2040,33 @@ G150_SET_VALUES.
 		%Beg Opr_log ^Next; %End
 	End-perform.
 	%Beg Bnk_rpt_seq ^First; %End.
+	Perform G160_write_report thru G160_end.
 G150_END.
 	Exit.
 
-G200_REPLY_SCR.	
+* Write the report just built to a dated report/print file (shift handoff,
+* month-end reconciliation) instead of it only ever existing on-screen.
+G160_WRITE_REPORT.
+	%Beg
+		Time_ws Current_period;
+		Break: Prt_vstr80_Text_Seq;
+		Alloc_temp: Prt_vstr80_Text_Seq(mod);
+		Parm_testkey_sw = "AUTOMNRLS";
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+			"Monitor Auto Release Report - ", Menu_Bnk_Union.Bnk_id, " - ", Time_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+	%End.
+	%Beg Bnk_rpt_seq ^First; %End.
+	Perform until Seq_end_is in Bnk_rpt_seq_cursor
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Bnk_rpt_seq.Desc, /, ^ALLOC_ELEM; %End
+		%Beg Bnk_rpt_seq ^Next; %End
+	End-perform.
+	Call "FTRPRINT" using
+	    by reference Parm_testkey_sw.
+	%Beg Bnk_rpt_seq ^First; %End.
+G160_END.
+	Exit.
+
+G200_REPLY_SCR.
     If (Menu_msg1 NOT = Spaces)
 	   	%Beg
 	       Scblist_scr.Msg1 = Menu_msg1;
@@ -1975,7 +2166,12 @@ H050_FRCS_SCR.
 			Move "N" to Send_scr
 			
 		When (Scr_status of Scblist_scr = "CMD_RLSALL")
-			%Beg Rls_memo = Scblist_scr.Cmdarg; %End
+%^  Optional leading "DRY:" tag runs the same release logic as a what-if, with
+%^  no ALLOC_END/DELETE/Commit actually happening -- see X150_PARSE_DRYRUN.
+			%Beg Dryrun_arg_ws = Scblist_scr.Cmdarg; %End
+			Perform X150_parse_dryrun thru X150_parse_dryrun_end
+			%Beg Rls_memo = Dryrun_arg_ws; %End
+			Perform X100_parse_reason thru X100_parse_reason_end
 			Perform H500_do_release thru H500_end
 			Set ALL_TRNS in Set_filter to True
 			%Beg Filter_arg = ""; %End
@@ -1993,7 +2189,18 @@ H050_FRCS_SCR.
 			%Beg Filter_arg = Scblist_scr.Cmdarg; %End
 			Perform H150_set_values thru H150_end
 			Move "N" to Send_scr
-			
+
+		When (Scr_status of Scblist_scr = "CMD_FLTDATE")
+%^  Work a single day (yyyymmdd) or a range (yyyymmdd-yyyymmdd) at once.
+			Set Date in Set_filter to true
+			%Beg Filter_arg = Scblist_scr.Cmdarg; %End
+			%Beg Parse (^notrap) ^IN(Filter_arg) Filter_date_from, "-", Filter_date_to, /; %End
+			If Failure_is in Parse_status or Filter_date_to = Spaces
+				Move Filter_date_from to Filter_date_to
+			End-if
+			Perform H150_set_values thru H150_end
+			Move "N" to Send_scr
+
 		When (Scr_status of Scblist_scr = "CMD_MENU")
 			CALL "MENU_PARSE" Using BY REFERENCE Cmdarg OF Scblist_scr RETURNING Ret_status
 		    IF (Success_is in Ret_Status )
@@ -2091,12 +2298,14 @@ H100_SEND_SCR.
 		       .Cmd_fltdda.Noedit = T,
 		       .Cmd_fltf20.Enable = T,
 		       .Cmd_fltf20.Noedit = T,
+		       .Cmd_fltdate.Enable = T,
+		       .Cmd_fltdate.Noedit = T,
 		       .Cmd_vfy.Enable = F,
 		       .Cmd_vfy.Noedit = F,
 			   .Cmd_menu.Enable = T,
 		       .Cmd_menu.Noedit = T),
 		 	.msg1 = Menu_Msg1,
-		 	.msg2 = Menu_Msg2 
+		 	.msg2 = Menu_Msg2
 		);
 	%End.
 
@@ -2196,6 +2405,19 @@ H150_SET_VALUES.
 					%End
 					Add 1 to Seq_cnt
 				End-if
+
+			When Date in Set_filter
+%^  Work a single day or a multi-day backlog range in one pass.
+				If Trn_date of Trn_ref of Ent_ftr_set >= Filter_date_from and
+				   Trn_date of Trn_ref of Ent_ftr_set <= Filter_date_to
+					%beg
+						ALLOC_ELEM: Bnk_rpt_seq( (
+							.Amount = <0>,
+							.Trn = Ent_ftr_set.Trn_ref,
+							.Desc = Desc_ws));
+					%End
+					Add 1 to Seq_cnt
+				End-if
 		End-evaluate
 		If Seq_cnt > 300
 			%Beg COMMIT_TEMP: Bnk_rpt_seq; %End
@@ -2285,23 +2507,26 @@ H500_DO_RELEASE.
 	%End.
 	%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Q_name> to PndCmdq for insert;
 	%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Vfy_name> to PndVfyq for insert;
-	%Beg PndCmdq(notrap); %End.
+	If Dryrun_sw = "Y"
+		Perform H700_dry_run_report thru H700_end
+	Else
+	%Beg PndCmdq(notrap); %End
 	If Dbg_sw = "Y"
 		display "1. H500_DO_REL - qname - ", q_name, "  vfy n - ", Vfy_name
-	End-if.
+	End-if
 %^ Create an entry to S2B_VFYCMD/FAL_VFYCMD
     %Beg
 		Desc_ws = "";
-		Compose_ws ^OUT(Desc_ws) "Release ", set_filter(^Oneof("ALL_TRNS","DDA","F20","TRN")), ":" filter_arg, /;
+		Compose_ws ^OUT(Desc_ws) "Release ", set_filter(^Oneof("ALL_TRNS","DDA","F20","TRN","DATE")), ":" filter_arg, /;
 		ALLOC_ELEM: PndCmdq(
 			.Vstr_key = Desc_ws,
 			.Systime NOW,
 			.Txt = Menu_opr_union.Opr_login_id,
 			.Memo = Rls_memo);
-	%End.
+	%End
 	If Dbg_sw = "Y"
 		display "2. H500_DO_REL - descr - ", desc_ws, "  stat - ", PndCmdq_status
-	End-if.
+	End-if
 	If Success_is in PndCmdq_status
 		If Dbg_sw = "Y"
 			display "3. H500_DO_REL - doing release "
@@ -2324,15 +2549,37 @@ H500_DO_RELEASE.
 		If Dbg_sw = "Y"
 			display "4. H500_DO_REL - already there "
 		End-if
-		%Beg 
-			Menu_msg1 = "This request was created and waiting verification."; 
+		%Beg
+			Menu_msg1 = "This request was created and waiting verification.";
 			CANCEL: Tran;
 		%End
+	End-if
 	End-if.
 	Set ALL_TRNS in Set_filter to True.
 H500_END.
 	Exit.
 
+* Same selection/filter walk as a live release, but each candidate TRN is only
+* checked against the live queue and logged to a report -- no PndCmdq verify-
+* request entry is created and H600_RELEASE_TRN's own ALLOC_END/DELETE never
+* runs while Dryrun_sw is set. Bnk_rpt_seq must already hold the filtered list
+* (same as a live CMD_RLSALL) before this is performed.
+H700_DRY_RUN_REPORT.
+	%Beg
+		Dryrun_title_ws = "Falcon/S2B Release Dry-Run Report";
+		Parm_testkey_sw = "RLSDRYRUN";
+	%End.
+	Perform X160_dryrun_report_init thru X160_dryrun_report_init_end.
+	%Beg Bnk_rpt_seq ^First; %End.
+	Perform until Seq_end_is in Bnk_rpt_seq_Cursor
+		Move "N" to Stat_sw
+		Perform H600_Release_trn thru H600_end
+		%Beg Bnk_rpt_seq ^Next; %End
+	End-perform.
+	Perform X170_dryrun_report_print thru X170_dryrun_report_print_end.
+H700_END.
+	Exit.
+
 H600_RELEASE_TRN.
 * See if the msg on the pending q.
 	Move "N" to Q_found.
@@ -2345,6 +2592,9 @@ H600_RELEASE_TRN.
 	End-if.
 	If Failure_is in Ref_index_status
 		%Beg Compose_ws ^Out(Err_str1) "TRN ", Bnk_rpt_seq.Trn, " is not found ", /; %End
+		If Dryrun_sw = "Y"
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Bnk_rpt_seq.Trn, " is not found. ", /, ^ALLOC_ELEM; %End
+		End-if
 		Move "Y" to Stat_sw
 		Go to H600_end
 	Else
@@ -2364,12 +2614,18 @@ H600_RELEASE_TRN.
     	
 	If Q_found = "N"
 		%Beg Compose_ws ^Out(Err_str1) "TRN ", Bnk_rpt_seq.Trn, " is not on ", Q_name, /; %End
+		If Dryrun_sw = "Y"
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Bnk_rpt_seq.Trn, " is not on ", Q_name, ". ", /, ^ALLOC_ELEM; %End
+		End-if
 		Move "Y" to Stat_sw
 		Go to H600_end
 	End-if.
 	If Dbg_sw = "Y"
 		display "3. Releasing TRN on q - ", Q_name, " - ", Trn of Bnk_rpt_seq
 	End-if.
+	If Dryrun_sw = "Y"
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Bnk_rpt_seq.Trn, " on ", Q_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+	Else
 	%Beg
 		Compose_ws ^OUT(Tmp_mem1) Rls_memo, ". BY: ", Menu_opr_union.Opr_login_id, /;
 		ALLOC_END: Ent_msg_history(mod,
@@ -2388,8 +2644,9 @@ H600_RELEASE_TRN.
 		DELETE: Pndq(insert);
 		BREAK: Ent_msg_history;
 		BREAK: Ent_msg_subhist;
- 	%End.
-	
+ 	%End
+	End-if.
+
 H600_END.
 	Exit.
 
@@ -2420,6 +2677,16 @@ I050_FRCS_SCR.
 			Move Desc of Bnk_rpt_seq to Tmp_ws
 			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
 			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If VfyCmd_key(1:13) = "Release DATE:"
+				%Beg Parse (^notrap) ^IN(VfyCmd_key(14:)) Filter_date_from, "-", Filter_date_to, /; %End
+%^  Same single-date fallback H050/K050's CMD_FLTDATE use -- a filter that
+%^  was never a range (no "-") would otherwise leave Filter_date_to blank,
+%^  so the Trn_date >= from and <= to range test never matches and this
+%^  silently cancels nothing.
+				If Failure_is in Parse_status or Filter_date_to = Spaces
+					Move Filter_date_from to Filter_date_to
+				End-if
+			End-if
 			If Dbg_sw = "Y"
 				display "  ---------   ", vfycmd_key (1:vfycmd_key_length)
 				display "  ---------   ", tmp_ws (1:tmp_ws_length)
@@ -2439,13 +2706,23 @@ I050_FRCS_SCR.
 							Vfy_name = "S2B_VFYPNDQ"; 
 						%End
 				End-evaluate
-				%Beg 
-					BREAK: PndQ; 
-					BREAK: PndVfyQ; 
-					Rls_memo = Scblist_scr.CmdArg;
+				%Beg
+					BREAK: PndQ;
+					BREAK: PndVfyQ;
+					Dryrun_arg_ws = Scblist_scr.CmdArg;
 				%End
+				Perform X150_parse_dryrun thru X150_parse_dryrun_end
+				%Beg Rls_memo = Dryrun_arg_ws; %End
+				Perform X100_parse_reason thru X100_parse_reason_end
 				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Q_name> to Pndq for insert;
 				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Vfy_name> to PndVfyq for insert;
+				If Dryrun_sw = "Y"
+					%Beg
+						Dryrun_title_ws = "Falcon/S2B Cancel Dry-Run Report";
+						Parm_testkey_sw = "CANDRYRUN";
+					%End
+					Perform X160_dryrun_report_init thru X160_dryrun_report_init_end
+				End-if
 				Evaluate True
 					When Desc of Bnk_rpt_seq (9:3) = "TRN"
 						%Beg Ref1 = Bnk_rpt_seq.Trn; %End
@@ -2517,6 +2794,18 @@ I050_FRCS_SCR.
 											%Beg Compose_ws ^OUT(Menu_msg1) "Error cancelling msgs for this DDA", Err_str, /; %End
 										End-if
 									End-if 
+							When Desc of Bnk_rpt_seq (9:3) = "DAT"
+								If Trn_date of Trn_ref of Ent_ftr_set >= Filter_date_from and
+								   Trn_date of Trn_ref of Ent_ftr_set <= Filter_date_to
+									Perform I500_Do_cancel thru I500_end
+									If ( Failure_is IN Ret_status)
+										Display "Error cancelling TRN: ", Trn_ref of Ent_ftr_set, " ", Err_str
+										If Err_str_length > 40
+											Move 40 to Err_str_length
+										End-if
+										%Beg Compose_ws ^OUT(Menu_msg1) "Error cancelling msgs for this date range", Err_str, /; %End
+									End-if
+								End-if
 							End-evaluate
 							%Beg PndVfyQ ^Next; %End
 						End-perform
@@ -2528,12 +2817,16 @@ I050_FRCS_SCR.
 							Break: Ent_debit_set;
 						%End
 				End-evaluate
-				%Beg PndCmdQ ^SEARCH (forward, eql, Key = Vfycmd_key); %End
-				If Success_is in PndCmdq_status
-					%Beg 
-						DELETE: PndCmdQ(insert); 
-						COMMIT: TRAN; 
-					%End
+				If Dryrun_sw = "Y"
+					Perform X170_dryrun_report_print thru X170_dryrun_report_print_end
+				Else
+					%Beg PndCmdQ ^SEARCH (forward, eql, Key = Vfycmd_key); %End
+					If Success_is in PndCmdq_status
+						%Beg
+							DELETE: PndCmdQ(insert);
+							COMMIT: TRAN;
+						%End
+					End-if
 				End-if
 			Else
 				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT cancel your own work. ", /; %End
@@ -2545,6 +2838,13 @@ I050_FRCS_SCR.
 			Move Desc of Bnk_rpt_seq to Tmp_ws
 			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
 			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If VfyCmd_key(1:13) = "Release DATE:"
+				%Beg Parse (^notrap) ^IN(VfyCmd_key(14:)) Filter_date_from, "-", Filter_date_to, /; %End
+%^  Same single-date fallback H050/K050's CMD_FLTDATE use -- see CMD_CAN above.
+				If Failure_is in Parse_status or Filter_date_to = Spaces
+					Move Filter_date_from to Filter_date_to
+				End-if
+			End-if
 			If Dbg_sw = "Y"
 				display "  ---------   ", vfycmd_key (1:vfycmd_key_length)
 				display "  ---------   ", tmp_ws (1:tmp_ws_length)
@@ -2558,22 +2858,42 @@ I050_FRCS_SCR.
 					When ( VfyS2b_scr in Next_screen)
 						%Beg Vfy_name = "S2B_VFYPNDQ"; %End
 				End-evaluate
-				%Beg 
-					BREAK: PndVfyQ; 
-					Tmp_ws = Scblist_scr.CmdArg;
+				%Beg
+					BREAK: PndVfyQ;
+					Dryrun_arg_ws = Scblist_scr.CmdArg;
 				%End
+				Perform X150_parse_dryrun thru X150_parse_dryrun_end
+				%Beg Tmp_ws = Dryrun_arg_ws; %End
 				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Vfy_name> to PndVfyq for insert;
+				Perform I550_check_dual_ctrl thru I550_end.
+				If Success_is in Ret_status
+				If Dryrun_sw = "Y"
+					%Beg
+						Dryrun_title_ws = "Falcon/S2B Verify Dry-Run Report";
+						Parm_testkey_sw = "VFYDRYRUN";
+					%End
+					Perform X160_dryrun_report_init thru X160_dryrun_report_init_end
+				End-if
 				Evaluate True
 					When Desc of Bnk_rpt_seq (9:3) = "TRN"
-						Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn of Bnk_rpt_seq, Frc_sw, 
+						If Dryrun_sw = "Y"
+							%Beg Ref1 = Bnk_rpt_seq.Trn; SCAN: PndVfyQ (EQL, FORWARD, scan_key = Ref1); %End
+							If Success_is in PndVfyq_status
+								%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Bnk_rpt_seq.Trn, " on ", Vfy_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+							Else
+								%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Bnk_rpt_seq.Trn, " is not on ", Vfy_name, ". ", /, ^ALLOC_ELEM; %End
+							End-if
+						Else
+						Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn of Bnk_rpt_seq, Frc_sw,
 								 Dbg_sw, Vfy_sw, Opr_login_id of Menu_opr_union, Tmp_ws, Err_str RETURNING Ret_status
 						If ( Failure_is IN Ret_status)
 							Display "Error releasing TRN: ", Trn of Bnk_rpt_seq, " ", Err_str
-							If Err_str_length > 40 
+							If Err_str_length > 40
 								Move 40 to Err_str_length
 							End-if
 							%Beg Compose_ws ^OUT(Menu_msg1) "Error releasing TRN: ", Bnk_rpt_seq.Trn, " ", Err_str, /; %End
 						End-if
+						End-if
 					When OTHER
 						%Beg PndVfyQ ^First; %End
 						Perform until Seq_end_is in PndVfyQ_cursor
@@ -2595,47 +2915,76 @@ I050_FRCS_SCR.
 							End-if
 							Evaluate True
 								When Desc of Bnk_rpt_seq (9:3) = "ALL"
-									Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw, 
+									If Dryrun_sw = "Y"
+										%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Trn_ref of Ent_ftr_set, " on ", Vfy_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+									Else
+									Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw,
 											 Dbg_sw, Vfy_sw, Opr_login_id of Menu_opr_union, Tmp_ws, Err_str RETURNING Ret_status
 									If ( Failure_is IN Ret_status)
 										Display "Error releasing TRN: ", Trn_ref of Ent_ftr_set, " ", Err_str
-										If Err_str_length > 40 
+										If Err_str_length > 40
 											Move 40 to Err_str_length
 										End-if
 										%Beg Compose_ws ^OUT(Menu_msg1) "Error releasing ALL TRNs ", " ", Err_str, /; %End
 									End-if
+									End-if
 								When Desc of Bnk_rpt_seq (9:3) = "F20"
 									If Dbg_sw = "Y"
 										Display "Bnk_rpt_seq: ", Desc of Bnk_rpt_seq, " F20 MSG - ", Sbk_ref_num of Ent_debit_set
 									End-if
-									If FUNCTION UPPER-CASE(Desc of Bnk_rpt_seq(13:Sbk_ref_num_length of Ent_debit_set_lengths)) = 
+									If FUNCTION UPPER-CASE(Desc of Bnk_rpt_seq(13:Sbk_ref_num_length of Ent_debit_set_lengths)) =
 									   FUNCTION UPPER-CASE(Sbk_ref_num of Ent_debit_set)
-										Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw, 
+										If Dryrun_sw = "Y"
+											%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Trn_ref of Ent_ftr_set, " on ", Vfy_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+										Else
+										Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw,
 												 Dbg_sw, Vfy_sw, Opr_login_id of Menu_opr_union, Tmp_ws, Err_str RETURNING Ret_status
 										If ( Failure_is IN Ret_status)
 											Display "Error releasing TRN: ", Trn_ref of Ent_ftr_set, " ", Err_str
-											If Err_str_length > 40 
+											If Err_str_length > 40
 												Move 40 to Err_str_length
 											End-if
 											%Beg Compose_ws ^OUT(Menu_msg1) "Error releasing msgs for this reference number", Err_str, /; %End
 										End-if
-									End-if 
+										End-if
+									End-if
 								When Desc of Bnk_rpt_seq (9:3) = "DDA"
 									If Dbg_sw = "Y"
 										Display " !!!  ", Desc of Bnk_rpt_seq(13:Idkey_length of Dbt_account_lengths of Ent_debit_set_lengths)
 										Display "   !  ", Idkey of Dbt_account of Ent_debit_set
 									End-if
 									If Desc of Bnk_rpt_seq(13:Idkey_length of Dbt_account_lengths of Ent_debit_set_lengths) = Idkey of Dbt_account of Ent_debit_set
-										Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw, 
+										If Dryrun_sw = "Y"
+											%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Trn_ref of Ent_ftr_set, " on ", Vfy_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+										Else
+										Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw,
 												 Dbg_sw, Vfy_sw, Opr_login_id of Menu_opr_union, Tmp_ws, Err_str RETURNING Ret_status
 										If ( Failure_is IN Ret_status)
 											Display "Error releasing TRN: ", Trn_ref of Ent_ftr_set, " ", Err_str
-											If Err_str_length > 40 
+											If Err_str_length > 40
 												Move 40 to Err_str_length
 											End-if
 											%Beg Compose_ws ^OUT(Menu_msg1) "Error releasing msgs for this DDA", Err_str, /; %End
 										End-if
-									End-if 
+										End-if
+									End-if
+								When Desc of Bnk_rpt_seq (9:3) = "DAT"
+									If Trn_date of Trn_ref of Ent_ftr_set >= Filter_date_from and
+									   Trn_date of Trn_ref of Ent_ftr_set <= Filter_date_to
+										If Dryrun_sw = "Y"
+											%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Trn_ref of Ent_ftr_set, " on ", Vfy_name, " -- would be released. ", /, ^ALLOC_ELEM; %End
+										Else
+										Call "FLMOVE_SUBS"  Using Bnk_id of Menu_Bnk_Union, Vfy_name(1:3), Trn_ref of Ent_ftr_set, Frc_sw,
+												 Dbg_sw, Vfy_sw, Opr_login_id of Menu_opr_union, Tmp_ws, Err_str RETURNING Ret_status
+										If ( Failure_is IN Ret_status)
+											Display "Error releasing TRN: ", Trn_ref of Ent_ftr_set, " ", Err_str
+											If Err_str_length > 40
+												Move 40 to Err_str_length
+											End-if
+											%Beg Compose_ws ^OUT(Menu_msg1) "Error releasing msgs for this date range", Err_str, /; %End
+										End-if
+										End-if
+									End-if
 							End-evaluate
 							%Beg PndVfyQ ^Next; %End
 						End-perform
@@ -2647,24 +2996,31 @@ I050_FRCS_SCR.
 							Break: Ent_debit_set;
 						%End
 				End-evaluate
+				If Dryrun_sw = "Y"
+					Perform X170_dryrun_report_print thru X170_dryrun_report_print_end
+				Else
 				If Vfycmd_key(9:8) = "ALL_TRNS"  %^ if ALL_TRNs clean up the cmdq .
 					%Beg PndCmdQ ^First; %End
 					Perform until Seq_end_is in PndCmdQ_cursor
-						%Beg 
-							DELETE: PndCmdQ(insert); 
-							PndCmdQ ^Next; 
+						%Beg
+							DELETE: PndCmdQ(insert);
+							PndCmdQ ^Next;
 						%End
 					End-perform
 					%Beg COMMIT: TRAN; %End
 				Else
 					%Beg PndCmdQ ^SEARCH (forward, eql, Key = Vfycmd_key); %End
 					If Success_is in PndCmdq_status
-						%Beg 
-							DELETE: PndCmdQ(insert); 
-							COMMIT: TRAN; 
+						%Beg
+							DELETE: PndCmdQ(insert);
+							COMMIT: TRAN;
 						%End
 					End-if
 				End-if
+				End-if
+				Else
+					Move "N" to Send_scr
+				End-if
 			Else
 				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT verify your own work. ", /; %End
 				Move "N" to Send_scr
@@ -2945,9 +3301,15 @@ I500_DO_CANCEL.
 	Perform X110_Find_vfypndq thru X110_end.
 	If Q_found = "N"
 		%Beg Compose_ws ^Out(Err_str1) "TRN ", Ref1, " is not on ", Q_name, /; %End
+		If Dryrun_sw = "Y"
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Ref1, " is not on ", Q_name, ". ", /, ^ALLOC_ELEM; %End
+		End-if
 		Set Failure_is in Ret_status to True
 		Go to I500_end
 	End-if.
+	If Dryrun_sw = "Y"
+		%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "TRN ", Ref1, " on ", Q_name, " -- would be cancelled. ", /, ^ALLOC_ELEM; %End
+	Else
 	%Beg
 		ALLOC_END: Ent_msg_history(mod,
 		  .Qname(
@@ -2964,63 +3326,1455 @@ I500_DO_CANCEL.
 			.Systime Now ) );
 		DELETE: PndVfyq(insert);
 		COMMIT: Tran;
- 	%End.
-	
+ 	%End
+	End-if.
+
 I500_END.
 	Exit.
 
-X100_FIND_PNDQ.
-%^  Q_name MUST be defined prior calling this perform
+* Amount-tiered dual control on Falcon/S2B releases. Any second operator
+* holding MTSFALSB can verify a small release, but a release whose total
+* amount is at or above a configurable threshold (Menu_bnk_spec_seq, same
+* lookup-by-Idkey mechanism used above for the verify-aging limit) also
+* needs that verifier to hold the separate, higher MTSFALSB2 privilege
+* key. PndVfyq must already be connected and Bnk_rpt_seq/Vfycmd_key set
+* to the release being verified before this is performed.
+I550_CHECK_DUAL_CTRL.
+	Set Success_is in Ret_status to True.
+	Move 250000.00 to Falsb_dual_amt_ws.
 	%Beg
-		BREAK: Pndq; 
-		Ent_msg_history ^Last; 
+		Menu_bnk_spec_seq ^SEARCH (
+			.Special_id(
+			.Idbank = Menu_bnk_union.bnk_id,
+			.Idkey = "FALSB DUAL CTRL AMT" ) );
 	%End.
-	Perform until Seq_beg_is in Ent_msg_history_cursor or Q_found = "Y"
-		If Idname of Qname of Ent_msg_history = Q_name
-			%Beg 
-				BREAK: Pndq;
-				Ent_msg_history (notrap, CONN: Pndq (notrap));
-				Subject_status_ws = Ent_msg_history Status;
-				Ent_msg_history (etrap);
-				Del_bit = Pndq STATE.DELETED;
-				Pndq(etrap);
+	If Success_is in Menu_bnk_spec_seq_status
+		%Beg Parse (^notrap) ^IN(Menu_bnk_spec_seq.Special_acc.Idkey) Falsb_dual_amt_ws(^NUMBER), /; %End
+		If Failure_is in Parse_status or Falsb_dual_amt_ws = Zeros
+			Move 250000.00 to Falsb_dual_amt_ws
+		End-if
+	End-if.
+	%Beg Falsb_batch_amt_ws = <0.00>; %End.
+	Evaluate True
+		When Desc of Bnk_rpt_seq (9:3) = "TRN"
+			%Beg
+				BREAK: Ent_msg_history;
+				Ref1 = Bnk_rpt_seq.Trn;
+				SCAN: PndVfyQ (EQL, FORWARD, scan_key = Ref1);
 			%End
-			If Failure_is in Subject_status_ws or Success_is in Del_bit
-				Move "N" to Q_found
-			Else
-				Move "Y" to Q_found
+			If Success_is in PndVfyq_status
+				%Beg
+					PndVfyq CONN: Ent_msg_history (nomod,
+						TOP: Ent_msg_union(nomod,
+							.Ftr CONN: Ent_ftr_set(nomod) ) );
+					Falsb_batch_amt_ws = Ent_ftr_set.Base_amount;
+					BREAK: Ent_msg_history;
+				%End
 			End-if
-	    End-if
-	    If Idname of Qname of Ent_msg_history = "*SUB_HISTORY"
-		    %Beg
-				BREAK: Ent_msg_subhist;
-				Ent_msg_history CONN: Ent_msg_subhist(nomod);
-				Ent_msg_subhist ^Last;
-			%End
-			Perform until Seq_beg_is in Ent_msg_subhist_cursor or Q_found = "Y"
-				If Idname of Qname of Ent_msg_subhist = Q_name
-						%Beg 
-							BREAK: Pndq;
-							Ent_msg_subhist (notrap, CONN: Pndq (notrap));
-							Subject_status_ws = Ent_msg_subhist Status;
-							Ent_msg_subhist (etrap);
-							Del_bit = Pndq STATE.DELETED;
-							Pndq(etrap);
-						%End
-					If Failure_is in Subject_status_ws or Success_is in Del_bit
-						Move "N" to Q_found
-					Else
-						Move "Y" to Q_found
-					End-if
-			  	End-if
-				%Beg Ent_msg_subhist ^Prev; %End
+		When Other
+			%Beg PndVfyQ ^First; %End
+			Perform until Seq_end_is in PndVfyQ_cursor
+				%Beg
+					Break: Ent_msg_history;
+					Break: Ent_msg_union;
+					Break: Ent_ftr_set;
+					Break: Ent_debit_seq;
+					Break: Ent_debit_set;
+					PndVfyq CONN: Ent_msg_history (nomod,
+						TOP: Ent_msg_union(nomod,
+							.Ftr CONN: Ent_ftr_set(nomod)
+							.Dbt_seq Conn: Ent_debit_seq(notrap, nomod, ^First Conn:
+								Ent_debit_set(nomod, notrap) )
+					) );
+				%End
+				Evaluate True
+					When Desc of Bnk_rpt_seq (9:3) = "ALL"
+						Add Ent_ftr_set.Base_amount to Falsb_batch_amt_ws
+					When Desc of Bnk_rpt_seq (9:3) = "F20"
+						If FUNCTION UPPER-CASE(Desc of Bnk_rpt_seq(13:Sbk_ref_num_length of Ent_debit_set_lengths)) =
+						   FUNCTION UPPER-CASE(Sbk_ref_num of Ent_debit_set)
+							Add Ent_ftr_set.Base_amount to Falsb_batch_amt_ws
+						End-if
+					When Desc of Bnk_rpt_seq (9:3) = "DDA"
+						If Desc of Bnk_rpt_seq(13:Idkey_length of Dbt_account_lengths of Ent_debit_set_lengths) = Idkey of Dbt_account of Ent_debit_set
+							Add Ent_ftr_set.Base_amount to Falsb_batch_amt_ws
+						End-if
+					When Desc of Bnk_rpt_seq (9:3) = "DAT"
+						If Trn_date of Trn_ref of Ent_ftr_set >= Filter_date_from and
+						   Trn_date of Trn_ref of Ent_ftr_set <= Filter_date_to
+							Add Ent_ftr_set.Base_amount to Falsb_batch_amt_ws
+						End-if
+				End-evaluate
+				%Beg PndVfyQ ^Next; %End
 			End-perform
-			%Beg Ent_msg_history ^Prev; %End
-		Else
-		    %Beg Ent_msg_history ^Prev; %End
+			%Beg
+				Break: Ent_msg_history;
+				Break: Ent_msg_union;
+				Break: Ent_ftr_set;
+				Break: Ent_debit_seq;
+				Break: Ent_debit_set;
+			%End
+	End-evaluate.
+	If Falsb_batch_amt_ws >= Falsb_dual_amt_ws
+		%Beg
+			Menu_Priv_Seq ^SEARCH (KEY = "MTSFALSB2");
+			Has_Priv_Ws = Menu_Priv_Seq Status;
+		%End
+		If Failure_is in Has_priv_ws
+			Set Failure_is in Ret_status to True
+			%Beg
+				Compose_ws ^Out(Menu_msg1) "Release totals ",
+					Falsb_batch_amt_ws(^Num(^American_format,^commas,^dollar_sign)),
+					" -- requires a senior verifier holding MTSFALSB2. ", /;
+			%End
 		End-if
-	End-perform.
-X100_END.
+	End-if.
+I550_END.
+	Exit.
+
+* Verify (2nd operator) the CHP/FED suspense move requested on SF2. Same
+* maker/checker shape as H500_DO_RELEASE/I050_FRCS_SCR, but the "release"
+* action here is running FRC_SUBS rather than moving one queued TRN.
+J050_SUSP_SCR.
+	If Send_scr = "Y"
+		Perform J150_set_values thru J150_end
+		Perform J100_send_scr Thru J100_end
+	Else
+		Perform J200_reply_scr thru J200_end
+    End-if.
+
+    Evaluate True
+		When (Scr_status of Scblist_scr = "GOLDCANCEL")
+			Set Main_scr in Next_screen to True
+			Perform J300_reject_scr thru J300_end
+			Perform J400_break thru J400_end
+			Move "Y" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_CAN")
+%^  Find an oper init in the description field and compare with the current one.
+			Move Desc of Bnk_rpt_seq to Tmp_ws
+			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
+			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If Opr_login_id of Menu_opr_union NOT = Rls_opr
+				%Beg BREAK: PndCmdq; %End
+				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"SUSP_VFYCMD" to PndCmdq for insert;
+				%Beg PndCmdQ ^SEARCH (forward, eql, Key = Vfycmd_key); %End
+				If Success_is in PndCmdq_status
+					%Beg
+						DELETE: PndCmdQ(insert);
+						COMMIT: TRAN;
+					%End
+				End-if
+			Else
+				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT cancel your own work. ", /; %End
+				Move "N" to Send_scr
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_VFY")
+%^  Find an oper init in the description field and compare with the current one.
+			Move Desc of Bnk_rpt_seq to Tmp_ws
+			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
+			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If Opr_login_id of Menu_opr_union NOT = Rls_opr
+				Perform J450_get_cutoff_hr thru J450_end
+				Call "FRC_SUBS"  Using Mode_sw Dbg_sw Susp_cutoff_hr_sw Err_str RETURNING Ret_status
+				If ( Failure_is IN Ret_status)
+					Move Err_str(1:80) to Menu_msg1
+					Move Err_str(81:) to Menu_msg2
+				Else
+					%Beg BREAK: PndCmdq; %End
+					%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"SUSP_VFYCMD" to PndCmdq for insert;
+					%Beg PndCmdQ ^SEARCH (forward, eql, Key = Vfycmd_key); %End
+					If Success_is in PndCmdq_status
+						%Beg
+							DELETE: PndCmdQ(insert);
+							COMMIT: TRAN;
+						%End
+					End-if
+					%Beg Compose_ws ^Out(Menu_msg1) "Suspense move confirmed and completed. ", /; %End
+				End-if
+			Else
+				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT verify your own work. ", /; %End
+				Move "N" to Send_scr
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_MENU")
+			CALL "MENU_PARSE" Using BY REFERENCE Cmdarg OF Scblist_scr RETURNING Ret_status
+		    IF (Success_is in Ret_Status )
+				Perform J300_reject_scr thru J300_end
+				Perform J400_break thru J400_end
+				%Beg Menu_xfr_vstr_ws = Null;  %End
+				Move "Y" to Send_scr
+				Move Zeros to W_s
+				Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+		    Else
+				%Beg  Menu_msg1 = Menu_Errmsg;  %End
+				Move "N" to Send_scr
+				Perform J200_reply_scr thru j200_end
+    		End-if
+
+		When (Scr_status of Scblist_scr = "TIMOUT")
+	    	Perform J300_reject_scr thru J300_end
+	    	Perform J400_break thru J400_end
+	    	%Beg Menu_xfr_vstr_ws = "*TO*";  %End
+	    	Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+	    	Move Zeros to W_s
+			Move "Y" to Send_scr
+	End-evaluate.
+
+J050_END.
+	Exit.
+
+J100_SEND_SCR.
+%^ Break common menu screen subjects
+    %Beg
+		BREAK: Scblist_scr;
+		Err_str1 = Null;
+		Err_str2 = Null;
+
+%^ Allocate common menu screen subjects
+		ALLOC_TEMP: Scblist_scr;
+	%End.
+
+	%Beg
+%^ Place cursor back on last selected menu option
+		Scblist_scr.Attributes.cursor_position = Save_cursor;
+		Scblist_scr.Attributes.Disp_only = F;
+
+%^ Initialize screen control set
+
+		Scblist_scr(
+			.Attributes.Clrta = T,
+			.Fkeys (
+		       .Entr.Enable = F,
+		       .Goldcancel.Enable = T,
+		       .Goldcancel.Noedit = T,
+		       .Rlse.Enable = F,
+		       .Timout.Enable = T,
+		       .Timout.Noedit = T ),
+			.Cmds (
+		       .Cmd_rlsall.Enable = F,
+		       .Cmd_rlsall.Noedit = F,
+		       .Cmd_fltall.Enable = F,
+		       .Cmd_fltall.Noedit = F,
+		       .Cmd_flttrn.Enable = F,
+		       .Cmd_flttrn.Noedit = F,
+		       .Cmd_fltdda.Enable = F,
+		       .Cmd_fltdda.Noedit = F,
+		       .Cmd_fltf20.Enable = F,
+		       .Cmd_fltf20.Noedit = F,
+		       .Cmd_vfy.Enable = T,
+		       .Cmd_vfy.Noedit = T,
+		       .Cmd_can.Enable = T,
+		       .Cmd_can.Noedit = T,
+			   .Cmd_menu.Enable = T,
+		       .Cmd_menu.Noedit = T),
+		 	.msg1 = Menu_Msg1,
+		 	.msg2 = Menu_Msg2
+		);
+
+		Scblist_scr.Inq_name = "DISPLAY_INQ8";
+	%End.
+
+	%Beg
+		SEND: Scblist_scr (
+			.Menu_Bnk_Union send == Menu_Bnk_Union,
+			.B_seq send == Bnk_rpt_seq );
+
+	    Menu_msg1 = null;
+	    Menu_msg2 = null;
+    %End.
+
+J100_END.
+    Exit.
+
+J150_SET_VALUES.
+%^ List the pending suspense-move confirmations waiting a 2nd operator.
+	%Beg BREAK: PndCmdq; %End.
+	%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"SUSP_VFYCMD" to PndCmdq for insert;
+	%Beg
+	    Break: Bnk_rpt_seq;
+	    Alloc_temp: Bnk_rpt_seq(mod);
+	%End.
+	%Beg PndCmdq ^First; %End.
+	move Zeros to Seq_cnt.
+	Perform until Seq_end_is in PndCmdq_cursor
+		%Beg
+			Timezone_bank_ws = Menu_bnk_union.Bnk_id;
+		%End
+        Call "TIMEZONE_TIME" using
+         by reference Timezone_bank_ws
+         by reference Systime of PndCmdQ
+         by value     %siz(Time_zone_ws)
+         by reference Time_zone_ws
+         by reference Time_zone_ws_length
+         by reference Time_delta_ws
+         returning Subject_status_ws
+
+        If Success_is in Subject_status_ws
+			%Beg Timezone_time_ws = Time_delta_ws; %End
+        Else
+			%Beg Timezone_time_ws = PndCmdq.Systime; %End
+        End-if
+		%Beg
+			Time_str_ws = Timezone_time_ws;
+			Parse ^IN(Time_str_ws) Dd_fil, "-", mm_fil, "-", cc_fil, yy_fil, " ", tt_fil, ".", ^str<2>, /;
+			Compose_ws ^OUT(Time_st) Dd_fil, "-", Mm_fil, " ", Tt_fil, /;
+			Compose_ws (^notrap) ^OUT(Desc_ws), PndCmdq.Vstr_key,
+						" by: ", PndCmdq.Txt,
+						" at: ", Time_st,
+						" Memo: ", PndCmdq.Memo, /;
+		%End
+		If Failure_is in Compose_ws_status
+			%Beg
+				Compose_ws ^OUT(Err_str), PndCmdq.Vstr_key,
+						" by: ", PndCmdq.Txt,
+						" at: ", Time_st,
+						" Memo: ", PndCmdq.Memo, /;
+			%End
+			Move Err_str to Desc_ws
+			Move 78 to Desc_ws_length
+		End-if
+		%beg
+			ALLOC_ELEM: Bnk_rpt_seq( (
+				.Amount = <0>,
+				.Trn = "SUSP",
+				.Desc = Desc_ws));
+		%End
+		If Seq_cnt > 300
+			%Beg COMMIT_TEMP: Bnk_rpt_seq; %End
+			Move Zeros to Seq_cnt
+		End-if
+		Add 1 to Seq_cnt
+		%Beg PndCmdq ^Next; %End
+	End-Perform.
+	%Beg Bnk_rpt_seq ^First; %End.
+	If Seq_end_is in Bnk_rpt_seq_cursor
+		%Beg Menu_msg1 = "There is nothing to verify."; %End
+	End-if.
+J150_END.
+	Exit.
+
+J200_REPLY_SCR.
+    If (Menu_msg1 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg1 = Menu_msg1;
+	       Menu_msg1 = null;
+		%End
+    End-if.
+
+    If (Menu_msg2 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg2 = Menu_msg2;
+	       Menu_msg2 = null;
+	   	%End
+    End-if.
+
+    %Beg
+		Bnk_rpt_seq ^First;
+	   	REPLY: Scblist_scr &;
+	   	REPLY: Menu_Bnk_Union &;
+		REPLY: Bnk_rpt_seq with: "VMSG$_RESTORE";
+
+	   	Menu_msg1 = null;
+	  	Menu_msg2 = null;
+    %End.
+J200_END.
+    Exit.
+
+J300_REJECT_SCR.
+    %Beg
+	    Scblist_scr(
+			.Msg1 = null,
+			.Msg2 = null );
+	    Save_cursor = Scblist_scr.Attributes.Cursor_position;
+		Menu_msg1 = null;
+		Menu_msg2 = null;
+    %End.
+J300_END.
+    Exit.
+
+J400_BREAK.
+	%Beg
+		BREAK: Bnk_rpt_seq;
+		BREAK: Scblist_scr;
+		BREAK: PndCmdq;
+	%End.
+J400_END.
+    Exit.
+
+* Configurable cutoff hour (24hr) FRC_SUBS is told before it will declare
+* no timely TSaaS/PAIMI response and suspend CHP/FED funds, same
+* lookup-by-Idkey mechanism used above for the verify-aging limit and
+* the Falcon/S2B dual-control threshold. 0 (not configured) tells
+* FRC_SUBS to run anytime, same as before this was configurable.
+J450_GET_CUTOFF_HR.
+	Move 0 to Susp_cutoff_hr_sw.
+	%Beg
+		Menu_bnk_spec_seq ^SEARCH (
+			.Special_id(
+			.Idbank = Menu_bnk_union.bnk_id,
+			.Idkey = "SUSP CUTOFF HOUR" ) );
+	%End.
+	If Success_is in Menu_bnk_spec_seq_status
+		%Beg Parse (^notrap) ^IN(Menu_bnk_spec_seq.Special_acc.Idkey) Susp_cutoff_hr_sw(^NUMBER), /; %End
+		If Failure_is in Parse_status
+			Move 0 to Susp_cutoff_hr_sw
+		End-if
+	End-if.
+J450_END.
+	Exit.
+
+* Look up a CHP/FED item FRC_SUBS has already suspended (C400_MOVE_FNDS)
+* by amount range and optional value date range, using the AMT_INDEX
+* index it maintains for that purpose, then drop into the same
+* message-detail view G050/H050/I050 use for their own ENTR command --
+* there is no single-TRN release action for an already-suspended item,
+* only the bulk SF2 move and the E050 mark/unmark screens, so viewing
+* the message history is as far into "the normal flow" as a specific
+* suspended TRN goes from here.
+K050_AMTLKP_SCR.
+    If Send_scr = "Y"
+		Perform K150_set_values thru K150_end
+		Perform K100_send_scr Thru K100_end
+	Else
+		Perform K200_reply_scr thru K200_end
+    End-if.
+
+    Evaluate True
+		When (Scr_status of Scblist_scr = "GOLDCANCEL")
+			Set Main_scr in Next_screen to True
+			Perform K300_reject_scr thru K300_end
+			Perform K400_break thru K400_end
+			Move "Y" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_FLTAMT")
+%^  Work a single amount (nnn.nn) or a range (nnn.nn-nnn.nn) at once.
+			%Beg Filter_arg = Scblist_scr.Cmdarg; %End
+			%Beg Parse (^notrap) ^IN(Filter_arg) Filter_amt_from(^NUMBER), "-", Filter_amt_to(^NUMBER), /; %End
+			If Failure_is in Parse_status or Filter_amt_to = Zeros
+				Move Filter_amt_from to Filter_amt_to
+			End-if
+			Perform K150_set_values thru K150_end
+			Move "N" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_FLTDATE")
+%^  Narrow the amount-range hits above to a single value date or a range.
+			%Beg Filter_arg = Scblist_scr.Cmdarg; %End
+			%Beg Parse (^notrap) ^IN(Filter_arg) Filter_date_from, "-", Filter_date_to, /; %End
+			If Failure_is in Parse_status or Filter_date_to = Spaces
+				Move Filter_date_from to Filter_date_to
+			End-if
+			Perform K150_set_values thru K150_end
+			Move "N" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_MENU")
+			CALL "MENU_PARSE" Using BY REFERENCE Cmdarg OF Scblist_scr RETURNING Ret_status
+		    IF (Success_is in Ret_Status )
+				Perform K300_reject_scr thru K300_end
+				Perform K400_break thru K400_end
+				%Beg Menu_xfr_vstr_ws = Null;  %End
+				Move "Y" to Send_scr
+				Move Zeros to W_s
+				Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+		    Else
+				%Beg  Menu_msg1 = Menu_Errmsg;  %End
+				Move "N" to Send_scr
+				Perform K200_reply_scr thru K200_end
+    		End-if
+
+		When ( Scr_status of Scblist_scr = "ENTR")
+			%Beg
+				BREAK: Ent_msg_history;
+				Ref_index ^SEARCH (forward, eql, Key = Bnk_rpt_seq.Trn);
+			%End
+			If Success_is in Ref_index_status
+				%Beg
+					Ref_index CONN: Ent_msg_history(NOMOD);
+					Ent_msg_history ^First;
+				%End
+				Perform Y100_make_msgp thru Y100_end  %^ Output is Prt_vstr80_text_seq, positioned on the 1st line
+				Perform K300_reject_scr thru K300_end
+				%Beg BREAK: Scblist_scr; %End
+				Perform Y150_show_msgp thru Y150_end
+				If Scr_status of Scb_msgprint = "TIMOUT"
+			    	%Beg Menu_xfr_vstr_ws = "*TO*";  %End
+			    	Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+			    	Move Zeros to W_s
+					Move "Y" to Send_scr
+				Else
+					Move "Y" to Send_scr
+				End-if
+			Else
+			 	%Beg Compose_ws ^Out(Err_str1) "TRN ", Bnk_rpt_seq.Trn, " not found. ", /; %End
+				Move "N" to Send_scr
+			End-if
+			%Beg
+				Menu_msg1 = Err_str1;
+				Menu_msg2 = Err_str2;
+			%End
+
+		When (Scr_status of Scblist_scr = "TIMOUT")
+	    	Perform K300_reject_scr thru K300_end
+	    	Perform K400_break thru K400_end
+	    	%Beg Menu_xfr_vstr_ws = "*TO*";  %End
+	    	Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+	    	Move Zeros to W_s
+			Move "Y" to Send_scr
+	End-evaluate.
+
+K050_END.
+	Exit.
+
+K100_SEND_SCR.
+%^ Break common menu screen subjects
+    %Beg
+		BREAK: Scblist_scr;
+		Err_str1 = Null;
+		Err_str2 = Null;
+
+%^ Allocate common menu screen subjects
+		ALLOC_TEMP: Scblist_scr;
+	%End.
+
+	%Beg
+%^ Place cursor back on last selected menu option
+		Scblist_scr.Attributes.cursor_position = Save_cursor;
+		Scblist_scr.Attributes.Disp_only = F;
+
+%^ Initialize screen control set
+
+		Scblist_scr(
+			.Attributes.Clrta = T,
+			.Fkeys (
+		       .Entr.Enable = T,
+		       .Goldcancel.Enable = T,
+		       .Goldcancel.Noedit = T,
+		       .Rlse.Enable = F,
+		       .Timout.Enable = T,
+		       .Timout.Noedit = T ),
+			.Cmds (
+		       .Cmd_rlsall.Enable = F,
+		       .Cmd_rlsall.Noedit = F,
+		       .Cmd_fltall.Enable = F,
+		       .Cmd_fltall.Noedit = F,
+		       .Cmd_flttrn.Enable = F,
+		       .Cmd_flttrn.Noedit = F,
+		       .Cmd_fltdda.Enable = F,
+		       .Cmd_fltdda.Noedit = F,
+		       .Cmd_fltf20.Enable = F,
+		       .Cmd_fltf20.Noedit = F,
+		       .Cmd_fltamt.Enable = T,
+		       .Cmd_fltamt.Noedit = T,
+		       .Cmd_fltdate.Enable = T,
+		       .Cmd_fltdate.Noedit = T,
+		       .Cmd_vfy.Enable = F,
+		       .Cmd_vfy.Noedit = F,
+			   .Cmd_menu.Enable = T,
+		       .Cmd_menu.Noedit = T),
+		 	.msg1 = Menu_Msg1,
+		 	.msg2 = Menu_Msg2
+		);
+
+		Scblist_scr.Inq_name = "DISPLAY_INQ9";
+	%End.
+
+	%Beg
+		SEND: Scblist_scr (
+			.Menu_Bnk_Union send == Menu_Bnk_Union,
+			.B_seq send == Bnk_rpt_seq );
+
+	    Menu_msg1 = null;
+	    Menu_msg2 = null;
+    %End.
+
+K100_END.
+    Exit.
+
+K150_SET_VALUES.
+%^ Nothing to list until an amount range is entered -- Amt_index only
+%^ holds items FRC_SUBS has already suspended, with no practical bound
+%^ on how far back it goes.
+	%Beg
+	    Break: Bnk_rpt_seq;
+	    Alloc_temp: Bnk_rpt_seq(mod);
+	%End.
+	If Filter_amt_to = Zeros
+		%Beg Menu_msg1 = "Enter an amount range (CMD_FLTAMT) to search, then an optional value date range (CMD_FLTDATE)."; %End
+	Else
+		%Beg Break: Amt_index; %End.
+		%ace_conn_q ////"AMT_INDEX" to Amt_index for Read_only;
+		If Failure_is IN Amt_index_status
+				%Beg
+					Compose_ws ^Out(Err_str1) "Severe Error. Queue AMT_INDEX not found. ", /;
+					Menu_msg1 = Err_str1;
+					Menu_msg2 = "";
+				%End
+				Move "Y" to Send_scr
+				Go to K150_end
+		End-if.
+		%Beg Amt_index ^First; %End.
+		Move Zeros to Seq_cnt.
+		Perform until Seq_end_is in Amt_index_cursor
+			If Amt_index.Amount >= Filter_amt_from and Amt_index.Amount <= Filter_amt_to and
+			   (Filter_date_from = Spaces or
+			    (Amt_index.Value_date >= Filter_date_from and Amt_index.Value_date <= Filter_date_to))
+				%Beg
+					Compose_ws ^OUT(Desc_ws), Amt_index.Txt, " Amt: ",
+						Amt_index.Amount(^Num(^American_format,^commas,^dollar_sign)),
+						" Val Dt: ", Amt_index.Value_date, /;
+					ALLOC_ELEM: Bnk_rpt_seq( (
+						.Amount = Amt_index.Amount,
+						.Trn = Amt_index.Txt,
+						.Desc = Desc_ws));
+				%End
+				Add 1 to Seq_cnt
+				If Seq_cnt > 300
+					%Beg COMMIT_TEMP: Bnk_rpt_seq; %End
+					Move Zeros to Seq_cnt
+				End-if
+			End-if
+			%Beg Amt_index ^Next; %End
+		End-perform.
+		%Beg Bnk_rpt_seq ^First; %End.
+		If Seq_end_is in Bnk_rpt_seq_cursor
+			%Beg Menu_msg1 = "No suspended items found in that amount/date range."; %End
+		Else
+			If Menu_msg1 = Spaces
+				%Beg Menu_msg1 = "Select ENTR on a line to view the message."; %End
+			End-if
+		End-if
+	End-if.
+K150_END.
+	Exit.
+
+K200_REPLY_SCR.
+    If (Menu_msg1 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg1 = Menu_msg1;
+	       Menu_msg1 = null;
+		%End
+    End-if.
+
+    If (Menu_msg2 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg2 = Menu_msg2;
+	       Menu_msg2 = null;
+	   	%End
+    End-if.
+
+    %Beg
+		Bnk_rpt_seq ^First;
+	   	REPLY: Scblist_scr &;
+	   	REPLY: Menu_Bnk_Union &;
+		REPLY: Bnk_rpt_seq with: "VMSG$_RESTORE";
+
+	   	Menu_msg1 = null;
+	  	Menu_msg2 = null;
+    %End.
+K200_END.
+    Exit.
+
+K300_REJECT_SCR.
+    %Beg
+	    Scblist_scr(
+			.Msg1 = null,
+			.Msg2 = null );
+	    Save_cursor = Scblist_scr.Attributes.Cursor_position;
+		Menu_msg1 = null;
+		Menu_msg2 = null;
+    %End.
+K300_END.
+    Exit.
+
+K400_BREAK.
+	%Beg
+		BREAK: Bnk_rpt_seq;
+		BREAK: Scblist_scr;
+		BREAK: Amt_index;
+	%End.
+K400_END.
+    Exit.
+
+* Verify (2nd operator) MVTOSTOP's case-opened moves. MVTOSTOP only files a
+* CASEMV_VFYCMD request recording the TRN and the Pmtq/Admq decision it
+* already worked out -- CMD_VFY here performs the actual Pndq/Genq delete and
+* ALLOC_END/ALLOC_JOIN move (L500_DO_CASEMOVE), CMD_CAN just drops the
+* request. Same shape as J050_SUSP_SCR/SUSP_VFYCMD.
+L050_CASEMV_SCR.
+	If Send_scr = "Y"
+		Perform L150_set_values thru L150_end
+		Perform L100_send_scr Thru L100_end
+	Else
+		Perform L200_reply_scr thru L200_end
+    End-if.
+
+    Evaluate True
+		When (Scr_status of Scblist_scr = "GOLDCANCEL")
+			Set Main_scr in Next_screen to True
+			Perform L300_reject_scr thru L300_end
+			Perform L400_break thru L400_end
+			Move "Y" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_CAN")
+%^  Find the request's key off the description field, same parse J050 uses.
+			Move Desc of Bnk_rpt_seq to Tmp_ws
+			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
+			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If Opr_login_id of Menu_opr_union NOT = Rls_opr
+				%Beg BREAK: Casemv_q; %End
+				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"CASEMV_VFYCMD" to Casemv_q for insert;
+				%Beg Casemv_q ^SEARCH (forward, eql, Key = Vfycmd_key); %End
+				If Success_is in Casemv_q_status
+					%Beg
+						DELETE: Casemv_q(insert);
+						COMMIT: TRAN;
+					%End
+				End-if
+			Else
+				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT cancel your own work. ", /; %End
+				Move "N" to Send_scr
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_VFY")
+			Move Desc of Bnk_rpt_seq to Tmp_ws
+			Move Desc_length of Bnk_rpt_seq_lengths to Tmp_ws_length
+			%Beg Parse (^notrap) ^IN(Tmp_ws) VfyCmd_key, "by: ", Rls_opr, " at:", ^STR,/; %End
+			If Opr_login_id of Menu_opr_union NOT = Rls_opr
+				%Beg BREAK: Casemv_q; %End
+				%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"CASEMV_VFYCMD" to Casemv_q for insert;
+				%Beg Casemv_q ^SEARCH (forward, eql, Key = Vfycmd_key); %End
+				If Success_is in Casemv_q_status
+					%Beg Parse (^notrap) ^IN(Casemv_q.Memo) "Case move to ", Casemv_dest, " Queue=", Casemv_destq, ". ", /; %End
+					Perform L500_do_casemove thru L500_end
+					If (Failure_is IN Ret_status)
+						Move Err_str(1:80) to Menu_msg1
+						Move Err_str(81:) to Menu_msg2
+					Else
+						%Beg
+							DELETE: Casemv_q(insert);
+							COMMIT: TRAN;
+						%End
+						%Beg Compose_ws ^Out(Menu_msg1) "Case move confirmed and completed. ", /; %End
+					End-if
+				End-if
+			Else
+				%Beg Compose_ws ^Out(Menu_msg1) "You CANNOT verify your own work. ", /; %End
+				Move "N" to Send_scr
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_MENU")
+			CALL "MENU_PARSE" Using BY REFERENCE Cmdarg OF Scblist_scr RETURNING Ret_status
+		    IF (Success_is in Ret_Status )
+				Perform L300_reject_scr thru L300_end
+				Perform L400_break thru L400_end
+				%Beg Menu_xfr_vstr_ws = Null;  %End
+				Move "Y" to Send_scr
+				Move Zeros to W_s
+				Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+		    Else
+				%Beg  Menu_msg1 = Menu_Errmsg;  %End
+				Move "N" to Send_scr
+				Perform L200_reply_scr thru l200_end
+    		End-if
+
+		When (Scr_status of Scblist_scr = "TIMOUT")
+	    	Perform L300_reject_scr thru L300_end
+	    	Perform L400_break thru L400_end
+	    	%Beg Menu_xfr_vstr_ws = "*TO*";  %End
+	    	Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+	    	Move Zeros to W_s
+			Move "Y" to Send_scr
+	End-evaluate.
+
+L050_END.
+	Exit.
+
+L100_SEND_SCR.
+%^ Break common menu screen subjects
+    %Beg
+		BREAK: Scblist_scr;
+		Err_str1 = Null;
+		Err_str2 = Null;
+
+%^ Allocate common menu screen subjects
+		ALLOC_TEMP: Scblist_scr;
+	%End.
+
+	%Beg
+%^ Place cursor back on last selected menu option
+		Scblist_scr.Attributes.cursor_position = Save_cursor;
+		Scblist_scr.Attributes.Disp_only = F;
+
+%^ Initialize screen control set
+
+		Scblist_scr(
+			.Attributes.Clrta = T,
+			.Fkeys (
+		       .Entr.Enable = F,
+		       .Goldcancel.Enable = T,
+		       .Goldcancel.Noedit = T,
+		       .Rlse.Enable = F,
+		       .Timout.Enable = T,
+		       .Timout.Noedit = T ),
+			.Cmds (
+		       .Cmd_rlsall.Enable = F,
+		       .Cmd_rlsall.Noedit = F,
+		       .Cmd_fltall.Enable = F,
+		       .Cmd_fltall.Noedit = F,
+		       .Cmd_flttrn.Enable = F,
+		       .Cmd_flttrn.Noedit = F,
+		       .Cmd_fltdda.Enable = F,
+		       .Cmd_fltdda.Noedit = F,
+		       .Cmd_fltf20.Enable = F,
+		       .Cmd_fltf20.Noedit = F,
+		       .Cmd_vfy.Enable = T,
+		       .Cmd_vfy.Noedit = T,
+		       .Cmd_can.Enable = T,
+		       .Cmd_can.Noedit = T,
+			   .Cmd_menu.Enable = T,
+		       .Cmd_menu.Noedit = T),
+		 	.msg1 = Menu_Msg1,
+		 	.msg2 = Menu_Msg2
+		);
+
+		Scblist_scr.Inq_name = "DISPLAY_INQ8";
+	%End.
+
+	%Beg
+		SEND: Scblist_scr (
+			.Menu_Bnk_Union send == Menu_Bnk_Union,
+			.B_seq send == Bnk_rpt_seq );
+
+	    Menu_msg1 = null;
+	    Menu_msg2 = null;
+    %End.
+
+L100_END.
+    Exit.
+
+L150_SET_VALUES.
+%^ List the pending case-opened move confirmations waiting a 2nd operator.
+	%Beg BREAK: Casemv_q; %End.
+	%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///"CASEMV_VFYCMD" to Casemv_q for insert;
+	%Beg
+	    Break: Bnk_rpt_seq;
+	    Alloc_temp: Bnk_rpt_seq(mod);
+	%End.
+	%Beg Casemv_q ^First; %End.
+	move Zeros to Seq_cnt.
+	Perform until Seq_end_is in Casemv_q_cursor
+		%Beg
+			Timezone_bank_ws = Menu_bnk_union.Bnk_id;
+		%End
+        Call "TIMEZONE_TIME" using
+         by reference Timezone_bank_ws
+         by reference Systime of Casemv_q
+         by value     %siz(Time_zone_ws)
+         by reference Time_zone_ws
+         by reference Time_zone_ws_length
+         by reference Time_delta_ws
+         returning Subject_status_ws
+
+        If Success_is in Subject_status_ws
+			%Beg Timezone_time_ws = Time_delta_ws; %End
+        Else
+			%Beg Timezone_time_ws = Casemv_q.Systime; %End
+        End-if
+		%Beg
+			Time_str_ws = Timezone_time_ws;
+			Parse ^IN(Time_str_ws) Dd_fil, "-", mm_fil, "-", cc_fil, yy_fil, " ", tt_fil, ".", ^str<2>, /;
+			Compose_ws ^OUT(Time_st) Dd_fil, "-", Mm_fil, " ", Tt_fil, /;
+			Compose_ws (^notrap) ^OUT(Desc_ws), Casemv_q.Vstr_key,
+						" by: ", Casemv_q.Txt,
+						" at: ", Time_st,
+						" Memo: ", Casemv_q.Memo, /;
+		%End
+		If Failure_is in Compose_ws_status
+			%Beg
+				Compose_ws ^OUT(Err_str), Casemv_q.Vstr_key,
+						" by: ", Casemv_q.Txt,
+						" at: ", Time_st,
+						" Memo: ", Casemv_q.Memo, /;
+			%End
+			Move Err_str to Desc_ws
+			Move 78 to Desc_ws_length
+		End-if
+		%Beg Parse (^notrap) ^IN(Casemv_q.Vstr_key) Ref1.Trn_date, "-", Ref1.Trn_Num,/; %End
+		%beg
+			ALLOC_ELEM: Bnk_rpt_seq( (
+				.Amount = <0>,
+				.Trn = Ref1,
+				.Desc = Desc_ws));
+		%End
+		If Seq_cnt > 300
+			%Beg COMMIT_TEMP: Bnk_rpt_seq; %End
+			Move Zeros to Seq_cnt
+		End-if
+		Add 1 to Seq_cnt
+		%Beg Casemv_q ^Next; %End
+	End-Perform.
+	%Beg Bnk_rpt_seq ^First; %End.
+	If Seq_end_is in Bnk_rpt_seq_cursor
+		%Beg Menu_msg1 = "There is nothing to verify."; %End
+	End-if.
+L150_END.
+	Exit.
+
+L200_REPLY_SCR.
+    If (Menu_msg1 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg1 = Menu_msg1;
+	       Menu_msg1 = null;
+		%End
+    End-if.
+
+    If (Menu_msg2 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg2 = Menu_msg2;
+	       Menu_msg2 = null;
+	   	%End
+    End-if.
+
+    %Beg
+		Bnk_rpt_seq ^First;
+	   	REPLY: Scblist_scr &;
+	   	REPLY: Menu_Bnk_Union &;
+		REPLY: Bnk_rpt_seq with: "VMSG$_RESTORE";
+
+	   	Menu_msg1 = null;
+	  	Menu_msg2 = null;
+    %End.
+L200_END.
+    Exit.
+
+L300_REJECT_SCR.
+    %Beg
+	    Scblist_scr(
+			.Msg1 = null,
+			.Msg2 = null );
+	    Save_cursor = Scblist_scr.Attributes.Cursor_position;
+		Menu_msg1 = null;
+		Menu_msg2 = null;
+    %End.
+L300_END.
+    Exit.
+
+L400_BREAK.
+	%Beg
+		BREAK: Bnk_rpt_seq;
+		BREAK: Scblist_scr;
+		BREAK: Casemv_q;
+	%End.
+L400_END.
+    Exit.
+
+* Re-locate the TRN the same way OPRRECON probes Ent_msg_history's Qtype
+* chain (any SAF_PND_QUE/GEN_WORK_QUE entry still connected and not deleted),
+* then perform the Pndq/Genq delete and ALLOC_END/ALLOC_JOIN move to
+* Pmtq/Admq that MVTOSTOP itself worked out when it filed this request.
+* Bnk_rpt_seq must be positioned on the confirmed entry and Casemv_dest/
+* Casemv_destq parsed from its CASEMV_VFYCMD memo before this is performed.
+L500_DO_CASEMOVE.
+	Set Success_is in Ret_status to True.
+	%Beg
+		BREAK: Ent_msg_history;
+		Ref_index ^SEARCH (forward, eql, Key = Bnk_rpt_seq.Trn);
+	%End.
+	If Failure_is in Ref_index_status
+		%Beg Compose_ws ^Out(Err_str) "TRN ", Bnk_rpt_seq.Trn, " not found via Ref_index. ", /; %End
+		Set Failure_is in Ret_status to True
+		Go to L500_end
+	End-if.
+	%Beg
+		Ref_index CONN: Ent_msg_history(NOMOD);
+		Ent_msg_history ^Last;
+	%End.
+	Move "N" to Q_found.
+	Move Spaces to Qtp_ws.
+	Perform until Seq_beg_is in Ent_msg_history_cursor or Q_found = "Y"
+		Evaluate Qtype of Ent_msg_history
+			when "QTYP$_SAF_PND_QUE"
+				%Beg
+					BREAK: Pndq;
+					Ent_msg_history (notrap, CONN: Pndq);
+					Del_bit = Pndq State.Deleted;
+				%End
+				%ACE_IS Pndq CONNECTED Giving Subject_status_ws
+				If Failure_is in Del_bit and Success_is in Subject_status_ws
+					Move "Y" to Q_found
+					Move "PND" to Qtp_ws
+				End-if
+			when "QTYP$_GEN_WORK_QUE"
+				%Beg
+					BREAK: Genq;
+					Ent_msg_history (notrap, CONN: Genq);
+					Del_bit = Genq State.Deleted;
+				%End
+				%ACE_IS Genq CONNECTED Giving Subject_status_ws
+				If Failure_is in Del_bit and Success_is in Subject_status_ws
+					Move "Y" to Q_found
+					Move "GEN" to Qtp_ws
+				End-if
+			when other
+				Continue
+		End-evaluate
+		If Q_found = "N"
+			%Beg Ent_msg_history ^Prev; %End
+		End-if
+	End-perform.
+	If Q_found = "N"
+		%Beg Compose_ws ^Out(Err_str) "TRN ", Bnk_rpt_seq.Trn, " is no longer on a live pending/work queue. ", /; %End
+		Set Failure_is in Ret_status to True
+		Go to L500_end
+	End-if.
+
+	Evaluate Qtp_ws
+		When "PND"
+			%Beg DELETE: Pndq(insert); %End
+		When "GEN"
+			%Beg DELETE: Genq(insert); %End
+	End-evaluate.
+
+	%Beg
+		Compose_ws ^OUT(Tmp_mem1) "Case move to ", Casemv_dest, " Queue=", Casemv_destq,
+			". BY: ", Menu_opr_union.Opr_login_id, /;
+	%End.
+	If Casemv_dest = "PMT"
+		%Beg BREAK: Pmtq; %End
+		%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Casemv_destq> to Pmtq for insert;
+		If Failure_is IN Pmtq_status
+			%Beg Compose_ws ^Out(Err_str) "Severe Error. Queue ", Casemv_destq, " not found. ", /; %End
+			Set Failure_is in Ret_status to True
+			Go to L500_end
+		End-if.
+		%Beg
+			ALLOC_END: Ent_msg_history(mod,
+				.Qname(
+					.Idbank = Menu_Bnk_Union.Bnk_id,
+					.Idname = Casemv_destq,
+					.Idloc  = NULL),
+				.Qtype  = "QTYP$_GEN_WORK_QUE", ALLOC_JOIN:
+			Pmtq(insert,(
+					.Trn = Bnk_rpt_seq.Trn,
+					.Memo = Tmp_mem1,
+					.Bnk_id = Menu_Bnk_Union.Bnk_id)));
+
+			ALLOC_ELEM: Ent_msg_history (
+				.Qname(.Idbank = Menu_Bnk_Union.Bnk_id,
+				.Idloc = NULL,
+				.Idname= "*SYS_MEMO"),
+				.Memo = Tmp_mem1,
+				.Qtype = "OBJTYP$_NULL");
+		%End
+	Else
+		%Beg BREAK: Admq; %End
+		%ACE_CONN_Q /<Menu_Bnk_Union.Bnk_id>///<Casemv_destq> to Admq for insert;
+		If Failure_is IN Admq_status
+			%Beg Compose_ws ^Out(Err_str) "Severe Error. Queue ", Casemv_destq, " not found. ", /; %End
+			Set Failure_is in Ret_status to True
+			Go to L500_end
+		End-if.
+		%Beg
+			ALLOC_END: Ent_msg_history(mod,
+				.Qname(
+					.Idbank = Menu_Bnk_Union.Bnk_id,
+					.Idname = Casemv_destq,
+					.Idloc  = NULL),
+				.Qtype  = "QTYP$_GEN_WORK_QUE", ALLOC_JOIN:
+			Admq(insert,(
+					.Trn = Bnk_rpt_seq.Trn,
+					.Memo = Tmp_mem1,
+					.Bnk_id = Menu_Bnk_Union.Bnk_id)));
+
+			ALLOC_ELEM: Ent_msg_history (
+				.Qname(.Idbank = Menu_Bnk_Union.Bnk_id,
+				.Idloc = NULL,
+				.Idname= "*SYS_MEMO"),
+				.Memo = Tmp_mem1,
+				.Qtype = "OBJTYP$_NULL");
+		%End
+	End-if.
+	Call "DAT_BREAK_MSG".
+	%Beg Commit: Tran; %End.
+
+%^ Feed the completed case move to the audit/SIEM stream.
+	Call "SIEM_SEND_EVENT" using
+		by content   "CASEMOVE",
+		by reference Menu_Bnk_Union.Bnk_id,
+		by reference Bnk_rpt_seq.Trn,
+		by reference Tmp_mem1,
+		by value     Tmp_mem1_length.
+
+	Call "LOCK_DEQ" using
+	    By reference omitted
+	    By value Long_zero_ws.
+L500_END.
+	Exit.
+
+* Maintain FRCHOLD_CFG, the holdover/suspense account table FRC_SUBS's
+* B110_SCAN_APPS_TABLE loops over instead of the hardcoded TsaaS/PAIMI/PAI3
+* blocks it used to carry. CMD_VFY parses the operator's typed Cmdarg as an
+* add/update row (same free-text Cmdarg parsing G050's CMD_PERIOD and
+* H500/I050's dry-run tag use) and upserts it (same search-then-
+* UPDATE-else-ALLOC_END idiom FRC_SUBS's own B190_SAVE_CKPT uses); CMD_CAN
+* deletes the currently selected row. No 2nd-operator confirmation -- this
+* is table maintenance, not a funds move, so it doesn't need the maker/
+* checker shape SF2V/SF12 use.
+M050_FRCHOLD_SCR.
+	If Send_scr = "Y"
+		Perform M150_set_values thru M150_end
+		Perform M100_send_scr Thru M100_end
+	Else
+		Perform M200_reply_scr thru M200_end
+	End-if.
+
+	Evaluate True
+		When (Scr_status of Scblist_scr = "GOLDCANCEL")
+			Set Main_scr in Next_screen to True
+			Perform M300_reject_scr thru M300_end
+			Perform M400_break thru M400_end
+			Move "Y" to Send_scr
+
+		When (Scr_status of Scblist_scr = "CMD_CAN")
+%^ Delete the currently-selected row -- its Appl_name key rode along in Trn.
+			Move Trn of Bnk_rpt_seq to Appl_name
+			%Beg BREAK: Frchold_q; %End
+			%ACE_CONN_Q ////"FRCHOLD_CFG" to Frchold_q for insert;
+			If Failure_is IN Frchold_q_status
+				%Beg
+					Compose_ws ^Out(Err_str1) "Severe Error. Queue FRCHOLD_CFG not found. ", /;
+					Menu_msg1 = Err_str1;
+					Menu_msg2 = "";
+				%End
+				Move "Y" to Send_scr
+			Else
+				%Beg Frchold_q ^SEARCH (forward, eql, Key = Appl_name); %End
+				If Success_is in Frchold_q_status
+					%Beg
+						DELETE: Frchold_q(insert);
+						COMMIT: TRAN;
+					%End
+					%Beg Compose_ws ^Out(Menu_msg1) "FRCHOLD_CFG entry for ", Appl_name, " deleted. ", /; %End
+				End-if
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_VFY")
+%^ Add or update a row. Cmdarg format: Appl,Queue,SuspLog,Idkey,Fallback,LineInd,Procord
+%^ -- leave Idkey blank to skip the lookup and reuse the prior row's account
+%^ (PAI3's case), leave Fallback blank if there is no fallback account, leave
+%^ Procord blank to run this row last (after every explicitly-ordered row).
+			%Beg
+				Parse (^notrap) ^IN(Scblist_scr.Cmdarg) Appl_name, ",", Q_name, ",", Susp_log, ",",
+					Frchold_idkey, ",", Frchold_fallback_idkey, ",", Frchold_line_ind, ",", Frchold_procord, /;
+			%End
+			If Failure_is in Parse_status
+				%Beg Menu_msg1 = "Enter: Appl,Queue,SuspLog,Idkey,Fallback,LineInd,Procord (comma-separated)."; %End
+			Else
+%^  Procord drives FRC_SUBS's B110_SCAN_APPS_TABLE lexical sort order (Review-
+%^  round-1 fix #4) -- an operator-typed value that isn't exactly 3 numeric
+%^  digits (e.g. "5" or "15") sorts wrong against the zero-padded seed rows.
+%^  Validate it's numeric and zero-pad it here, the same Parse/Compose_ws
+%^  ^LEADING_ZEROS idiom used elsewhere in this file, instead of trusting
+%^  the operator to type it pre-padded.
+				If Frchold_procord NOT = Spaces
+					%Beg
+						No_ws = <0>;
+						Parse (^notrap) ^IN(Frchold_procord) No_ws(^NUMBER), /;
+					%End
+				End-if
+				If (Frchold_procord NOT = Spaces) and
+				   ((Failure_is in Parse_status) or (No_ws > 999))
+					%Beg Menu_msg1 = "Procord must be numeric, 1-999 (e.g. 10), or blank to run last."; %End
+				Else
+					If Frchold_procord NOT = Spaces
+						%Beg Compose_ws ^OUT(Frchold_procord) No_ws(^LEADING_ZEROS, ^NUM<3>); %End
+					End-if
+					%Beg
+						BREAK: Frchold_q;
+						Compose_ws ^OUT(Tmp_mem1) Susp_log, "|", Frchold_idkey, "|",
+							Frchold_fallback_idkey, "|", Frchold_line_ind, "|", Frchold_procord, /;
+					%End
+					%ACE_CONN_Q ////"FRCHOLD_CFG" to Frchold_q for insert;
+					If Failure_is IN Frchold_q_status
+						%Beg
+							Compose_ws ^Out(Err_str1) "Severe Error. Queue FRCHOLD_CFG not found. ", /;
+							Menu_msg1 = Err_str1;
+							Menu_msg2 = "";
+						%End
+						Move "Y" to Send_scr
+					Else
+						%Beg Frchold_q ^SEARCH (forward, eql, Key = Appl_name); %End
+						If Success_is in Frchold_q_status
+							%Beg
+								Frchold_q.Txt = Q_name;
+								Frchold_q.Memo = Tmp_mem1;
+								UPDATE: Frchold_q;
+								COMMIT: TRAN;
+							%End
+						Else
+							%Beg
+								ALLOC_END: Frchold_q (
+									.Vstr_key = Appl_name,
+									.Txt = Q_name,
+									.Memo = Tmp_mem1 );
+								COMMIT: TRAN;
+							%End
+						End-if
+						%Beg Compose_ws ^Out(Menu_msg1) "FRCHOLD_CFG entry for ", Appl_name, " saved. ", /; %End
+					End-if
+				End-if
+			End-if
+
+		When (Scr_status of Scblist_scr = "CMD_MENU")
+			CALL "MENU_PARSE" Using BY REFERENCE Cmdarg OF Scblist_scr RETURNING Ret_status
+		    IF (Success_is in Ret_Status )
+				Perform M300_reject_scr thru M300_end
+				Perform M400_break thru M400_end
+				%Beg Menu_xfr_vstr_ws = Null;  %End
+				Move "Y" to Send_scr
+				Move Zeros to W_s
+				Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+		    Else
+				%Beg  Menu_msg1 = Menu_Errmsg;  %End
+				Move "N" to Send_scr
+				Perform M200_reply_scr thru m200_end
+    		End-if
+
+		When (Scr_status of Scblist_scr = "TIMOUT")
+	    	Perform M300_reject_scr thru M300_end
+	    	Perform M400_break thru M400_end
+	    	%Beg Menu_xfr_vstr_ws = "*TO*";  %End
+	    	Call "MENU_TRANSFER" using by reference Menu_xfr_vstr_ws
+	    	Move Zeros to W_s
+			Move "Y" to Send_scr
+	End-evaluate.
+
+M050_END.
+	Exit.
+
+M100_SEND_SCR.
+%^ Break common menu screen subjects
+    %Beg
+		BREAK: Scblist_scr;
+		Err_str1 = Null;
+		Err_str2 = Null;
+
+%^ Allocate common menu screen subjects
+		ALLOC_TEMP: Scblist_scr;
+	%End.
+
+	%Beg
+%^ Place cursor back on last selected menu option
+		Scblist_scr.Attributes.cursor_position = Save_cursor;
+		Scblist_scr.Attributes.Disp_only = F;
+
+%^ Initialize screen control set
+
+		Scblist_scr(
+			.Attributes.Clrta = T,
+			.Fkeys (
+		       .Entr.Enable = F,
+		       .Goldcancel.Enable = T,
+		       .Goldcancel.Noedit = T,
+		       .Rlse.Enable = F,
+		       .Timout.Enable = T,
+		       .Timout.Noedit = T ),
+			.Cmds (
+		       .Cmd_rlsall.Enable = F,
+		       .Cmd_rlsall.Noedit = F,
+		       .Cmd_fltall.Enable = F,
+		       .Cmd_fltall.Noedit = F,
+		       .Cmd_flttrn.Enable = F,
+		       .Cmd_flttrn.Noedit = F,
+		       .Cmd_fltdda.Enable = F,
+		       .Cmd_fltdda.Noedit = F,
+		       .Cmd_fltf20.Enable = F,
+		       .Cmd_fltf20.Noedit = F,
+		       .Cmd_vfy.Enable = T,
+		       .Cmd_vfy.Noedit = T,
+		       .Cmd_can.Enable = T,
+		       .Cmd_can.Noedit = T,
+			   .Cmd_menu.Enable = T,
+		       .Cmd_menu.Noedit = T),
+		 	.msg1 = Menu_Msg1,
+		 	.msg2 = Menu_Msg2
+		);
+
+		Scblist_scr.Inq_name = "DISPLAY_INQ8";
+	%End.
+
+	%Beg
+		SEND: Scblist_scr (
+			.Menu_Bnk_Union send == Menu_Bnk_Union,
+			.B_seq send == Bnk_rpt_seq );
+
+	    Menu_msg1 = null;
+	    Menu_msg2 = null;
+    %End.
+
+M100_END.
+    Exit.
+
+M150_SET_VALUES.
+%^ List the current FRCHOLD_CFG entries.
+	%Beg BREAK: Frchold_q; %End.
+	%ACE_CONN_Q ////"FRCHOLD_CFG" to Frchold_q for insert;
+	If Failure_is IN Frchold_q_status
+			%Beg
+				Compose_ws ^Out(Err_str1) "Severe Error. Queue FRCHOLD_CFG not found. ", /;
+				Menu_msg1 = Err_str1;
+				Menu_msg2 = "";
+			%End
+			Move "Y" to Send_scr
+			Go to M150_end
+	End-if.
+	%Beg
+	    Break: Bnk_rpt_seq;
+	    Alloc_temp: Bnk_rpt_seq(mod);
+	%End.
+	%Beg Frchold_q ^First; %End.
+	move Zeros to Seq_cnt.
+	Perform until Seq_end_is in Frchold_q_cursor
+		%Beg
+			Parse (^notrap) ^IN(Frchold_q.Memo) Susp_log, "|", Frchold_idkey, "|",
+				Frchold_fallback_idkey, "|", Frchold_line_ind, "|", Frchold_procord, /;
+			Compose_ws (^notrap) ^OUT(Desc_ws), Frchold_q.Vstr_key,
+						" Queue=", Frchold_q.Txt,
+						" SuspLog=", Susp_log,
+						" Idkey=", Frchold_idkey,
+						" Fallback=", Frchold_fallback_idkey,
+						" LineInd=", Frchold_line_ind,
+						" Procord=", Frchold_procord, /;
+		%End
+		If Failure_is in Compose_ws_status
+			%Beg
+				Compose_ws ^OUT(Err_str), Frchold_q.Vstr_key,
+						" Queue=", Frchold_q.Txt, /;
+			%End
+			Move Err_str to Desc_ws
+			Move 78 to Desc_ws_length
+		End-if
+		%beg
+			ALLOC_ELEM: Bnk_rpt_seq( (
+				.Amount = <0>,
+				.Trn = Frchold_q.Vstr_key,
+				.Desc = Desc_ws));
+		%End
+		If Seq_cnt > 300
+			%Beg COMMIT_TEMP: Bnk_rpt_seq; %End
+			Move Zeros to Seq_cnt
+		End-if
+		Add 1 to Seq_cnt
+		%Beg Frchold_q ^Next; %End
+	End-Perform.
+	%Beg Bnk_rpt_seq ^First; %End.
+	If Seq_end_is in Bnk_rpt_seq_cursor
+		%Beg Menu_msg1 = "FRCHOLD_CFG is empty."; %End
+	End-if.
+M150_END.
+	Exit.
+
+M200_REPLY_SCR.
+    If (Menu_msg1 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg1 = Menu_msg1;
+	       Menu_msg1 = null;
+		%End
+    End-if.
+
+    If (Menu_msg2 NOT = Spaces)
+	   	%Beg
+	       Scblist_scr.Msg2 = Menu_msg2;
+	       Menu_msg2 = null;
+	   	%End
+    End-if.
+
+    %Beg
+		Bnk_rpt_seq ^First;
+	   	REPLY: Scblist_scr &;
+	   	REPLY: Menu_Bnk_Union &;
+		REPLY: Bnk_rpt_seq with: "VMSG$_RESTORE";
+
+	   	Menu_msg1 = null;
+	  	Menu_msg2 = null;
+    %End.
+M200_END.
+    Exit.
+
+M300_REJECT_SCR.
+    %Beg
+	    Scblist_scr(
+			.Msg1 = null,
+			.Msg2 = null );
+	    Save_cursor = Scblist_scr.Attributes.Cursor_position;
+		Menu_msg1 = null;
+		Menu_msg2 = null;
+    %End.
+M300_END.
+    Exit.
+
+M400_BREAK.
+	%Beg
+		BREAK: Bnk_rpt_seq;
+		BREAK: Scblist_scr;
+		BREAK: Frchold_q;
+	%End.
+M400_END.
+    Exit.
+
+X100_FIND_PNDQ.
+%^  Q_name MUST be defined prior calling this perform
+	%Beg
+		BREAK: Pndq; 
+		Ent_msg_history ^Last; 
+	%End.
+	Perform until Seq_beg_is in Ent_msg_history_cursor or Q_found = "Y"
+		If Idname of Qname of Ent_msg_history = Q_name
+			%Beg 
+				BREAK: Pndq;
+				Ent_msg_history (notrap, CONN: Pndq (notrap));
+				Subject_status_ws = Ent_msg_history Status;
+				Ent_msg_history (etrap);
+				Del_bit = Pndq STATE.DELETED;
+				Pndq(etrap);
+			%End
+			If Failure_is in Subject_status_ws or Success_is in Del_bit
+				Move "N" to Q_found
+			Else
+				Move "Y" to Q_found
+			End-if
+	    End-if
+	    If Idname of Qname of Ent_msg_history = "*SUB_HISTORY"
+		    %Beg
+				BREAK: Ent_msg_subhist;
+				Ent_msg_history CONN: Ent_msg_subhist(nomod);
+				Ent_msg_subhist ^Last;
+			%End
+			Perform until Seq_beg_is in Ent_msg_subhist_cursor or Q_found = "Y"
+				If Idname of Qname of Ent_msg_subhist = Q_name
+						%Beg 
+							BREAK: Pndq;
+							Ent_msg_subhist (notrap, CONN: Pndq (notrap));
+							Subject_status_ws = Ent_msg_subhist Status;
+							Ent_msg_subhist (etrap);
+							Del_bit = Pndq STATE.DELETED;
+							Pndq(etrap);
+						%End
+					If Failure_is in Subject_status_ws or Success_is in Del_bit
+						Move "N" to Q_found
+					Else
+						Move "Y" to Q_found
+					End-if
+			  	End-if
+				%Beg Ent_msg_subhist ^Prev; %End
+			End-perform
+			%Beg Ent_msg_history ^Prev; %End
+		Else
+		    %Beg Ent_msg_history ^Prev; %End
+		End-if
+	End-perform.
+X100_END.
 	Exit.
 
 X110_FIND_VFYPNDQ.
@@ -3077,6 +4831,83 @@ X110_FIND_VFYPNDQ.
 X110_END.
 	Exit.
 
+* Pull a leading "CODE:" reason code off a release/cancel memo (FP false
+* positive, OFAC confirmed OFAC hold, CC customer contacted) so H600_RELEASE_TRN
+* and I500_DO_CANCEL/J050_SUSP_SCR can be reported on by reason, not just by
+* grepping memo text. Rls_memo MUST already hold the raw Cmdarg.
+X100_PARSE_REASON.
+	Set Other in Rls_reason to True.
+	%Beg Parse (^notrap) ^IN(Rls_memo) Rls_reason_txt, ":", Tmp_ws, /; %End.
+	If Success_is in Parse_status and Rls_reason_txt not = Spaces
+		Evaluate FUNCTION UPPER-CASE(Rls_reason_txt(1:Rls_reason_txt_length))
+			When "FP"
+				Set False_positive in Rls_reason to True
+				Move Tmp_ws to Rls_memo
+				Move Tmp_ws_length to Rls_memo_length
+			When "OFAC"
+				Set Ofac_hold in Rls_reason to True
+				Move Tmp_ws to Rls_memo
+				Move Tmp_ws_length to Rls_memo_length
+			When "CC"
+				Set Cust_contacted in Rls_reason to True
+				Move Tmp_ws to Rls_memo
+				Move Tmp_ws_length to Rls_memo_length
+		End-evaluate
+	End-if.
+	Evaluate True
+		When False_positive in Rls_reason
+			%Beg Compose_ws ^OUT(Rls_memo) "[FALSE POSITIVE] ", Rls_memo, /; %End
+		When Ofac_hold in Rls_reason
+			%Beg Compose_ws ^OUT(Rls_memo) "[OFAC HOLD] ", Rls_memo, /; %End
+		When Cust_contacted in Rls_reason
+			%Beg Compose_ws ^OUT(Rls_memo) "[CUST CONTACTED] ", Rls_memo, /; %End
+		When Other in Rls_reason
+			%Beg Compose_ws ^OUT(Rls_memo) "[OTHER] ", Rls_memo, /; %End
+	End-evaluate.
+X100_PARSE_REASON_END.
+	Exit.
+
+* Pull a leading "DRY:" tag off Dryrun_arg_ws so H500_DO_RELEASE, the CMD_VFY
+* command, and I500_DO_CANCEL can walk their normal selection/filter logic and
+* report exactly what would happen instead of actually dequeuing/committing.
+* Dryrun_arg_ws MUST already hold the raw Cmdarg; the remaining text (if any,
+* e.g. a release/cancel memo) is left in Dryrun_arg_ws for the caller.
+X150_PARSE_DRYRUN.
+	Move "N" to Dryrun_sw.
+	%Beg Parse (^notrap) ^IN(Dryrun_arg_ws) Dryrun_tag_ws, ":", Tmp_ws, /; %End.
+	If Success_is in Parse_status and Dryrun_tag_ws not = Spaces
+	   and FUNCTION UPPER-CASE(Dryrun_tag_ws(1:Dryrun_tag_ws_length)) = "DRY"
+		Move "Y" to Dryrun_sw
+		Move Tmp_ws to Dryrun_arg_ws
+		Move Tmp_ws_length to Dryrun_arg_ws_length
+	End-if.
+X150_PARSE_DRYRUN_END.
+	Exit.
+
+* Start a dry-run report (Dryrun_title_ws/Parm_testkey_sw set by the caller)
+* using the same Prt_vstr80_Text_Seq/FTRPRINT idiom G160_WRITE_REPORT and
+* Y160_WRITE_MSGP already use to turn a text seq into ops-printer/file output.
+X160_DRYRUN_REPORT_INIT.
+	%Beg
+		Time_ws Current_period;
+		Break: Prt_vstr80_Text_Seq;
+		Alloc_temp: Prt_vstr80_Text_Seq(mod);
+		Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+			Dryrun_title_ws, " - ", Menu_Bnk_Union.Bnk_id, " - ", Time_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+	%End.
+X160_DRYRUN_REPORT_INIT_END.
+	Exit.
+
+* Print the dry-run report started by X160_DRYRUN_REPORT_INIT and let the
+* operator know it is ready, instead of the usual "released/cancelled" msg1.
+X170_DRYRUN_REPORT_PRINT.
+	Call "FTRPRINT" using
+	    by reference Parm_testkey_sw.
+	%Beg Compose_ws ^Out(Menu_msg1) "Dry-run complete. No TRNs were released or cancelled -- see the ",
+		Parm_testkey_sw(1:Parm_testkey_sw_length), " report. ", /; %End.
+X170_DRYRUN_REPORT_PRINT_END.
+	Exit.
+
 Y100_MAKE_MSGP.
 	%Beg
 		BREAK: Ent_msg_union;
@@ -3248,9 +5079,11 @@ Y150_SHOW_MSGP.
 		       .Timout.Noedit = T ),
 				.Cmds (
 		       .Cmd_menu.Enable = F,
-		       .Cmd_menu.Noedit = F),
+		       .Cmd_menu.Noedit = F,
+		       .Cmd_print.Enable = T,
+		       .Cmd_print.Noedit = T),
 		 		.msg1 = Menu_Msg1,
-		 		.msg2 = Menu_Msg2 
+		 		.msg2 = Menu_Msg2
 		    );
 
 		Prt_vstr80_text_seq ^First;
@@ -3274,10 +5107,30 @@ Y150_SHOW_MSGP.
 				Menu_msg2 = null;
 				Break: Scb_msgprint;
 			%End
-	End-evaluate.	
+		When (Scr_status of Scb_msgprint = "CMD_PRINT")
+%^  Export the already-formatted MT/MX text (built above in Y100_MAKE_MSGP,
+%^  including the MX incoming text for CASHVENDOR-13293/13383) to the ops
+%^  printer/file, same FTRPRINT idiom G160_WRITE_REPORT uses.
+			Perform Y160_write_msgp thru Y160_end
+			%Beg
+				Scb_msgprint(
+		   			.Msg1 = null,
+		   			.Msg2 = null );
+				Menu_msg1 = null;
+				Menu_msg2 = null;
+				Break: Scb_msgprint;
+			%End
+	End-evaluate.
 Y150_END.
 	Exit.
 
+Y160_WRITE_MSGP.
+	%Beg Parm_testkey_sw = "MSGPRINT"; %End.
+	Call "FTRPRINT" using
+	    by reference Parm_testkey_sw.
+Y160_END.
+	Exit.
+
 Z900_BREAK_ALL.
     Perform B400_break thru B400_end.
     Perform C400_break thru C400_end.
