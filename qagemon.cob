@@ -0,0 +1,238 @@
+%Module QAGEMON <main,no_ace_init>;
+*
+**********************************************************
+* Copyright (c) 2016 Standard Chartered Bank             *
+* Aug 2026           Standard Chartered Bank             *
+**********************************************************
+* Standalone backlog monitor. Given a work queue naming a set of pending
+* queues (the same GEN_VSTR_INDEX list-of-queue-names shape MVTOSTOP's
+* -quelist already uses), this walks each one, counts how many items are
+* sitting on it and reads the oldest item's Systime (the head of the queue,
+* since items are always appended at the tail and walked oldest-first) --
+* the same two facts an operator staring at a backlog would want without
+* having to open every queue by hand. Broadcasts an alert for any queue
+* whose count passes the configured threshold.
+* ******************************************************
+* Revisions.
+* 09-Aug-2026  JN  V1.0
+
+%^ Subject definitions.
+%def  		<ACE>			%`SBJ_DD_PATH:ACE_FSECT.DDL`		%end
+
+%def		<QAGEMON_WS>	%^ local fsect
+Genq:	 	       			QUE (%`SBJ_DD_PATH:GEN_WORK_QUE.DDF`);
+Pndq:	 	       			QUE (%`SBJ_DD_PATH:SAF_PND_QUE.DDF`);
+Quelistq:					QUE (%`SBJ_DD_PATH:GEN_VSTR_INDEX.DDF`) scan_key = Vstr_key;
+Quelist_name:				Vstr(12);
+Prt_vstr80_Text_Seq:		SEQ(%`SBJ_DD_PATH:DAT_TEXT_SEQ.DDF`);
+Compose_ws:					Compose;
+Err_compose:				Compose;
+Err_msg:					Vstr(80);
+Parm_testkey_sw:			Str(20);
+Bnk_name1:					Vstr(3);
+Q_name:						Vstr(12);
+Ace_vstr_ws:   				Vstr(%`%ACE$_MSG_STR_SIZE`);
+Bnk_key_ws: 				Str(3);	%^ current bank if any
+Thresh_ws:					Vstr(6);
+Thresh_parse:				Parse;
+Ret_status: 				Boolean;
+Time_ws:					Time;
+Oldest_time_ws:				Time;
+Oldest_time:				Str(23);
+%End
+
+%Work
+01  Match-count             PIC 9.
+01  Thresh_cnt				Pic 9(6)		Value 500.
+01  Q_cnt					Pic 9(6)		Value Zeros.
+01  Tot_q_cnt				Pic 9(6)		Value Zeros.
+01  Tot_qcount				Pic 9(4)		Value Zeros.
+01  Deb_sw					Pic X.
+
+%PROCEDURE.
+
+A100_MAIN.
+        Call "ACE_ARG_FIND" using
+                 by content   "-he*lp",
+                 by content   "U",
+                 by value     %SIZ(Deb_sw),
+                 by reference Deb_sw,
+                 by reference Deb_sw_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+
+        If ( Success_is IN Ret_status)
+			Display "    Queue Age / Backlog Monitor Utility.  "
+			Display " Walks every queue named in -quelist and reports how many"
+			Display " items are backed up on it and how old the oldest one is."
+			Display " -b*ank    <--- is the bank's name like SCB "
+			Display " -quelist  <--- name of a work queue of queue names to monitor"
+			Display " -thresh   <--- backlog count that triggers an alert broadcast (default 500)"
+			%EXIT PROGRAM
+        End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-b*ank",
+                 by content   "U",
+                 by value     %SIZ(Bnk_name1),
+                 by reference Bnk_name1,
+                 by reference Bnk_name1_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "QAGEMON: Bank was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("QAGEMON");
+			%EXIT PROGRAM
+		End-if.
+		Move Bnk_name1(1:3) to Bnk_key_ws.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-quel*ist",
+                 by content   "U",
+                 by value     %SIZ(Quelist_name),
+                 by reference Quelist_name,
+                 by reference Quelist_name_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Failure_is IN Ret_status)
+			%Beg Err_compose ^Out(Err_msg) "QAGEMON: -quelist was not specified. Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("QAGEMON");
+			%EXIT PROGRAM
+		End-if.
+
+		Call "ACE_ARG_FIND" using
+                 by content   "-thr*esh",
+                 by content   "U",
+                 by value     %SIZ(Thresh_ws),
+                 by reference Thresh_ws,
+                 by reference Thresh_ws_length,
+                 by reference Ace_vstr_ws,
+                 by reference Ace_vstr_ws_length,
+              Returning Ret_status.
+		If ( Success_is IN Ret_status)
+			%Beg Thresh_parse ^IN(Thresh_ws) Thresh_cnt(^NUMBER); %End
+		End-if.
+
+		CALL "DAT_CONN_ROOT_AND_MSG".
+		%ace_conn_q /<Bnk_key_ws>///<Quelist_name> to Quelistq;
+		If Failure_is in Quelistq_status
+			%Beg Err_compose ^Out(Err_msg) "QAGEMON: Cannot connect to ", Quelist_name, ". Exiting. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("QAGEMON");
+			%EXIT PROGRAM
+		End-if.
+
+		%Beg
+			Time_ws Current_period;
+			Break: Prt_vstr80_Text_Seq;
+			Alloc_temp: Prt_vstr80_Text_Seq(mod);
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt)
+				"QAGEMON Backlog Report - ", Bnk_key_ws, " - ", Time_ws.Yyyymmdd, /, ^ALLOC_ELEM;
+		%End.
+
+		%Beg Quelistq ^First; %End.
+		Perform until Seq_end_is in Quelistq_cursor
+			Move Quelistq.Vstr_key to Q_name
+			Perform B100_check_one_queue thru B100_end
+			%Beg Quelistq ^Next; %End
+		End-perform.
+		%Beg BREAK: Quelistq; %End.
+
+		%Beg
+			Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) "Totals -- ", Tot_qcount, " queue(s) checked, ",
+				Tot_q_cnt(^NUM(^noleading_zeros)), " items backlogged overall. ", /, ^ALLOC_ELEM;
+		%End.
+		%Beg Parm_testkey_sw = "QAGEMON"; %End.
+		Call "FTRPRINT" using
+			by reference Parm_testkey_sw.
+
+		Display "QAGEMON complete -- ", Tot_qcount, " queue(s) checked, ", Tot_q_cnt,
+			" items backlogged overall.".
+		%EXIT PROGRAM.
+
+* Connects Q_name (guessing Pndq vs Genq the same way MVTOSTOP's
+* B050_PROCESS_ONE_QUEUE does), counts its entries and grabs the oldest
+* one's Systime, writes one report line, and broadcasts an alert if the
+* count is over Thresh_cnt. A queue that won't connect is skipped (logged,
+* not fatal) rather than aborting the rest of the monitored list.
+B100_CHECK_ONE_QUEUE.
+		Move Zero to Match-count.
+		Inspect Q_name Tallying Match-count for all "PND".
+		If Match-count = 0
+			Inspect Q_name Tallying Match-count for all "PEND"
+		End-if.
+		If Match-count > 0
+			%ace_conn_q /<Bnk_key_ws>///<q_name> To Pndq With Optimization Giving Ret_status;
+		Else
+			%ace_conn_q /<Bnk_key_ws>///<q_name> To Genq With Optimization Giving Ret_status;
+		End-if.
+		If Failure_is in Ret_status
+			%Beg Err_compose ^Out(Err_msg) "QAGEMON: Cannot connect to ", Q_name, " -- skipped. ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Go to B100_end
+		End-if.
+
+		Move Zero to Q_cnt.
+		Move Spaces to Oldest_time.
+		If Match-count > 0
+			%beg Pndq ^First; %end
+			If Success_is in Pndq_status
+				%Beg
+					Oldest_time_ws = Pndq.Systime;
+					Oldest_time = Oldest_time_ws;
+				%End
+			End-if
+			Perform until Seq_end_is in Pndq_cursor
+				Add 1 to Q_cnt
+				%beg Pndq ^Next; %end
+			End-perform
+			%Beg BREAK: Pndq; %End
+		Else
+			%beg Genq ^First; %end
+			If Success_is in Genq_status
+				%Beg
+					Oldest_time_ws = Genq.Systime;
+					Oldest_time = Oldest_time_ws;
+				%End
+			End-if
+			Perform until Seq_end_is in Genq_cursor
+				Add 1 to Q_cnt
+				%beg Genq ^Next; %end
+			End-perform
+			%Beg BREAK: Genq; %End
+		End-if.
+
+		Add 1 to Tot_qcount.
+		Add Q_cnt to Tot_q_cnt.
+		If Q_cnt = 0
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Q_name, " -- empty. ", /, ^ALLOC_ELEM; %End
+		Else
+			%Beg Compose_ws ^OUT(Prt_vstr80_Text_Seq.Txt) Q_name, " -- ",
+				Q_cnt(^NUM(^noleading_zeros)), " item(s), oldest filed ", Oldest_time, ". ", /, ^ALLOC_ELEM; %End
+		End-if.
+
+		If Q_cnt > Thresh_cnt
+			%Beg Err_compose ^Out(Err_msg) "QAGEMON: ", Q_name, " backlog is ", Q_cnt(^NUM(^noleading_zeros)),
+				" items -- over threshold of ", Thresh_cnt(^NUM(^noleading_zeros)), ". ", /; %End
+			Display Err_msg(1:Err_msg_length)
+			Call "NEX_CREATE_AND_BROADCAST_MSG" Using
+					by reference Err_msg,
+					by value Err_msg_length,
+					%ace_msg_arg_list("QAGEMON");
+		End-if.
+B100_END.
+		Exit.
